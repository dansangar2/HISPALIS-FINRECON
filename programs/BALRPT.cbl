@@ -0,0 +1,385 @@
+      *===============================================================
+      * BALRPT.CBL
+      * Informe diario de cuadre / Daily balancing and control-total
+      * report for HISPALIS-FINRECON.
+      *
+      * Reads the COUNTERS.DAT written by TRNPOST at the end of its
+      * run, independently sums the ACCT-BALANCE deltas actually
+      * applied between ACCOUNTS.DAT (prior master) and ACCOUNTS.NEW
+      * (posted master), and flags a discrepancy when the two do not
+      * tie out. Gives operations something to sign off on before the
+      * next business day opens.
+      * Lee el COUNTERS.DAT que escribe TRNPOST al finalizar su
+      * proceso, suma de forma independiente los cambios de
+      * ACCT-BALANCE realmente aplicados entre ACCOUNTS.DAT (maestro
+      * anterior) y ACCOUNTS.NEW (maestro contabilizado), y senala una
+      * discrepancia cuando ambos no cuadran. Proporciona a
+      * operaciones un documento que validar antes de abrir el
+      * siguiente dia habil.
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BALRPT.
+       AUTHOR.        EQUIPO DE RECONCILIACION HISPALIS.
+       INSTALLATION.  HISPALIS-FINRECON.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *---------------------------------------------------------------
+      * Modification history / Historial de modificaciones
+      *---------------------------------------------------------------
+      * 2026-08-09 JMR Initial version.
+      * 2026-08-09 JMR ACCOUNTS.DAT and ACCOUNTS.NEW are now indexed
+      *                files keyed on ACCT-IBAN instead of plain
+      *                sequential ones; the lockstep read of both
+      *                masters is unchanged, since it already read
+      *                them in ascending key order.
+      *---------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNTERS-FILE    ASSIGN TO "COUNTERS.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OLD-ACCOUNT-FILE ASSIGN TO "ACCOUNTS.DAT"
+                                    ORGANIZATION IS INDEXED
+                                    RECORD KEY IS ACCT-IBAN
+                                             OF OLD-ACCOUNT-RECORD
+                                    FILE STATUS IS
+                                        WS-OLD-ACCOUNT-STATUS.
+
+           SELECT NEW-ACCOUNT-FILE ASSIGN TO "ACCOUNTS.NEW"
+                                    ORGANIZATION IS INDEXED
+                                    RECORD KEY IS ACCT-IBAN
+                                             OF NEW-ACCOUNT-RECORD
+                                    FILE STATUS IS
+                                        WS-NEW-ACCOUNT-STATUS.
+
+           SELECT REPORT-FILE      ASSIGN TO "BALANCE.RPT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------------------------------------------------
+      * COUNTERS-RECORD is a flat PIC X buffer, the same size as the
+      * WS-COUNTERS group, mirroring how TRNPOST writes COUNTERS.DAT.
+      * COUNTERS-RECORD es un buffer PIC X plano, del mismo tamano
+      * que el grupo WS-COUNTERS, reflejando como TRNPOST escribe
+      * COUNTERS.DAT.
+      *---------------------------------------------------------------
+       FD  COUNTERS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  COUNTERS-RECORD             PIC X(72).
+
+       FD  OLD-ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  OLD-ACCOUNT-RECORD.
+           COPY ACCNTREC.
+
+       FD  NEW-ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  NEW-ACCOUNT-RECORD.
+           COPY ACCNTREC.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------
+      * Batch counters, read back from COUNTERS.DAT.
+      * Contadores del proceso, leidos de COUNTERS.DAT.
+      *---------------------------------------------------------------
+       01  WS-COUNTERS.
+           COPY COUNTERS.
+
+      *---------------------------------------------------------------
+      * Processing switches / Indicadores de proceso
+      *---------------------------------------------------------------
+       01  WS-SWITCHES.
+           05  WS-EOF-OLD-SW        PIC X(01) VALUE "N".
+               88  EOF-OLD                     VALUE "Y".
+           05  WS-EOF-NEW-SW        PIC X(01) VALUE "N".
+               88  EOF-NEW                     VALUE "Y".
+           05  WS-DISCREPANCY-SW    PIC X(01) VALUE "N".
+               88  DISCREPANCY-FOUND            VALUE "Y".
+           05  WS-OLD-ACCOUNT-STATUS
+                                    PIC X(02) VALUE ZERO.
+               88  OLD-ACCOUNT-OK                VALUE "00".
+           05  WS-NEW-ACCOUNT-STATUS
+                                    PIC X(02) VALUE ZERO.
+               88  NEW-ACCOUNT-OK                VALUE "00".
+
+      *---------------------------------------------------------------
+      * Reconciliation working fields / Campos de trabajo de cuadre
+      *---------------------------------------------------------------
+       01  WS-MISC.
+           05  WS-DELTA             PIC S9(11)V99 VALUE ZERO.
+           05  WS-APPLIED-DELTA-TOTAL
+                                    PIC S9(14)V99 VALUE ZERO.
+           05  WS-EXPECTED-NET      PIC S9(14)V99 VALUE ZERO.
+           05  WS-DIFFERENCE        PIC S9(14)V99 VALUE ZERO.
+
+      *---------------------------------------------------------------
+      * Report line layouts, one per 01 group formatted and moved to
+      * REPORT-LINE. Edited numeric pictures provide the printable
+      * layout.
+      * Layouts de linea de informe, uno por grupo 01 formateado y
+      * trasladado a REPORT-LINE. Las imagenes numericas editadas dan
+      * el formato imprimible.
+      *---------------------------------------------------------------
+       01  WS-TITLE-LINE.
+           05  FILLER               PIC X(80)
+               VALUE "HISPALIS-FINRECON - DAILY BALANCING REPORT".
+
+       01  WS-LABEL-VALUE-LINE.
+           05  WS-LV-LABEL          PIC X(40).
+           05  WS-LV-VALUE          PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER               PIC X(29) VALUE SPACES.
+
+       01  WS-LABEL-AMOUNT-LINE.
+           05  WS-LA-LABEL          PIC X(40).
+           05  WS-LA-VALUE          PIC -ZZ,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(21) VALUE SPACES.
+
+       01  WS-STATUS-LINE.
+           05  FILLER               PIC X(41)
+               VALUE "RECONCILIATION STATUS / ESTADO DE CUADRE:".
+           05  WS-ST-STATUS         PIC X(20).
+           05  FILLER               PIC X(19) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *===============================================================
+      * 0000-MAINLINE
+      * Main control paragraph / Parrafo principal de control.
+      *===============================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-SUM-APPLIED-DELTAS
+               THRU 2000-SUM-APPLIED-DELTAS-EXIT.
+
+           PERFORM 3000-BUILD-REPORT
+               THRU 3000-BUILD-REPORT-EXIT.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      *===============================================================
+      * 1000-INITIALIZE
+      * Opens the files and reads the counters record written by
+      * TRNPOST.
+      * Abre los ficheros y lee el registro de contadores escrito por
+      * TRNPOST.
+      *===============================================================
+       1000-INITIALIZE.
+           OPEN INPUT  COUNTERS-FILE
+                       OLD-ACCOUNT-FILE
+                       NEW-ACCOUNT-FILE
+                OUTPUT REPORT-FILE.
+
+           READ COUNTERS-FILE
+               AT END
+                   MOVE ZERO TO WS-COUNTERS
+           END-READ.
+           MOVE COUNTERS-RECORD TO WS-COUNTERS.
+
+           PERFORM 1100-READ-NEXT-OLD
+               THRU 1100-READ-NEXT-OLD-EXIT.
+
+           PERFORM 1200-READ-NEXT-NEW
+               THRU 1200-READ-NEXT-NEW-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1100-READ-NEXT-OLD
+      * Reads the next record from the prior account master.
+      * Lee el siguiente registro del maestro de cuentas anterior.
+      *===============================================================
+       1100-READ-NEXT-OLD.
+           READ OLD-ACCOUNT-FILE
+               AT END
+                   SET EOF-OLD TO TRUE
+           END-READ.
+       1100-READ-NEXT-OLD-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1200-READ-NEXT-NEW
+      * Reads the next record from the posted account master.
+      * Lee el siguiente registro del maestro de cuentas contabilizado.
+      *===============================================================
+       1200-READ-NEXT-NEW.
+           READ NEW-ACCOUNT-FILE
+               AT END
+                   SET EOF-NEW TO TRUE
+           END-READ.
+       1200-READ-NEXT-NEW-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2000-SUM-APPLIED-DELTAS
+      * Matches ACCOUNTS.DAT against ACCOUNTS.NEW on ACCT-IBAN, the
+      * same ascending-key match-merge idiom TRNPOST/ACCTMNT use,
+      * rather than assuming the two files are positionally aligned --
+      * an assumption TRNPOST's suspense account (req010, appended to
+      * ACCOUNTS.NEW out of its normal match-merge position) and
+      * ACCTMNT's account-open action (a brand-new IBAN with no
+      * ACCOUNTS.DAT counterpart at all) both break. Advances whichever
+      * cursor holds the lower key; an IBAN on ACCOUNTS.DAT with no
+      * counterpart on ACCOUNTS.NEW is a closed account, counted as its
+      * balance going to zero, and an IBAN on ACCOUNTS.NEW with no
+      * counterpart on ACCOUNTS.DAT is a newly opened account, counted
+      * as its balance coming from zero.
+      * Casa ACCOUNTS.DAT contra ACCOUNTS.NEW por ACCT-IBAN, el mismo
+      * idioma de match-merge por clave ascendente que usan TRNPOST/
+      * ACCTMNT, en lugar de asumir que ambos ficheros estan alineados
+      * por posicion -- una suposicion que rompen tanto la cuenta de
+      * suspenso de TRNPOST (req010, que se agrega a ACCOUNTS.NEW fuera
+      * de su posicion normal del match-merge) como la alta de cuentas
+      * de ACCTMNT (un IBAN nuevo sin contrapartida en ACCOUNTS.DAT).
+      * Avanza el cursor que tenga la clave menor; un IBAN en
+      * ACCOUNTS.DAT sin contrapartida en ACCOUNTS.NEW es una cuenta
+      * cerrada, contabilizada como si su saldo pasara a cero, y un
+      * IBAN en ACCOUNTS.NEW sin contrapartida en ACCOUNTS.DAT es una
+      * cuenta recien abierta, contabilizada como si su saldo partiera
+      * de cero.
+      *===============================================================
+       2000-SUM-APPLIED-DELTAS.
+           PERFORM UNTIL EOF-OLD AND EOF-NEW
+               EVALUATE TRUE
+                   WHEN EOF-OLD
+                       ADD ACCT-BALANCE OF NEW-ACCOUNT-RECORD
+                           TO WS-APPLIED-DELTA-TOTAL
+                       PERFORM 1200-READ-NEXT-NEW
+                           THRU 1200-READ-NEXT-NEW-EXIT
+                   WHEN EOF-NEW
+                       SUBTRACT ACCT-BALANCE OF OLD-ACCOUNT-RECORD
+                           FROM WS-APPLIED-DELTA-TOTAL
+                       PERFORM 1100-READ-NEXT-OLD
+                           THRU 1100-READ-NEXT-OLD-EXIT
+                   WHEN ACCT-IBAN OF OLD-ACCOUNT-RECORD =
+                        ACCT-IBAN OF NEW-ACCOUNT-RECORD
+                       COMPUTE WS-DELTA =
+                           ACCT-BALANCE OF NEW-ACCOUNT-RECORD -
+                           ACCT-BALANCE OF OLD-ACCOUNT-RECORD
+                       END-COMPUTE
+                       ADD WS-DELTA TO WS-APPLIED-DELTA-TOTAL
+                       PERFORM 1100-READ-NEXT-OLD
+                           THRU 1100-READ-NEXT-OLD-EXIT
+                       PERFORM 1200-READ-NEXT-NEW
+                           THRU 1200-READ-NEXT-NEW-EXIT
+                   WHEN ACCT-IBAN OF OLD-ACCOUNT-RECORD <
+                        ACCT-IBAN OF NEW-ACCOUNT-RECORD
+                       SUBTRACT ACCT-BALANCE OF OLD-ACCOUNT-RECORD
+                           FROM WS-APPLIED-DELTA-TOTAL
+                       PERFORM 1100-READ-NEXT-OLD
+                           THRU 1100-READ-NEXT-OLD-EXIT
+                   WHEN OTHER
+                       ADD ACCT-BALANCE OF NEW-ACCOUNT-RECORD
+                           TO WS-APPLIED-DELTA-TOTAL
+                       PERFORM 1200-READ-NEXT-NEW
+                           THRU 1200-READ-NEXT-NEW-EXIT
+               END-EVALUATE
+           END-PERFORM.
+
+           COMPUTE WS-EXPECTED-NET =
+               AMT-CREDIT-TOTAL - AMT-DEBIT-TOTAL
+           END-COMPUTE.
+
+           COMPUTE WS-DIFFERENCE =
+               WS-APPLIED-DELTA-TOTAL - WS-EXPECTED-NET
+           END-COMPUTE.
+
+           IF WS-DIFFERENCE NOT = ZERO
+               SET DISCREPANCY-FOUND TO TRUE
+           END-IF.
+       2000-SUM-APPLIED-DELTAS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 3000-BUILD-REPORT
+      * Writes the counters, the independently computed balance
+      * movement and the reconciliation status to BALANCE.RPT.
+      * Escribe los contadores, el movimiento de saldo calculado de
+      * forma independiente y el estado de cuadre en BALANCE.RPT.
+      *===============================================================
+       3000-BUILD-REPORT.
+           WRITE REPORT-LINE FROM WS-TITLE-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE "ACCOUNTS READ / CUENTAS LEIDAS:" TO WS-LV-LABEL.
+           MOVE CNT-ACCOUNTS-READ TO WS-LV-VALUE.
+           WRITE REPORT-LINE FROM WS-LABEL-VALUE-LINE.
+
+           MOVE "TRANSACTIONS READ / TRANSACC. LEIDAS:" TO WS-LV-LABEL.
+           MOVE CNT-TRANS-READ TO WS-LV-VALUE.
+           WRITE REPORT-LINE FROM WS-LABEL-VALUE-LINE.
+
+           MOVE "TRANSACTIONS OK / TRANSACC. CORRECTAS:" TO WS-LV-LABEL.
+           MOVE CNT-TRANS-OK TO WS-LV-VALUE.
+           WRITE REPORT-LINE FROM WS-LABEL-VALUE-LINE.
+
+           MOVE "TRANSACTIONS REJECTED / RECHAZADAS:" TO WS-LV-LABEL.
+           MOVE CNT-TRANS-ERR TO WS-LV-VALUE.
+           WRITE REPORT-LINE FROM WS-LABEL-VALUE-LINE.
+
+           MOVE "TRANSACTIONS FLAGGED AML / MARCADAS AML:"
+               TO WS-LV-LABEL.
+           MOVE CNT-TRANS-AML TO WS-LV-VALUE.
+           WRITE REPORT-LINE FROM WS-LABEL-VALUE-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE "DEBIT TOTAL / TOTAL ADEUDOS:" TO WS-LA-LABEL.
+           MOVE AMT-DEBIT-TOTAL TO WS-LA-VALUE.
+           WRITE REPORT-LINE FROM WS-LABEL-AMOUNT-LINE.
+
+           MOVE "CREDIT TOTAL / TOTAL ABONOS:" TO WS-LA-LABEL.
+           MOVE AMT-CREDIT-TOTAL TO WS-LA-VALUE.
+           WRITE REPORT-LINE FROM WS-LABEL-AMOUNT-LINE.
+
+           MOVE "EXPECTED NET MOVEMENT / NETO ESPERADO:"
+               TO WS-LA-LABEL.
+           MOVE WS-EXPECTED-NET TO WS-LA-VALUE.
+           WRITE REPORT-LINE FROM WS-LABEL-AMOUNT-LINE.
+
+           MOVE "APPLIED BALANCE MOVEMENT / MOVIM. APLICADO:"
+               TO WS-LA-LABEL.
+           MOVE WS-APPLIED-DELTA-TOTAL TO WS-LA-VALUE.
+           WRITE REPORT-LINE FROM WS-LABEL-AMOUNT-LINE.
+
+           MOVE "DIFFERENCE / DIFERENCIA:" TO WS-LA-LABEL.
+           MOVE WS-DIFFERENCE TO WS-LA-VALUE.
+           WRITE REPORT-LINE FROM WS-LABEL-AMOUNT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           IF DISCREPANCY-FOUND
+               MOVE "*** DISCREPANCY ***" TO WS-ST-STATUS
+           ELSE
+               MOVE "BALANCED / CUADRADO" TO WS-ST-STATUS
+           END-IF.
+           WRITE REPORT-LINE FROM WS-STATUS-LINE.
+       3000-BUILD-REPORT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 9000-TERMINATE
+      * Closes all files at the end of the run.
+      * Cierra todos los ficheros al finalizar el proceso.
+      *===============================================================
+       9000-TERMINATE.
+           CLOSE COUNTERS-FILE
+                 OLD-ACCOUNT-FILE
+                 NEW-ACCOUNT-FILE
+                 REPORT-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
