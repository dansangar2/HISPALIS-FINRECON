@@ -0,0 +1,516 @@
+      *===============================================================
+      * ACCTMNT.CBL
+      * Programa de mantenimiento de cuentas / Account-maintenance
+      * program for HISPALIS-FINRECON.
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ACCTMNT.
+       AUTHOR.        EQUIPO DE RECONCILIACION HISPALIS.
+       INSTALLATION.  HISPALIS-FINRECON.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *---------------------------------------------------------------
+      * Modification history / Historial de modificaciones
+      *---------------------------------------------------------------
+      * 2026-08-09 JMR Initial version. Applies ACCTMAINT.DAT (sorted
+      *                by MNT-IBAN) against ACCOUNTS.DAT (sorted by
+      *                ACCT-IBAN) as a classic sequential match-merge,
+      *                producing an updated account master
+      *                (ACCOUNTS.NEW) and a MAINTERR.DAT of rejected
+      *                maintenance records. Opens, updates or closes
+      *                one account per MNT-IBAN; a second maintenance
+      *                record for an IBAN already opened earlier in
+      *                the same run is not matched against it and is
+      *                rejected as account-not-found, the same as a
+      *                genuinely unknown IBAN -- run at most one
+      *                maintenance record per IBAN per batch.
+      * 2026-08-09 JMR Writes an AUDIT.DAT record for the opening
+      *                balance of every account opened, so TRNPOST's
+      *                balance-change audit trail also covers account
+      *                openings.
+      * 2026-08-09 JMR ACCOUNTS.DAT and ACCOUNTS.NEW are now indexed
+      *                files keyed on ACCT-IBAN instead of plain
+      *                sequential ones; the match-merge against
+      *                ACCTMAINT.DAT is unchanged, since it already
+      *                read and wrote both in ascending key order.
+      *---------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-ACCOUNT-FILE ASSIGN TO "ACCOUNTS.DAT"
+                                    ORGANIZATION IS INDEXED
+                                    RECORD KEY IS ACCT-IBAN
+                                             OF OLD-ACCOUNT-RECORD
+                                    FILE STATUS IS
+                                        WS-OLD-ACCOUNT-STATUS.
+
+           SELECT NEW-ACCOUNT-FILE ASSIGN TO "ACCOUNTS.NEW"
+                                    ORGANIZATION IS INDEXED
+                                    RECORD KEY IS ACCT-IBAN
+                                             OF NEW-ACCOUNT-RECORD
+                                    FILE STATUS IS
+                                        WS-NEW-ACCOUNT-STATUS.
+
+           SELECT MAINT-FILE       ASSIGN TO "ACCTMAINT.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MAINTERR-FILE    ASSIGN TO "MAINTERR.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MAINTRES-FILE    ASSIGN TO "MAINTRES.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  OLD-ACCOUNT-RECORD.
+           COPY ACCNTREC.
+
+       FD  NEW-ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  NEW-ACCOUNT-RECORD.
+           COPY ACCNTREC.
+
+       FD  MAINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MAINT-RECORD.
+           COPY MAINTREC.
+
+       FD  MAINTERR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MAINTERR-RECORD.
+           COPY MNTERRREC.
+
+       FD  MAINTRES-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MAINTRES-RECORD.
+           COPY MNTRESREC.
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------
+      * Batch counters / Contadores de proceso batch
+      *---------------------------------------------------------------
+       01  WS-COUNTERS.
+           05  CNT-MAINT-READ       PIC 9(07) VALUE ZERO.
+           05  CNT-MAINT-OK         PIC 9(07) VALUE ZERO.
+           05  CNT-MAINT-ERR        PIC 9(07) VALUE ZERO.
+           05  CNT-ACCOUNTS-READ    PIC 9(07) VALUE ZERO.
+
+      *---------------------------------------------------------------
+      * Processing switches / Indicadores de proceso
+      *---------------------------------------------------------------
+       01  WS-SWITCHES.
+           05  WS-EOF-MAINT-SW      PIC X(01) VALUE "N".
+               88  EOF-MAINT                  VALUE "Y".
+           05  WS-EOF-ACCT-SW       PIC X(01) VALUE "N".
+               88  EOF-ACCT                   VALUE "Y".
+           05  WS-ACCT-LOADED-SW    PIC X(01) VALUE "N".
+               88  ACCT-LOADED                VALUE "Y".
+           05  WS-ACCT-MATCHED-SW   PIC X(01) VALUE "N".
+               88  ACCT-MATCHED                VALUE "Y".
+           05  WS-OLD-ACCOUNT-STATUS
+                                    PIC X(02) VALUE ZERO.
+               88  OLD-ACCOUNT-OK              VALUE "00".
+           05  WS-NEW-ACCOUNT-STATUS
+                                    PIC X(02) VALUE ZERO.
+               88  NEW-ACCOUNT-OK              VALUE "00".
+
+      *---------------------------------------------------------------
+      * Current account working copy / Copia de trabajo de la cuenta
+      * actual del match-merge.
+      *---------------------------------------------------------------
+       01  WS-CURR-ACCOUNT.
+           COPY ACCNTREC.
+
+       PROCEDURE DIVISION.
+      *===============================================================
+      * 0000-MAINLINE
+      * Main control paragraph / Parrafo principal de control.
+      *===============================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-MAINTENANCE
+               THRU 2000-PROCESS-MAINTENANCE-EXIT
+               UNTIL EOF-MAINT.
+
+           PERFORM 3000-FLUSH-ACCOUNTS
+               THRU 3000-FLUSH-ACCOUNTS-EXIT.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      *===============================================================
+      * 1000-INITIALIZE
+      * Opens files and primes the match-merge reads.
+      * Abre ficheros y lanza las primeras lecturas del match-merge.
+      *===============================================================
+       1000-INITIALIZE.
+           OPEN INPUT  OLD-ACCOUNT-FILE
+                       MAINT-FILE
+                OUTPUT NEW-ACCOUNT-FILE
+                       MAINTERR-FILE
+                       MAINTRES-FILE.
+
+      *---------------------------------------------------------------
+      * AUDIT.DAT accumulates across the day's batch, so it is always
+      * opened EXTEND; the OPTIONAL clause on its SELECT makes this
+      * create the file when it does not yet exist.
+      * AUDIT.DAT acumula a lo largo del proceso batch del dia, por lo
+      * que siempre se abre en modo EXTEND; la clausula OPTIONAL de su
+      * SELECT hace que esto cree el fichero cuando todavia no existe.
+      *---------------------------------------------------------------
+           OPEN EXTEND AUDIT-FILE.
+
+           PERFORM 2100-READ-NEXT-ACCOUNT
+               THRU 2100-READ-NEXT-ACCOUNT-EXIT.
+
+           PERFORM 2200-READ-NEXT-MAINT
+               THRU 2200-READ-NEXT-MAINT-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2000-PROCESS-MAINTENANCE
+      * Drives the match-merge for one maintenance record at a time.
+      * Dirige el match-merge para un registro de mantenimiento cada
+      * vez.
+      *===============================================================
+       2000-PROCESS-MAINTENANCE.
+           ADD 1 TO CNT-MAINT-READ.
+
+           PERFORM 2300-LOCATE-ACCOUNT
+               THRU 2300-LOCATE-ACCOUNT-EXIT.
+
+           PERFORM 2400-APPLY-MAINTENANCE
+               THRU 2400-APPLY-MAINTENANCE-EXIT.
+
+           PERFORM 2200-READ-NEXT-MAINT
+               THRU 2200-READ-NEXT-MAINT-EXIT.
+       2000-PROCESS-MAINTENANCE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2100-READ-NEXT-ACCOUNT
+      * Reads the next account from the old master, flushing the
+      * previously current account to the new master first.
+      * Lee la siguiente cuenta del maestro antiguo, volcando primero
+      * al maestro nuevo la cuenta actual anterior.
+      *===============================================================
+       2100-READ-NEXT-ACCOUNT.
+           IF ACCT-LOADED
+               MOVE WS-CURR-ACCOUNT TO NEW-ACCOUNT-RECORD
+               WRITE NEW-ACCOUNT-RECORD
+           END-IF.
+
+           READ OLD-ACCOUNT-FILE
+               AT END
+                   SET EOF-ACCT          TO TRUE
+                   SET WS-ACCT-LOADED-SW TO "N"
+                   GO TO 2100-READ-NEXT-ACCOUNT-EXIT
+           END-READ.
+
+           ADD 1 TO CNT-ACCOUNTS-READ.
+           MOVE OLD-ACCOUNT-RECORD TO WS-CURR-ACCOUNT.
+           SET ACCT-LOADED TO TRUE.
+       2100-READ-NEXT-ACCOUNT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2200-READ-NEXT-MAINT
+      * Reads the next maintenance detail record.
+      * Lee el siguiente registro de detalle de mantenimiento.
+      *===============================================================
+       2200-READ-NEXT-MAINT.
+           READ MAINT-FILE
+               AT END
+                   SET EOF-MAINT TO TRUE
+           END-READ.
+       2200-READ-NEXT-MAINT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2300-LOCATE-ACCOUNT
+      * Advances the account master, sorted by ACCT-IBAN, up to the
+      * maintenance record's MNT-IBAN. Sets WS-ACCT-MATCHED-SW to "Y"
+      * only when the account held in WS-CURR-ACCOUNT matches MNT-IBAN
+      * exactly; a lower MNT-IBAN than the account currently held (or
+      * an account master already exhausted) leaves it at "N" and
+      * means the account does not yet exist on the master.
+      * Avanza el maestro de cuentas, ordenado por ACCT-IBAN, hasta el
+      * MNT-IBAN del registro de mantenimiento. Pone WS-ACCT-MATCHED-SW
+      * a "Y" solo cuando la cuenta en WS-CURR-ACCOUNT coincide
+      * exactamente con MNT-IBAN; un MNT-IBAN menor que la cuenta
+      * retenida actualmente (o un maestro ya agotado) lo deja en "N" y
+      * significa que la cuenta todavia no existe en el maestro.
+      *===============================================================
+       2300-LOCATE-ACCOUNT.
+           SET WS-ACCT-MATCHED-SW TO "N".
+
+           PERFORM UNTIL EOF-ACCT
+                   OR ACCT-IBAN OF WS-CURR-ACCOUNT NOT LESS THAN
+                      MNT-IBAN
+               PERFORM 2100-READ-NEXT-ACCOUNT
+                   THRU 2100-READ-NEXT-ACCOUNT-EXIT
+           END-PERFORM.
+
+           IF ACCT-LOADED
+                   AND ACCT-IBAN OF WS-CURR-ACCOUNT = MNT-IBAN
+               SET ACCT-MATCHED TO TRUE
+           END-IF.
+       2300-LOCATE-ACCOUNT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2400-APPLY-MAINTENANCE
+      * Applies the open, update or close action to the located
+      * account, or opens a brand-new one when no match was found.
+      * Aplica la accion de alta, modificacion o baja a la cuenta
+      * localizada, o da de alta una cuenta nueva cuando no se
+      * encontro coincidencia.
+      *===============================================================
+       2400-APPLY-MAINTENANCE.
+           EVALUATE TRUE
+               WHEN MNT-ACTION-OPEN
+                   PERFORM 2410-APPLY-OPEN
+                       THRU 2410-APPLY-OPEN-EXIT
+               WHEN MNT-ACTION-UPDATE
+                   PERFORM 2420-APPLY-UPDATE
+                       THRU 2420-APPLY-UPDATE-EXIT
+               WHEN MNT-ACTION-CLOSE
+                   PERFORM 2430-APPLY-CLOSE
+                       THRU 2430-APPLY-CLOSE-EXIT
+               WHEN OTHER
+                   MOVE "M001" TO MERR-CODE
+                   MOVE "F"    TO MERR-SEVERITY
+                   MOVE "UNKNOWN MAINTENANCE ACTION" TO MERR-MESSAGE
+                   PERFORM 2600-WRITE-ERROR
+                       THRU 2600-WRITE-ERROR-EXIT
+           END-EVALUATE.
+       2400-APPLY-MAINTENANCE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2410-APPLY-OPEN
+      * Creates a new account master record from the maintenance
+      * record and writes it directly to the new master, since its
+      * IBAN sorts ahead of any account still held in WS-CURR-ACCOUNT.
+      * Crea un registro maestro nuevo a partir del registro de
+      * mantenimiento y lo escribe directamente en el maestro nuevo,
+      * ya que su IBAN ordena por delante de cualquier cuenta todavia
+      * retenida en WS-CURR-ACCOUNT.
+      *===============================================================
+       2410-APPLY-OPEN.
+           IF ACCT-MATCHED
+               MOVE "M002" TO MERR-CODE
+               MOVE "F"    TO MERR-SEVERITY
+               MOVE "ACCOUNT ALREADY EXISTS" TO MERR-MESSAGE
+               PERFORM 2600-WRITE-ERROR
+                   THRU 2600-WRITE-ERROR-EXIT
+               GO TO 2410-APPLY-OPEN-EXIT
+           END-IF.
+
+           MOVE MNT-IBAN     TO ACCT-IBAN     OF NEW-ACCOUNT-RECORD.
+           MOVE MNT-NAME     TO ACCT-NAME     OF NEW-ACCOUNT-RECORD.
+           MOVE MNT-STATUS   TO ACCT-STATUS   OF NEW-ACCOUNT-RECORD.
+           MOVE MNT-CURRENCY TO ACCT-CURRENCY OF NEW-ACCOUNT-RECORD.
+           MOVE MNT-OPENING-BALANCE TO
+               ACCT-BALANCE OF NEW-ACCOUNT-RECORD.
+           MOVE MNT-CREDIT-LIMIT TO
+               ACCT-CREDIT-LIMIT OF NEW-ACCOUNT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO
+               ACCT-LAST-UPD-UTC OF NEW-ACCOUNT-RECORD.
+
+           WRITE NEW-ACCOUNT-RECORD.
+
+           MOVE MNT-IBAN                            TO AUD-IBAN.
+           MOVE "ACCTMNT"                            TO AUD-SOURCE.
+           MOVE SPACES                               TO AUD-REF-ID.
+           MOVE "OPEN"                                TO AUD-REASON.
+           MOVE ZERO                                 TO AUD-OLD-BALANCE.
+           MOVE ACCT-BALANCE OF NEW-ACCOUNT-RECORD   TO AUD-NEW-BALANCE.
+           MOVE ACCT-LAST-UPD-UTC OF NEW-ACCOUNT-RECORD
+                                                      TO AUD-TIMESTAMP.
+           WRITE AUDIT-RECORD.
+
+           MOVE MNT-IBAN                            TO MRES-IBAN.
+           MOVE ACCT-STATUS OF NEW-ACCOUNT-RECORD    TO MRES-STATUS.
+           MOVE ACCT-BALANCE OF NEW-ACCOUNT-RECORD   TO MRES-BALANCE.
+           MOVE "ACCOUNT OPENED"                     TO MRES-MESSAGE.
+           PERFORM 2605-WRITE-RESULT
+               THRU 2605-WRITE-RESULT-EXIT.
+
+           ADD 1 TO CNT-MAINT-OK.
+       2410-APPLY-OPEN-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2420-APPLY-UPDATE
+      * Replaces the name, status, currency and credit limit on the
+      * located account. The updated account stays held in
+      * WS-CURR-ACCOUNT and is written to the new master when the
+      * match-merge advances past it.
+      * Reemplaza el nombre, estado, divisa y limite de credito de la
+      * cuenta localizada. La cuenta actualizada permanece retenida en
+      * WS-CURR-ACCOUNT y se escribe en el maestro nuevo cuando el
+      * match-merge avanza mas alla de ella.
+      *===============================================================
+       2420-APPLY-UPDATE.
+           IF NOT ACCT-MATCHED
+               MOVE "M003" TO MERR-CODE
+               MOVE "F"    TO MERR-SEVERITY
+               MOVE "ACCOUNT NOT FOUND ON MASTER" TO MERR-MESSAGE
+               PERFORM 2600-WRITE-ERROR
+                   THRU 2600-WRITE-ERROR-EXIT
+               GO TO 2420-APPLY-UPDATE-EXIT
+           END-IF.
+
+           MOVE MNT-NAME         TO ACCT-NAME OF WS-CURR-ACCOUNT.
+           MOVE MNT-STATUS       TO ACCT-STATUS OF WS-CURR-ACCOUNT.
+           MOVE MNT-CURRENCY     TO ACCT-CURRENCY OF WS-CURR-ACCOUNT.
+           MOVE MNT-CREDIT-LIMIT TO
+               ACCT-CREDIT-LIMIT OF WS-CURR-ACCOUNT.
+           MOVE FUNCTION CURRENT-DATE TO
+               ACCT-LAST-UPD-UTC OF WS-CURR-ACCOUNT.
+
+           MOVE MNT-IBAN                          TO MRES-IBAN.
+           MOVE ACCT-STATUS OF WS-CURR-ACCOUNT     TO MRES-STATUS.
+           MOVE ACCT-BALANCE OF WS-CURR-ACCOUNT    TO MRES-BALANCE.
+           MOVE "ACCOUNT UPDATED"                  TO MRES-MESSAGE.
+           PERFORM 2605-WRITE-RESULT
+               THRU 2605-WRITE-RESULT-EXIT.
+
+           ADD 1 TO CNT-MAINT-OK.
+       2420-APPLY-UPDATE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2430-APPLY-CLOSE
+      * Closes the located account, rejected when its balance is not
+      * zero.
+      * Da de baja la cuenta localizada, rechazada cuando su saldo no
+      * es cero.
+      *===============================================================
+       2430-APPLY-CLOSE.
+           IF NOT ACCT-MATCHED
+               MOVE "M003" TO MERR-CODE
+               MOVE "F"    TO MERR-SEVERITY
+               MOVE "ACCOUNT NOT FOUND ON MASTER" TO MERR-MESSAGE
+               PERFORM 2600-WRITE-ERROR
+                   THRU 2600-WRITE-ERROR-EXIT
+               GO TO 2430-APPLY-CLOSE-EXIT
+           END-IF.
+
+           IF ACCT-BALANCE OF WS-CURR-ACCOUNT NOT = ZERO
+               MOVE "M004" TO MERR-CODE
+               MOVE "F"    TO MERR-SEVERITY
+               MOVE "CANNOT CLOSE ACCOUNT WITH NONZERO BALANCE"
+                   TO MERR-MESSAGE
+               PERFORM 2600-WRITE-ERROR
+                   THRU 2600-WRITE-ERROR-EXIT
+               GO TO 2430-APPLY-CLOSE-EXIT
+           END-IF.
+
+           SET ACCT-STATUS-CLOSED OF WS-CURR-ACCOUNT TO TRUE.
+           MOVE FUNCTION CURRENT-DATE TO
+               ACCT-LAST-UPD-UTC OF WS-CURR-ACCOUNT.
+
+           MOVE MNT-IBAN                          TO MRES-IBAN.
+           MOVE ACCT-STATUS OF WS-CURR-ACCOUNT     TO MRES-STATUS.
+           MOVE ACCT-BALANCE OF WS-CURR-ACCOUNT    TO MRES-BALANCE.
+           MOVE "ACCOUNT CLOSED"                   TO MRES-MESSAGE.
+           PERFORM 2605-WRITE-RESULT
+               THRU 2605-WRITE-RESULT-EXIT.
+
+           ADD 1 TO CNT-MAINT-OK.
+       2430-APPLY-CLOSE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2600-WRITE-ERROR
+      * Writes a rejected maintenance record to MAINTERR.DAT. MERR-CODE
+      * and MERR-MESSAGE must already be set by the caller.
+      * Escribe un registro de mantenimiento rechazado en
+      * MAINTERR.DAT. El MERR-CODE y MERR-MESSAGE deben venir ya
+      * establecidos por quien llama.
+      *===============================================================
+       2600-WRITE-ERROR.
+           MOVE MNT-IBAN   TO MERR-IBAN.
+           MOVE MNT-ACTION TO MERR-ACTION.
+
+           WRITE MAINTERR-RECORD.
+
+           ADD 1 TO CNT-MAINT-ERR.
+       2600-WRITE-ERROR-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2605-WRITE-RESULT
+      * Writes an accepted maintenance record to MAINTRES.DAT. Called
+      * by 2410-APPLY-OPEN, 2420-APPLY-UPDATE and 2430-APPLY-CLOSE once
+      * the action has actually been applied, the accept-side
+      * counterpart of 2600-WRITE-ERROR. MRES-IBAN, MRES-STATUS,
+      * MRES-BALANCE and MRES-MESSAGE must already be set by the
+      * caller.
+      * Escribe un registro de mantenimiento aceptado en MAINTRES.DAT.
+      * Lo llaman 2410-APPLY-OPEN, 2420-APPLY-UPDATE y 2430-APPLY-CLOSE
+      * una vez aplicada realmente la accion, como contrapartida de
+      * aceptacion de 2600-WRITE-ERROR. MRES-IBAN, MRES-STATUS,
+      * MRES-BALANCE y MRES-MESSAGE deben venir ya establecidos por
+      * quien llama.
+      *===============================================================
+       2605-WRITE-RESULT.
+           MOVE MNT-ACTION TO MRES-ACTION.
+
+           WRITE MAINTRES-RECORD.
+       2605-WRITE-RESULT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 3000-FLUSH-ACCOUNTS
+      * Copies the remainder of the old account master, including the
+      * last one held in working storage, to the new master.
+      * Copia el resto del maestro de cuentas antiguo, incluyendo la
+      * ultima cuenta retenida en working storage, al maestro nuevo.
+      *===============================================================
+       3000-FLUSH-ACCOUNTS.
+           PERFORM UNTIL EOF-ACCT
+               PERFORM 2100-READ-NEXT-ACCOUNT
+                   THRU 2100-READ-NEXT-ACCOUNT-EXIT
+           END-PERFORM.
+
+           IF ACCT-LOADED
+               MOVE WS-CURR-ACCOUNT TO NEW-ACCOUNT-RECORD
+               WRITE NEW-ACCOUNT-RECORD
+           END-IF.
+       3000-FLUSH-ACCOUNTS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 9000-TERMINATE
+      * Closes all files at the end of the run.
+      * Cierra todos los ficheros al finalizar el proceso.
+      *===============================================================
+       9000-TERMINATE.
+           CLOSE OLD-ACCOUNT-FILE
+                 NEW-ACCOUNT-FILE
+                 MAINT-FILE
+                 MAINTERR-FILE
+                 MAINTRES-FILE
+                 AUDIT-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
