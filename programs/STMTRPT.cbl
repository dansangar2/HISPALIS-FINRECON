@@ -0,0 +1,307 @@
+      *===============================================================
+      * STMTRPT.CBL
+      * Extracto de cuenta / Per-account statement for
+      * HISPALIS-FINRECON.
+      *
+      * Takes a target IBAN by PARM, looks it up on ACCOUNTS.DAT for
+      * its current details, and walks the OPTIONAL AUDIT.DAT --
+      * written by TRNPOST for every balance change, whether from a
+      * posted transaction, a reversal or a new account's opening
+      * balance -- picking out only the entries for that IBAN, in the
+      * order they were recorded. The result is a dated statement of
+      * every balance movement on the account, written to
+      * STATEMENT-<iban>.RPT so statements for different accounts
+      * never collide.
+      * Toma un IBAN objetivo por PARM, lo busca en ACCOUNTS.DAT para
+      * sus datos actuales, y recorre el AUDIT.DAT OPTIONAL -- que
+      * escribe TRNPOST por cada cambio de saldo, ya sea por una
+      * transaccion contabilizada, una anulacion o el saldo inicial
+      * de una cuenta nueva -- seleccionando solo las entradas de ese
+      * IBAN, en el orden en que se registraron. El resultado es un
+      * extracto fechado de todos los movimientos de saldo de la
+      * cuenta, escrito en STATEMENT-<iban>.RPT para que los
+      * extractos de distintas cuentas nunca se solapen.
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    STMTRPT.
+       AUTHOR.        EQUIPO DE RECONCILIACION HISPALIS.
+       INSTALLATION.  HISPALIS-FINRECON.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *---------------------------------------------------------------
+      * Modification history / Historial de modificaciones
+      *---------------------------------------------------------------
+      * 2026-08-09 JMR Initial version.
+      * 2026-08-09 JMR ACCOUNTS.DAT is now an indexed file keyed on
+      *                ACCT-IBAN instead of a plain sequential one.
+      *                1100-LOOKUP-ACCOUNT now does a direct keyed
+      *                READ instead of scanning from the top.
+      *---------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE     ASSIGN TO "ACCOUNTS.DAT"
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS DYNAMIC
+                                    RECORD KEY IS ACCT-IBAN
+                                             OF ACCOUNT-RECORD
+                                    FILE STATUS IS
+                                        WS-ACCOUNT-STATUS.
+
+           SELECT OPTIONAL AUDIT-FILE
+                                    ASSIGN TO "AUDIT.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT STATEMENT-FILE   ASSIGN TO DYNAMIC WS-STATEMENT-NAME
+                                    ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ACCOUNT-RECORD.
+           COPY ACCNTREC.
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           COPY AUDITREC.
+
+       FD  STATEMENT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  STATEMENT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATEMENT-IBAN            PIC X(24).
+       01  WS-STATEMENT-NAME            PIC X(40).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-AUDIT-SW          PIC X(01) VALUE "N".
+               88  EOF-AUDIT                      VALUE "Y".
+           05  WS-FOUND-SW              PIC X(01) VALUE "N".
+               88  ACCOUNT-FOUND                  VALUE "Y".
+           05  WS-ACCOUNT-STATUS        PIC X(02) VALUE ZERO.
+               88  ACCOUNT-OK                     VALUE "00".
+               88  ACCOUNT-NOT-FOUND              VALUE "23".
+
+       01  WS-COUNTERS.
+           05  CNT-MOVEMENTS-PRINTED    PIC 9(07) VALUE ZERO.
+
+      *---------------------------------------------------------------
+      * Report line layouts / Layouts de linea de informe
+      *---------------------------------------------------------------
+       01  WS-TITLE-LINE.
+           05  FILLER                   PIC X(80)
+               VALUE "HISPALIS-FINRECON - ACCOUNT STATEMENT / EXTRACTO".
+
+       01  WS-ACCOUNT-HEADER-LINE.
+           05  FILLER                   PIC X(08) VALUE "IBAN    ".
+           05  WS-AH-IBAN               PIC X(24).
+           05  FILLER                   PIC X(08) VALUE SPACES.
+           05  WS-AH-NAME               PIC X(30).
+           05  FILLER                   PIC X(10) VALUE SPACES.
+
+       01  WS-ACCOUNT-DETAIL-LINE.
+           05  FILLER                   PIC X(11) VALUE "STATUS    :".
+           05  WS-AD-STATUS             PIC X(01).
+           05  FILLER                   PIC X(08) VALUE SPACES.
+           05  FILLER                   PIC X(11) VALUE "CURRENCY  :".
+           05  WS-AD-CURRENCY           PIC X(03).
+           05  FILLER                   PIC X(37) VALUE SPACES.
+
+       01  WS-MOVEMENT-HEADING-LINE.
+           05  FILLER                   PIC X(20) VALUE "TIMESTAMP".
+           05  FILLER                   PIC X(09) VALUE "SOURCE".
+           05  FILLER                   PIC X(13) VALUE "REFERENCE".
+           05  FILLER                   PIC X(11) VALUE "REASON".
+           05  FILLER                   PIC X(14) VALUE "OLD BALANCE".
+           05  FILLER                   PIC X(13) VALUE "NEW BALANCE".
+
+       01  WS-MOVEMENT-LINE.
+           05  WS-ML-TIMESTAMP          PIC X(20).
+           05  WS-ML-SOURCE             PIC X(09).
+           05  WS-ML-REF-ID             PIC X(13).
+           05  WS-ML-REASON             PIC X(11).
+           05  WS-ML-OLD-BALANCE        PIC -ZZ,ZZZ,ZZ9.99.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  WS-ML-NEW-BALANCE        PIC -ZZ,ZZZ,ZZ9.99.
+
+       01  WS-CLOSING-BALANCE-LINE.
+           05  FILLER                   PIC X(40)
+               VALUE "CLOSING BALANCE / SALDO FINAL:".
+           05  WS-CB-VALUE              PIC -ZZ,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                   PIC X(25) VALUE SPACES.
+
+       01  WS-NOT-FOUND-LINE.
+           05  FILLER                   PIC X(80)
+               VALUE "ACCOUNT NOT FOUND ON FILE / CUENTA NO ENCONTRADA".
+
+       PROCEDURE DIVISION.
+      *===============================================================
+      * 0000-MAINLINE
+      *===============================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           IF ACCOUNT-FOUND
+               PERFORM 2000-PRINT-MOVEMENT
+                   THRU 2000-PRINT-MOVEMENT-EXIT
+                   UNTIL EOF-AUDIT
+               PERFORM 3000-PRINT-CLOSING-BALANCE
+                   THRU 3000-PRINT-CLOSING-BALANCE-EXIT
+           ELSE
+               WRITE STATEMENT-LINE FROM WS-NOT-FOUND-LINE
+           END-IF.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      *===============================================================
+      * 1000-INITIALIZE
+      * Reads the target IBAN, builds the statement file name from
+      * it, opens all files, looks up the account and positions
+      * AUDIT.DAT on its first matching movement, if any.
+      * Lee el IBAN objetivo, construye con el el nombre del fichero
+      * de extracto, abre todos los ficheros, busca la cuenta y
+      * posiciona AUDIT.DAT en su primer movimiento coincidente, si
+      * existe.
+      *===============================================================
+       1000-INITIALIZE.
+           PERFORM 1050-READ-PARAMETERS
+               THRU 1050-READ-PARAMETERS-EXIT.
+
+           MOVE SPACES TO WS-STATEMENT-NAME.
+           STRING "STATEMENT-" DELIMITED BY SIZE
+                  WS-STATEMENT-IBAN DELIMITED BY SIZE
+                  ".RPT"           DELIMITED BY SIZE
+               INTO WS-STATEMENT-NAME.
+
+           OPEN INPUT  ACCOUNT-FILE
+                       AUDIT-FILE
+                OUTPUT STATEMENT-FILE.
+
+           PERFORM 1100-LOOKUP-ACCOUNT
+               THRU 1100-LOOKUP-ACCOUNT-EXIT.
+
+           IF ACCOUNT-FOUND
+               WRITE STATEMENT-LINE FROM WS-TITLE-LINE
+               MOVE SPACES TO STATEMENT-LINE
+               WRITE STATEMENT-LINE
+               WRITE STATEMENT-LINE FROM WS-ACCOUNT-HEADER-LINE
+               WRITE STATEMENT-LINE FROM WS-ACCOUNT-DETAIL-LINE
+               MOVE SPACES TO STATEMENT-LINE
+               WRITE STATEMENT-LINE
+               WRITE STATEMENT-LINE FROM WS-MOVEMENT-HEADING-LINE
+               PERFORM 1200-READ-NEXT-AUDIT
+                   THRU 1200-READ-NEXT-AUDIT-EXIT
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1050-READ-PARAMETERS
+      * Reads the target IBAN run parameter from the command line /
+      * PARM.
+      * Lee el parametro de ejecucion del IBAN objetivo de la linea
+      * de comandos / PARM.
+      *===============================================================
+       1050-READ-PARAMETERS.
+           MOVE SPACES TO WS-STATEMENT-IBAN.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-STATEMENT-IBAN FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-STATEMENT-IBAN
+           END-ACCEPT.
+       1050-READ-PARAMETERS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1100-LOOKUP-ACCOUNT
+      * Looks up WS-STATEMENT-IBAN on ACCOUNTS.DAT directly by key.
+      * Busca WS-STATEMENT-IBAN en ACCOUNTS.DAT directamente por
+      * clave.
+      *===============================================================
+       1100-LOOKUP-ACCOUNT.
+           MOVE WS-STATEMENT-IBAN TO ACCT-IBAN OF ACCOUNT-RECORD.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   SET ACCOUNT-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET ACCOUNT-FOUND TO TRUE
+                   MOVE ACCT-IBAN     TO WS-AH-IBAN
+                   MOVE ACCT-NAME     TO WS-AH-NAME
+                   MOVE ACCT-STATUS   TO WS-AD-STATUS
+                   MOVE ACCT-CURRENCY TO WS-AD-CURRENCY
+                   MOVE ACCT-BALANCE  TO WS-CB-VALUE
+           END-READ.
+       1100-LOOKUP-ACCOUNT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1200-READ-NEXT-AUDIT
+      * Reads the next AUDIT.DAT record.
+      * Lee el siguiente registro de AUDIT.DAT.
+      *===============================================================
+       1200-READ-NEXT-AUDIT.
+           READ AUDIT-FILE
+               AT END
+                   SET EOF-AUDIT TO TRUE
+           END-READ.
+       1200-READ-NEXT-AUDIT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2000-PRINT-MOVEMENT
+      * Prints the current AUDIT.DAT record when it belongs to
+      * WS-STATEMENT-IBAN, skipping every other account's entries,
+      * and reads the next record.
+      * Imprime el registro actual de AUDIT.DAT cuando pertenece a
+      * WS-STATEMENT-IBAN, saltando las entradas de cualquier otra
+      * cuenta, y lee el siguiente registro.
+      *===============================================================
+       2000-PRINT-MOVEMENT.
+           IF AUD-IBAN = WS-STATEMENT-IBAN
+               MOVE AUD-TIMESTAMP    TO WS-ML-TIMESTAMP
+               MOVE AUD-SOURCE       TO WS-ML-SOURCE
+               MOVE AUD-REF-ID       TO WS-ML-REF-ID
+               MOVE AUD-REASON       TO WS-ML-REASON
+               MOVE AUD-OLD-BALANCE  TO WS-ML-OLD-BALANCE
+               MOVE AUD-NEW-BALANCE  TO WS-ML-NEW-BALANCE
+               WRITE STATEMENT-LINE FROM WS-MOVEMENT-LINE
+               ADD 1 TO CNT-MOVEMENTS-PRINTED
+           END-IF.
+
+           PERFORM 1200-READ-NEXT-AUDIT
+               THRU 1200-READ-NEXT-AUDIT-EXIT.
+       2000-PRINT-MOVEMENT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 3000-PRINT-CLOSING-BALANCE
+      * Prints the account's current balance, read from ACCOUNTS.DAT
+      * at 1100-LOOKUP-ACCOUNT, as the closing balance of the
+      * statement.
+      * Imprime el saldo actual de la cuenta, leido de ACCOUNTS.DAT
+      * en 1100-LOOKUP-ACCOUNT, como saldo final del extracto.
+      *===============================================================
+       3000-PRINT-CLOSING-BALANCE.
+           MOVE SPACES TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+           WRITE STATEMENT-LINE FROM WS-CLOSING-BALANCE-LINE.
+       3000-PRINT-CLOSING-BALANCE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 9000-TERMINATE
+      *===============================================================
+       9000-TERMINATE.
+           CLOSE ACCOUNT-FILE
+                 AUDIT-FILE
+                 STATEMENT-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
