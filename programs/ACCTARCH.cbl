@@ -0,0 +1,182 @@
+      *===============================================================
+      * ACCTARCH.CBL
+      * Archivo historico de fin de mes / Month-end archive for
+      * ACCOUNTS.DAT in HISPALIS-FINRECON.
+      *
+      * Takes a dated snapshot of the account master so month-end
+      * balances can be reproduced later without depending on
+      * whatever ACCOUNTS.DAT happens to hold at the time -- it gets
+      * overwritten by every posting run. The snapshot is written to
+      * ACCOUNTS-<run-date>.DAT (for example ACCOUNTS-20260831.DAT),
+      * a plain flat-sequential copy of every record on the master as
+      * of the given RUN-DATE PARM, in ACCT-IBAN order.
+      * Toma una instantanea fechada del maestro de cuentas para que
+      * los saldos de fin de mes puedan reproducirse mas adelante sin
+      * depender de lo que contenga ACCOUNTS.DAT en ese momento --
+      * cada ejecucion de contabilizacion lo sobrescribe. La
+      * instantanea se escribe en ACCOUNTS-<fecha>.DAT (por ejemplo
+      * ACCOUNTS-20260831.DAT), una copia secuencial plana de todos
+      * los registros del maestro a fecha del RUN-DATE recibido por
+      * PARM, en orden de ACCT-IBAN.
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ACCTARCH.
+       AUTHOR.        EQUIPO DE RECONCILIACION HISPALIS.
+       INSTALLATION.  HISPALIS-FINRECON.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *---------------------------------------------------------------
+      * Modification history / Historial de modificaciones
+      *---------------------------------------------------------------
+      * 2026-08-09 JMR Initial version.
+      * 2026-08-09 JMR ACCOUNTS.DAT is now an indexed file keyed on
+      *                ACCT-IBAN instead of a plain sequential one;
+      *                read here in ascending key order just as
+      *                before. SNAPSHOT-FILE stays a flat sequential
+      *                file so the dated archive remains a simple,
+      *                portable copy regardless of the live master's
+      *                organization.
+      *---------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE      ASSIGN TO "ACCOUNTS.DAT"
+                                     ORGANIZATION IS INDEXED
+                                     RECORD KEY IS ACCT-IBAN
+                                              OF ACCOUNT-RECORD
+                                     FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT SNAPSHOT-FILE     ASSIGN TO DYNAMIC WS-SNAPSHOT-NAME
+                                     ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ACCOUNT-RECORD.
+           COPY ACCNTREC.
+
+       FD  SNAPSHOT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SNAPSHOT-RECORD.
+           COPY ACCNTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ARG-NUM                   PIC 9(04) COMP.
+       01  WS-RUN-DATE                  PIC 9(08).
+
+       01  WS-SNAPSHOT-NAME             PIC X(25).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-ACCT-SW           PIC X(01) VALUE "N".
+               88  EOF-ACCT                       VALUE "Y".
+           05  WS-ACCOUNT-STATUS        PIC X(02) VALUE ZERO.
+               88  ACCOUNT-OK                     VALUE "00".
+
+       01  WS-COUNTERS.
+           05  CNT-ACCOUNTS-ARCHIVED    PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *===============================================================
+      * 0000-MAINLINE
+      *===============================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-COPY-ACCOUNTS
+               THRU 2000-COPY-ACCOUNTS-EXIT
+               UNTIL EOF-ACCT.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      *===============================================================
+      * 1000-INITIALIZE
+      * Reads the RUN-DATE parameter, builds the dated snapshot file
+      * name from it, and opens both files.
+      * Lee el parametro RUN-DATE, construye con el el nombre del
+      * fichero de instantanea fechado, y abre ambos ficheros.
+      *===============================================================
+       1000-INITIALIZE.
+           PERFORM 1050-READ-PARAMETERS
+               THRU 1050-READ-PARAMETERS-EXIT.
+
+           MOVE SPACES TO WS-SNAPSHOT-NAME.
+           STRING "ACCOUNTS-" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".DAT"      DELIMITED BY SIZE
+               INTO WS-SNAPSHOT-NAME.
+
+           OPEN INPUT  ACCOUNT-FILE.
+           OPEN OUTPUT SNAPSHOT-FILE.
+
+           PERFORM 2100-READ-NEXT-ACCOUNT
+               THRU 2100-READ-NEXT-ACCOUNT-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1050-READ-PARAMETERS
+      * Reads the RUN-DATE run parameter from the command line / PARM.
+      * A month-end archive always needs a date, so an omitted or
+      * zero value is left as zero and simply produces
+      * ACCOUNTS-00000000.DAT rather than guessing a date.
+      * Lee el parametro de ejecucion RUN-DATE de la linea de
+      * comandos / PARM. Una instantanea de fin de mes siempre
+      * necesita una fecha, asi que un valor omitido o a cero se deja
+      * en cero y sencillamente produce ACCOUNTS-00000000.DAT en
+      * lugar de adivinar una fecha.
+      *===============================================================
+       1050-READ-PARAMETERS.
+           MOVE 1 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           MOVE ZERO TO WS-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE ZERO TO WS-RUN-DATE
+           END-ACCEPT.
+       1050-READ-PARAMETERS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2000-COPY-ACCOUNTS
+      * Copies the current account record to the snapshot and reads
+      * the next one.
+      * Copia el registro de cuenta actual a la instantanea y lee el
+      * siguiente.
+      *===============================================================
+       2000-COPY-ACCOUNTS.
+           MOVE ACCOUNT-RECORD TO SNAPSHOT-RECORD.
+           WRITE SNAPSHOT-RECORD.
+
+           ADD 1 TO CNT-ACCOUNTS-ARCHIVED.
+
+           PERFORM 2100-READ-NEXT-ACCOUNT
+               THRU 2100-READ-NEXT-ACCOUNT-EXIT.
+       2000-COPY-ACCOUNTS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2100-READ-NEXT-ACCOUNT
+      *===============================================================
+       2100-READ-NEXT-ACCOUNT.
+           READ ACCOUNT-FILE
+               AT END
+                   SET EOF-ACCT TO TRUE
+           END-READ.
+       2100-READ-NEXT-ACCOUNT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 9000-TERMINATE
+      *===============================================================
+       9000-TERMINATE.
+           CLOSE ACCOUNT-FILE
+                 SNAPSHOT-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
