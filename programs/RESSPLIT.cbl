@@ -0,0 +1,166 @@
+      *===============================================================
+      * RESSPLIT.CBL
+      * Division de RESULTS.DAT por divisa / RESULTS.DAT currency
+      * split for HISPALIS-FINRECON.
+      *
+      * RESULTS.DAT carries every successfully posted transaction in
+      * the order TRNPOST applied it, mixing whatever currencies the
+      * day's accounts happen to be denominated in. The general
+      * ledger feed needs one file per currency instead. This program
+      * sorts RESULTS.DAT by RES-CURRENCY and, on each change of
+      * currency, switches to a new output file named
+      * RESULTS-<currency>.DAT (for example RESULTS-EUR.DAT), so
+      * downstream GL posting can be run one currency at a time.
+      * RESULTS.DAT lleva todas las transacciones contabilizadas con
+      * exito en el orden en que TRNPOST las aplico, mezclando las
+      * divisas en que esten denominadas las cuentas del dia. La
+      * interfaz al libro mayor necesita en cambio un fichero por
+      * divisa. Este programa ordena RESULTS.DAT por RES-CURRENCY y,
+      * en cada cambio de divisa, pasa a un nuevo fichero de salida
+      * llamado RESULTS-<divisa>.DAT (por ejemplo RESULTS-EUR.DAT),
+      * de forma que la contabilizacion en el libro mayor pueda
+      * ejecutarse divisa a divisa.
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RESSPLIT.
+       AUTHOR.        EQUIPO DE RECONCILIACION HISPALIS.
+       INSTALLATION.  HISPALIS-FINRECON.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *---------------------------------------------------------------
+      * Modification history / Historial de modificaciones
+      *---------------------------------------------------------------
+      * 2026-08-09 JMR Initial version.
+      *---------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTS-FILE     ASSIGN TO "RESULTS.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE   ASSIGN TO "RSSORT.DAT".
+
+           SELECT CCY-RESULTS-FILE ASSIGN TO DYNAMIC WS-CCY-FILENAME
+                                    ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------------------------------------------------
+      * RESULTS-FILE and CCY-RESULTS-FILE are kept as flat PIC X
+      * buffers, the same size as RESULT-RECORD. The SORT statement
+      * only needs RES-CURRENCY, which is expanded once under
+      * SORT-RESULT-RECORD below -- re-expanding OUTRESREC under
+      * either FD as well would collide on the same data names.
+      * RESULTS-FILE y CCY-RESULTS-FILE se mantienen como buffers
+      * PIC X planos, del mismo tamano que RESULT-RECORD. La
+      * sentencia SORT solo necesita RES-CURRENCY, que se expande una
+      * sola vez bajo SORT-RESULT-RECORD mas abajo -- volver a
+      * expandir OUTRESREC en cualquiera de los dos FD colisionaria
+      * con los mismos nombres de datos.
+      *---------------------------------------------------------------
+       FD  RESULTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESULTS-RECORD              PIC X(122).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RESULT-RECORD.
+           COPY OUTRESREC.
+
+       FD  CCY-RESULTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CCY-RESULT-RECORD           PIC X(122).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CCY-FILENAME              PIC X(20).
+
+       01  WS-SWITCHES.
+           05  WS-SORT-EOF-SW           PIC X(01) VALUE "N".
+               88  SORT-EOF                       VALUE "Y".
+           05  WS-FILE-OPEN-SW          PIC X(01) VALUE "N".
+               88  CCY-FILE-OPEN                  VALUE "Y".
+
+       01  WS-CURRENT-CCY               PIC X(03) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *===============================================================
+      * 0000-MAINLINE
+      *===============================================================
+       0000-MAINLINE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY RES-CURRENCY OF SORT-RESULT-RECORD
+               USING RESULTS-FILE
+               OUTPUT PROCEDURE IS 2000-SPLIT-BY-CURRENCY.
+
+           GOBACK.
+
+      *===============================================================
+      * 2000-SPLIT-BY-CURRENCY
+      * SORT output procedure. Owns all I/O against CCY-RESULTS-FILE,
+      * opening a new currency file each time RES-CURRENCY changes.
+      * Procedimiento de salida del SORT. Es responsable de toda la
+      * E/S contra CCY-RESULTS-FILE, abriendo un nuevo fichero de
+      * divisa cada vez que cambia RES-CURRENCY.
+      *===============================================================
+       2000-SPLIT-BY-CURRENCY.
+           PERFORM 2100-RETURN-NEXT-SORTED
+               THRU 2100-RETURN-NEXT-SORTED-EXIT.
+
+           PERFORM UNTIL SORT-EOF
+               IF RES-CURRENCY OF SORT-RESULT-RECORD
+                       NOT = WS-CURRENT-CCY
+                   PERFORM 2200-SWITCH-OUTPUT-FILE
+                       THRU 2200-SWITCH-OUTPUT-FILE-EXIT
+               END-IF
+
+               MOVE SORT-RESULT-RECORD TO CCY-RESULT-RECORD
+               WRITE CCY-RESULT-RECORD
+
+               PERFORM 2100-RETURN-NEXT-SORTED
+                   THRU 2100-RETURN-NEXT-SORTED-EXIT
+           END-PERFORM.
+
+           IF CCY-FILE-OPEN
+               CLOSE CCY-RESULTS-FILE
+           END-IF.
+       2000-SPLIT-BY-CURRENCY-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2100-RETURN-NEXT-SORTED
+      *===============================================================
+       2100-RETURN-NEXT-SORTED.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET SORT-EOF TO TRUE
+           END-RETURN.
+       2100-RETURN-NEXT-SORTED-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2200-SWITCH-OUTPUT-FILE
+      * Closes the currency file currently open, if any, builds the
+      * RESULTS-<currency>.DAT name for the new currency, and opens
+      * it.
+      * Cierra el fichero de divisa actualmente abierto, si lo hay,
+      * construye el nombre RESULTS-<divisa>.DAT para la nueva
+      * divisa, y lo abre.
+      *===============================================================
+       2200-SWITCH-OUTPUT-FILE.
+           IF CCY-FILE-OPEN
+               CLOSE CCY-RESULTS-FILE
+           END-IF.
+
+           MOVE RES-CURRENCY OF SORT-RESULT-RECORD TO WS-CURRENT-CCY.
+
+           MOVE SPACES TO WS-CCY-FILENAME.
+           STRING "RESULTS-" DELIMITED BY SIZE
+                  WS-CURRENT-CCY DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+               INTO WS-CCY-FILENAME.
+
+           OPEN OUTPUT CCY-RESULTS-FILE.
+           SET CCY-FILE-OPEN TO TRUE.
+       2200-SWITCH-OUTPUT-FILE-EXIT.
+           EXIT.
