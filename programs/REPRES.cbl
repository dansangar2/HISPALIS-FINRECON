@@ -0,0 +1,245 @@
+      *===============================================================
+      * REPRES.CBL
+      * Reenvio de rechazos reintentables / Next-day re-presentment
+      * of retryable rejections for HISPALIS-FINRECON.
+      *
+      * TRNPOST parks a copy of every transaction it rejects for a
+      * retryable reason (see ERR-CODE-RETRYABLE in ERRREC.cpy) onto
+      * REJECTS.DAT. This program takes that OPTIONAL file -- empty
+      * days have no file at all -- and turns it into REPRESENT.DAT,
+      * a fresh TRANS.DAT-shaped file wrapped in the same header/
+      * trailer control records TRNCONS writes, ready to feed
+      * straight into TRNPOST as the next business day's TRANS.DAT so
+      * the rejected items get another attempt. It is not meant to be
+      * dropped into TRNCONS's own intraday consolidation alongside
+      * TRANS1.DAT..TRANS4.DAT -- those drop windows carry bare
+      * detail records with no header/trailer of their own, and
+      * TRNCONS's SORT has no way to tell a REPRESENT.DAT-style
+      * control record apart from a detail record. TRN-DATE on every
+      * detail record is restamped to the new run date, since the
+      * date it was originally rejected with would otherwise fail
+      * TRNPOST's own run-date check.
+      * TRNPOST aparca una copia de cada transaccion que rechaza por
+      * un motivo reintentable (vease ERR-CODE-RETRYABLE en
+      * ERRREC.cpy) en REJECTS.DAT. Este programa toma ese fichero
+      * OPTIONAL -- los dias sin rechazos reintentables no generan
+      * fichero -- y lo convierte en REPRESENT.DAT, un fichero con la
+      * forma de TRANS.DAT envuelto en los mismos registros de
+      * control de cabecera y pie que escribe TRNCONS, listo para
+      * alimentarse directamente a TRNPOST como el TRANS.DAT del
+      * siguiente dia habil, de forma que los rechazos tengan una
+      * nueva oportunidad. No esta pensado para incorporarse a la
+      * consolidacion intradia propia de TRNCONS junto con
+      * TRANS1.DAT..TRANS4.DAT -- esas ventanas de remesa llevan
+      * registros de detalle sueltos sin cabecera ni pie propios, y el
+      * SORT de TRNCONS no tiene forma de distinguir un registro de
+      * control al estilo REPRESENT.DAT de un registro de detalle.
+      * TRN-DATE de cada registro de detalle se refecha con la nueva
+      * fecha de ejecucion, ya que la fecha con la que se rechazo
+      * originalmente haria fallar la propia validacion de fecha de
+      * TRNPOST.
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    REPRES.
+       AUTHOR.        EQUIPO DE RECONCILIACION HISPALIS.
+       INSTALLATION.  HISPALIS-FINRECON.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *---------------------------------------------------------------
+      * Modification history / Historial de modificaciones
+      *---------------------------------------------------------------
+      * 2026-08-09 JMR Initial version.
+      *---------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL REJECTS-FILE ASSIGN TO "REJECTS.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPRESENT-FILE   ASSIGN TO "REPRESENT.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------------------------------------------------
+      * Both files are kept as flat PIC X buffers, the same size as
+      * TRANS-RECORD, the same convention TRNCONS uses for its drop
+      * and consolidated files -- WS-REJECT-RECORD below is where the
+      * fields are actually examined and restamped.
+      * Ambos ficheros se mantienen como buffers PIC X planos, del
+      * mismo tamano que TRANS-RECORD, la misma convencion que usa
+      * TRNCONS para sus ficheros de remesa y de salida consolidada --
+      * WS-REJECT-RECORD mas abajo es donde realmente se examinan y
+      * refechan los campos.
+      *---------------------------------------------------------------
+       FD  REJECTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REJECTS-RECORD               PIC X(103).
+
+       FD  REPRESENT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPRESENT-RECORD             PIC X(103).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ARG-NUM                   PIC 9(04) COMP.
+       01  WS-RUN-DATE                  PIC 9(08).
+
+      *---------------------------------------------------------------
+      * Working copy of a transaction record, used both to restamp a
+      * detail record read from REJECTS.DAT and to build the header
+      * and trailer control records.
+      * Copia de trabajo de un registro de transaccion, usada tanto
+      * para refechar un registro de detalle leido de REJECTS.DAT como
+      * para construir los registros de control de cabecera y pie.
+      *---------------------------------------------------------------
+       01  WS-REJECT-RECORD.
+           COPY TRANSREC.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-REJECTS-SW        PIC X(01) VALUE "N".
+               88  EOF-REJECTS                    VALUE "Y".
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-DETAIL-COUNT          PIC 9(10) VALUE ZERO.
+           05  WS-HASH-TOTAL            PIC 9(11)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *===============================================================
+      * 0000-MAINLINE
+      *===============================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-REPRESENT-REJECT
+               THRU 2000-REPRESENT-REJECT-EXIT
+               UNTIL EOF-REJECTS.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      *===============================================================
+      * 1000-INITIALIZE
+      * Reads the RUN-DATE parameter, opens both files and writes the
+      * header control record.
+      * Lee el parametro RUN-DATE, abre ambos ficheros y escribe el
+      * registro de control de cabecera.
+      *===============================================================
+       1000-INITIALIZE.
+           PERFORM 1050-READ-PARAMETERS
+               THRU 1050-READ-PARAMETERS-EXIT.
+
+           OPEN INPUT  REJECTS-FILE.
+           OPEN OUTPUT REPRESENT-FILE.
+
+           MOVE ZERO TO WS-DETAIL-COUNT WS-HASH-TOTAL.
+
+           PERFORM 2100-WRITE-HEADER
+               THRU 2100-WRITE-HEADER-EXIT.
+
+           PERFORM 2900-READ-NEXT-REJECT
+               THRU 2900-READ-NEXT-REJECT-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1050-READ-PARAMETERS
+      * Reads the RUN-DATE parameter the re-presented detail records
+      * are stamped with.
+      * Lee el parametro RUN-DATE con el que se refechan los
+      * registros de detalle reenviados.
+      *===============================================================
+       1050-READ-PARAMETERS.
+           MOVE 1 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           MOVE ZERO TO WS-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE ZERO TO WS-RUN-DATE
+           END-ACCEPT.
+       1050-READ-PARAMETERS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2000-REPRESENT-REJECT
+      * Restamps one rejected detail record with the new run date,
+      * writes it, and folds it into the control totals.
+      * Refecha un registro de detalle rechazado con la nueva fecha de
+      * ejecucion, lo escribe, y lo incorpora a los totales de
+      * control.
+      *===============================================================
+       2000-REPRESENT-REJECT.
+           MOVE WS-RUN-DATE TO TRN-DATE OF WS-REJECT-RECORD.
+
+           MOVE WS-REJECT-RECORD TO REPRESENT-RECORD.
+           WRITE REPRESENT-RECORD.
+
+           ADD 1 TO WS-DETAIL-COUNT.
+           ADD TRN-AMOUNT OF WS-REJECT-RECORD TO WS-HASH-TOTAL.
+
+           PERFORM 2900-READ-NEXT-REJECT
+               THRU 2900-READ-NEXT-REJECT-EXIT.
+       2000-REPRESENT-REJECT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2100-WRITE-HEADER
+      * Writes the header control record, dated with the new run
+      * date.
+      * Escribe el registro de control de cabecera, fechado con la
+      * nueva fecha de ejecucion.
+      *===============================================================
+       2100-WRITE-HEADER.
+           MOVE SPACES TO WS-REJECT-RECORD.
+           MOVE "HEADER"        TO TRN-ID   OF WS-REJECT-RECORD.
+           SET  TRN-TYPE-HEADER OF WS-REJECT-RECORD TO TRUE.
+           MOVE WS-RUN-DATE     TO TRN-DATE OF WS-REJECT-RECORD.
+           MOVE ZERO            TO TRN-AMOUNT OF WS-REJECT-RECORD.
+
+           MOVE WS-REJECT-RECORD TO REPRESENT-RECORD.
+           WRITE REPRESENT-RECORD.
+       2100-WRITE-HEADER-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2900-READ-NEXT-REJECT
+      *===============================================================
+       2900-READ-NEXT-REJECT.
+           READ REJECTS-FILE
+               AT END
+                   SET EOF-REJECTS TO TRUE
+           END-READ.
+           IF NOT EOF-REJECTS
+               MOVE REJECTS-RECORD TO WS-REJECT-RECORD
+           END-IF.
+       2900-READ-NEXT-REJECT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 9000-TERMINATE
+      * Writes the trailer control record, carrying the detail record
+      * count and the hash total built up in 2000-REPRESENT-REJECT,
+      * and closes both files.
+      * Escribe el registro de control de pie, con el numero de
+      * registros de detalle y el total de control acumulado en
+      * 2000-REPRESENT-REJECT, y cierra ambos ficheros.
+      *===============================================================
+       9000-TERMINATE.
+           MOVE SPACES TO WS-REJECT-RECORD.
+           MOVE "TRAILER"        TO TRN-ID    OF WS-REJECT-RECORD.
+           SET  TRN-TYPE-TRAILER OF WS-REJECT-RECORD TO TRUE.
+           MOVE WS-RUN-DATE      TO TRN-DATE  OF WS-REJECT-RECORD.
+           MOVE WS-DETAIL-COUNT  TO TRN-CHANNEL OF WS-REJECT-RECORD.
+           MOVE WS-HASH-TOTAL    TO TRN-AMOUNT OF WS-REJECT-RECORD.
+
+           MOVE WS-REJECT-RECORD TO REPRESENT-RECORD.
+           WRITE REPRESENT-RECORD.
+
+           CLOSE REJECTS-FILE
+                 REPRESENT-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
