@@ -0,0 +1,511 @@
+      *===============================================================
+      * TRNSPLIT.CBL
+      * Particionado de TRANS.DAT por rango de IBAN / TRANS.DAT
+      * partitioning by IBAN range for HISPALIS-FINRECON.
+      *
+      * Takes the single consolidated TRANS.DAT that TRNCONS produces
+      * -- already sorted by TRN-ACCOUNT-IBAN, wrapped in a header/
+      * trailer control record pair -- and splits its detail records
+      * into up to four range-bounded partitions, TRANS-P1.DAT through
+      * TRANS-P4.DAT, each wrapped in its own header/trailer pair in
+      * the same style. This lets up to four TRNPOST runs, each given
+      * one partition and the matching FROM-IBAN/TO-IBAN PARM values,
+      * post their slice of the day's business in parallel instead of
+      * one run working through the whole file alone. Coordinating the
+      * partition boundaries used here with the FROM-IBAN/TO-IBAN PARM
+      * values given to each TRNPOST run, and giving each parallel run
+      * its own working copy of ACCOUNTS.DAT/ACCOUNTS.NEW so the runs
+      * do not collide on the same physical files, is an operational
+      * concern outside this program, the same way coordinating
+      * TRNCONS's TRANS1.DAT..TRANS4.DAT drop windows already is.
+      *
+      * The partition boundaries are supplied as up to three upper-
+      * bound IBAN values by PARM: every detail record with
+      * TRN-ACCOUNT-IBAN not greater than TO-IBAN-1 goes to partition
+      * 1, everything greater than TO-IBAN-1 but not greater than
+      * TO-IBAN-2 goes to partition 2, and so on, with whatever is
+      * left over -- everything above the highest boundary supplied --
+      * going to the last partition. A boundary left blank raises no
+      * upper bound at all, so omitting TO-IBAN-2 and TO-IBAN-3 folds
+      * partitions 2 through 4 into a single partition 2, and omitting
+      * every boundary leaves the whole file in partition 1 -- the
+      * safe default of "do not partition" when no boundaries are
+      * given.
+      *
+      * Toma el TRANS.DAT consolidado unico que produce TRNCONS -- ya
+      * ordenado por TRN-ACCOUNT-IBAN, envuelto en un par de registros
+      * de control de cabecera y pie -- y reparte sus registros de
+      * detalle en hasta cuatro particiones acotadas por rango,
+      * TRANS-P1.DAT a TRANS-P4.DAT, cada una envuelta en su propio
+      * par de cabecera y pie con el mismo estilo. Esto permite que
+      * hasta cuatro ejecuciones de TRNPOST, cada una con una
+      * particion y los valores de PARM FROM-IBAN/TO-IBAN
+      * correspondientes, contabilicen su porcion del dia en paralelo
+      * en lugar de que una sola ejecucion procese todo el fichero.
+      * Coordinar los limites de particion usados aqui con los valores
+      * de PARM FROM-IBAN/TO-IBAN de cada ejecucion de TRNPOST, y dar
+      * a cada ejecucion paralela su propia copia de trabajo de
+      * ACCOUNTS.DAT/ACCOUNTS.NEW para que no choquen en los mismos
+      * ficheros fisicos, es una cuestion operativa ajena a este
+      * programa, igual que ya lo es coordinar las ventanas de remesa
+      * TRANS1.DAT..TRANS4.DAT de TRNCONS.
+      *
+      * Los limites de particion se reciben como hasta tres valores de
+      * IBAN maximo por PARM: todo registro de detalle con
+      * TRN-ACCOUNT-IBAN no mayor que TO-IBAN-1 va a la particion 1,
+      * lo que sea mayor que TO-IBAN-1 pero no mayor que TO-IBAN-2 va
+      * a la particion 2, y asi sucesivamente, quedando lo que sobre
+      * -- todo lo que supere el limite mas alto suministrado -- en la
+      * ultima particion. Un limite en blanco no impone ningun tope,
+      * de forma que omitir TO-IBAN-2 y TO-IBAN-3 funde las
+      * particiones 2 a 4 en una sola particion 2, y omitir todos los
+      * limites deja el fichero entero en la particion 1 -- el valor
+      * por defecto seguro de "no particionar" cuando no se da ningun
+      * limite.
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TRNSPLIT.
+       AUTHOR.        EQUIPO DE RECONCILIACION HISPALIS.
+       INSTALLATION.  HISPALIS-FINRECON.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *---------------------------------------------------------------
+      * Modification history / Historial de modificaciones
+      *---------------------------------------------------------------
+      * 2026-08-09 JMR Initial version.
+      *---------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE       ASSIGN TO "TRANS.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PARTITION-FILE-1 ASSIGN TO "TRANS-P1.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PARTITION-FILE-2 ASSIGN TO "TRANS-P2.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PARTITION-FILE-3 ASSIGN TO "TRANS-P3.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PARTITION-FILE-4 ASSIGN TO "TRANS-P4.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-RECORD.
+           COPY TRANSREC.
+
+      *---------------------------------------------------------------
+      * The four partition files are kept as flat PIC X buffers, the
+      * same size as TRANS-RECORD, so the current TRANS-RECORD (or a
+      * header/trailer built in WS-CONTROL-RECORD) can be moved across
+      * with one group MOVE.
+      * Los cuatro ficheros de particion se mantienen como buffers
+      * PIC X planos, del mismo tamano que TRANS-RECORD, de forma que
+      * el TRANS-RECORD actual (o una cabecera/pie construidos en
+      * WS-CONTROL-RECORD) se puedan trasladar con un unico MOVE de
+      * grupo.
+      *---------------------------------------------------------------
+       FD  PARTITION-FILE-1
+           LABEL RECORDS ARE STANDARD.
+       01  PARTITION-RECORD-1           PIC X(103).
+
+       FD  PARTITION-FILE-2
+           LABEL RECORDS ARE STANDARD.
+       01  PARTITION-RECORD-2           PIC X(103).
+
+       FD  PARTITION-FILE-3
+           LABEL RECORDS ARE STANDARD.
+       01  PARTITION-RECORD-3           PIC X(103).
+
+       FD  PARTITION-FILE-4
+           LABEL RECORDS ARE STANDARD.
+       01  PARTITION-RECORD-4           PIC X(103).
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------
+      * Working copy of a transaction record, used to build each
+      * partition's header and trailer control records before moving
+      * them to the chosen PARTITION-RECORD-n.
+      * Copia de trabajo de un registro de transaccion, usada para
+      * construir la cabecera y el pie de cada particion antes de
+      * trasladarlos al PARTITION-RECORD-n elegido.
+      *---------------------------------------------------------------
+       01  WS-CONTROL-RECORD.
+           COPY TRANSREC.
+
+      *---------------------------------------------------------------
+      * Partition boundaries, taken from the command line / PARM:
+      *   position 1 = TO-IBAN-1 (upper bound, inclusive, of
+      *                partition 1)
+      *   position 2 = TO-IBAN-2 (upper bound, inclusive, of
+      *                partition 2)
+      *   position 3 = TO-IBAN-3 (upper bound, inclusive, of
+      *                partition 3)
+      * A blank boundary raises no upper bound, folding every
+      * partition above it into the one below.
+      * Limites de particion, tomados de la linea de comandos / PARM:
+      *   posicion 1 = TO-IBAN-1 (limite superior, inclusive, de la
+      *                particion 1)
+      *   posicion 2 = TO-IBAN-2 (limite superior, inclusive, de la
+      *                particion 2)
+      *   posicion 3 = TO-IBAN-3 (limite superior, inclusive, de la
+      *                particion 3)
+      * Un limite en blanco no impone tope alguno, fundiendo en la
+      * particion inferior todo lo que haya por encima.
+      *---------------------------------------------------------------
+       01  WS-PARM-AREA.
+           05  WS-ARG-NUM           PIC 9(02).
+
+       01  WS-BOUNDARIES.
+           05  WS-TO-IBAN-1         PIC X(24) VALUE HIGH-VALUES.
+           05  WS-TO-IBAN-2         PIC X(24) VALUE HIGH-VALUES.
+           05  WS-TO-IBAN-3         PIC X(24) VALUE HIGH-VALUES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-TRANS-SW      PIC X(01) VALUE "N".
+               88  EOF-TRANS                  VALUE "Y".
+
+       01  WS-PARTITION-NUM         PIC 9(01) VALUE ZERO.
+
+      *---------------------------------------------------------------
+      * Per-partition control totals, accumulated as detail records
+      * are routed and written onto the trailer of each partition.
+      * Totales de control por particion, acumulados a medida que se
+      * encaminan y escriben los registros de detalle, volcados al
+      * pie de cada particion.
+      *---------------------------------------------------------------
+       01  WS-PARTITION-TOTALS.
+           05  WS-DETAIL-COUNT-1    PIC 9(10) VALUE ZERO.
+           05  WS-HASH-TOTAL-1      PIC 9(11)V99 VALUE ZERO.
+           05  WS-DETAIL-COUNT-2    PIC 9(10) VALUE ZERO.
+           05  WS-HASH-TOTAL-2      PIC 9(11)V99 VALUE ZERO.
+           05  WS-DETAIL-COUNT-3    PIC 9(10) VALUE ZERO.
+           05  WS-HASH-TOTAL-3      PIC 9(11)V99 VALUE ZERO.
+           05  WS-DETAIL-COUNT-4    PIC 9(10) VALUE ZERO.
+           05  WS-HASH-TOTAL-4      PIC 9(11)V99 VALUE ZERO.
+
+      *---------------------------------------------------------------
+      * Totals over the whole input file, checked against the
+      * incoming trailer the same way TRNPOST checks it.
+      * Totales del fichero de entrada completo, comprobados contra
+      * el pie de entrada igual que lo hace TRNPOST.
+      *---------------------------------------------------------------
+       01  WS-INPUT-TOTALS.
+           05  WS-INPUT-COUNT       PIC 9(10) VALUE ZERO.
+           05  WS-INPUT-HASH        PIC 9(11)V99 VALUE ZERO.
+           05  WS-TRAILER-COUNT     PIC 9(10).
+
+       PROCEDURE DIVISION.
+      *===============================================================
+      * 0000-MAINLINE
+      *===============================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-SPLIT-TRANSACTIONS
+               THRU 2000-SPLIT-TRANSACTIONS-EXIT
+               UNTIL EOF-TRANS.
+
+           PERFORM 3000-WRITE-TRAILERS
+               THRU 3000-WRITE-TRAILERS-EXIT.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      *===============================================================
+      * 1000-INITIALIZE
+      * Reads the partition boundary parameters, opens every file and
+      * writes the header control record onto each partition.
+      * Lee los parametros de limite de particion, abre todos los
+      * ficheros y escribe el registro de control de cabecera en cada
+      * particion.
+      *===============================================================
+       1000-INITIALIZE.
+           PERFORM 1050-READ-PARAMETERS
+               THRU 1050-READ-PARAMETERS-EXIT.
+
+           OPEN INPUT  TRANS-FILE
+                OUTPUT PARTITION-FILE-1
+                       PARTITION-FILE-2
+                       PARTITION-FILE-3
+                       PARTITION-FILE-4.
+
+           PERFORM 1100-WRITE-HEADERS
+               THRU 1100-WRITE-HEADERS-EXIT.
+
+           PERFORM 2200-READ-NEXT-TRANS
+               THRU 2200-READ-NEXT-TRANS-EXIT.
+
+           IF TRN-TYPE-HEADER OF TRANS-RECORD
+               PERFORM 2200-READ-NEXT-TRANS
+                   THRU 2200-READ-NEXT-TRANS-EXIT
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1050-READ-PARAMETERS
+      * Reads the TO-IBAN-1/2/3 partition boundary run parameters
+      * from the command line / PARM. An omitted boundary is left at
+      * HIGH-VALUES, its already-initialized default, so it raises no
+      * upper bound.
+      * Lee los parametros de ejecucion TO-IBAN-1/2/3 de la linea de
+      * comandos / PARM. Un limite omitido se deja en HIGH-VALUES, su
+      * valor por defecto ya inicializado, de forma que no impone
+      * ningun tope.
+      *===============================================================
+       1050-READ-PARAMETERS.
+           MOVE 1 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT WS-TO-IBAN-1 FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE HIGH-VALUES TO WS-TO-IBAN-1
+           END-ACCEPT.
+           IF WS-TO-IBAN-1 = SPACES
+               MOVE HIGH-VALUES TO WS-TO-IBAN-1
+           END-IF.
+
+           MOVE 2 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT WS-TO-IBAN-2 FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE HIGH-VALUES TO WS-TO-IBAN-2
+           END-ACCEPT.
+           IF WS-TO-IBAN-2 = SPACES
+               MOVE HIGH-VALUES TO WS-TO-IBAN-2
+           END-IF.
+
+           MOVE 3 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT WS-TO-IBAN-3 FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE HIGH-VALUES TO WS-TO-IBAN-3
+           END-ACCEPT.
+           IF WS-TO-IBAN-3 = SPACES
+               MOVE HIGH-VALUES TO WS-TO-IBAN-3
+           END-IF.
+       1050-READ-PARAMETERS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1100-WRITE-HEADERS
+      * Writes a header control record onto every partition, dated
+      * with the current run date.
+      * Escribe un registro de control de cabecera en cada particion,
+      * fechado con la fecha de la ejecucion actual.
+      *===============================================================
+       1100-WRITE-HEADERS.
+           MOVE SPACES TO WS-CONTROL-RECORD.
+           MOVE "HEADER"        TO TRN-ID OF WS-CONTROL-RECORD.
+           SET  TRN-TYPE-HEADER OF WS-CONTROL-RECORD TO TRUE.
+           MOVE FUNCTION CURRENT-DATE (1:8)
+               TO TRN-DATE OF WS-CONTROL-RECORD.
+           MOVE ZERO            TO TRN-AMOUNT OF WS-CONTROL-RECORD.
+
+           MOVE WS-CONTROL-RECORD TO PARTITION-RECORD-1.
+           WRITE PARTITION-RECORD-1.
+           MOVE WS-CONTROL-RECORD TO PARTITION-RECORD-2.
+           WRITE PARTITION-RECORD-2.
+           MOVE WS-CONTROL-RECORD TO PARTITION-RECORD-3.
+           WRITE PARTITION-RECORD-3.
+           MOVE WS-CONTROL-RECORD TO PARTITION-RECORD-4.
+           WRITE PARTITION-RECORD-4.
+       1100-WRITE-HEADERS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2000-SPLIT-TRANSACTIONS
+      * Routes one detail record to its partition, or -- on reaching
+      * the incoming trailer -- checks it against what was actually
+      * read and stops.
+      * Encamina un registro de detalle a su particion, o -- al
+      * llegar al pie de entrada -- lo comprueba contra lo realmente
+      * leido y se detiene.
+      *===============================================================
+       2000-SPLIT-TRANSACTIONS.
+           IF TRN-TYPE-TRAILER OF TRANS-RECORD
+               PERFORM 2150-VALIDATE-INPUT-TRAILER
+                   THRU 2150-VALIDATE-INPUT-TRAILER-EXIT
+               SET EOF-TRANS TO TRUE
+               GO TO 2000-SPLIT-TRANSACTIONS-EXIT
+           END-IF.
+
+           ADD 1 TO WS-INPUT-COUNT.
+           ADD TRN-AMOUNT OF TRANS-RECORD TO WS-INPUT-HASH.
+
+           PERFORM 2100-DETERMINE-PARTITION
+               THRU 2100-DETERMINE-PARTITION-EXIT.
+
+           PERFORM 2200-WRITE-DETAIL
+               THRU 2200-WRITE-DETAIL-EXIT.
+
+           PERFORM 2200-READ-NEXT-TRANS
+               THRU 2200-READ-NEXT-TRANS-EXIT.
+       2000-SPLIT-TRANSACTIONS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2100-DETERMINE-PARTITION
+      * Chooses the partition number for the current detail record's
+      * TRN-ACCOUNT-IBAN by comparing it against the boundaries in
+      * ascending order.
+      * Elige el numero de particion para el TRN-ACCOUNT-IBAN del
+      * registro de detalle actual comparandolo con los limites en
+      * orden ascendente.
+      *===============================================================
+       2100-DETERMINE-PARTITION.
+           IF TRN-ACCOUNT-IBAN OF TRANS-RECORD
+                   NOT GREATER THAN WS-TO-IBAN-1
+               MOVE 1 TO WS-PARTITION-NUM
+           ELSE
+               IF TRN-ACCOUNT-IBAN OF TRANS-RECORD
+                       NOT GREATER THAN WS-TO-IBAN-2
+                   MOVE 2 TO WS-PARTITION-NUM
+               ELSE
+                   IF TRN-ACCOUNT-IBAN OF TRANS-RECORD
+                           NOT GREATER THAN WS-TO-IBAN-3
+                       MOVE 3 TO WS-PARTITION-NUM
+                   ELSE
+                       MOVE 4 TO WS-PARTITION-NUM
+                   END-IF
+               END-IF
+           END-IF.
+       2100-DETERMINE-PARTITION-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2150-VALIDATE-INPUT-TRAILER
+      * Checks the incoming trailer's record count and hash total
+      * against what was actually read, the same comparison TRNPOST
+      * makes, and notes a mismatch on the console -- there is no
+      * error file of its own for a pure splitting utility to write
+      * to, and whatever gets fed downstream to TRNPOST is checked
+      * again there, against each partition's own trailer.
+      * Comprueba el numero de registros y el total de control del
+      * pie de entrada contra lo realmente leido, la misma
+      * comprobacion que hace TRNPOST, y deja constancia de una
+      * discrepancia en consola -- una utilidad de particionado pura
+      * no tiene fichero de errores propio, y lo que se pase despues
+      * a TRNPOST se vuelve a comprobar alli, contra el pie propio de
+      * cada particion.
+      *===============================================================
+       2150-VALIDATE-INPUT-TRAILER.
+           MOVE TRN-CHANNEL OF TRANS-RECORD TO WS-TRAILER-COUNT.
+
+           IF WS-TRAILER-COUNT NOT = WS-INPUT-COUNT
+               DISPLAY "TRNSPLIT: TRAILER RECORD COUNT MISMATCH"
+           END-IF.
+
+           IF TRN-AMOUNT OF TRANS-RECORD NOT = WS-INPUT-HASH
+               DISPLAY "TRNSPLIT: TRAILER HASH TOTAL MISMATCH"
+           END-IF.
+       2150-VALIDATE-INPUT-TRAILER-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2200-WRITE-DETAIL
+      * Writes the current detail record to the partition chosen by
+      * 2100-DETERMINE-PARTITION and folds it into that partition's
+      * control totals.
+      * Escribe el registro de detalle actual en la particion elegida
+      * por 2100-DETERMINE-PARTITION y lo incorpora a los totales de
+      * control de esa particion.
+      *===============================================================
+       2200-WRITE-DETAIL.
+           EVALUATE WS-PARTITION-NUM
+               WHEN 1
+                   MOVE TRANS-RECORD TO PARTITION-RECORD-1
+                   WRITE PARTITION-RECORD-1
+                   ADD 1 TO WS-DETAIL-COUNT-1
+                   ADD TRN-AMOUNT OF TRANS-RECORD TO WS-HASH-TOTAL-1
+               WHEN 2
+                   MOVE TRANS-RECORD TO PARTITION-RECORD-2
+                   WRITE PARTITION-RECORD-2
+                   ADD 1 TO WS-DETAIL-COUNT-2
+                   ADD TRN-AMOUNT OF TRANS-RECORD TO WS-HASH-TOTAL-2
+               WHEN 3
+                   MOVE TRANS-RECORD TO PARTITION-RECORD-3
+                   WRITE PARTITION-RECORD-3
+                   ADD 1 TO WS-DETAIL-COUNT-3
+                   ADD TRN-AMOUNT OF TRANS-RECORD TO WS-HASH-TOTAL-3
+               WHEN 4
+                   MOVE TRANS-RECORD TO PARTITION-RECORD-4
+                   WRITE PARTITION-RECORD-4
+                   ADD 1 TO WS-DETAIL-COUNT-4
+                   ADD TRN-AMOUNT OF TRANS-RECORD TO WS-HASH-TOTAL-4
+           END-EVALUATE.
+       2200-WRITE-DETAIL-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2200-READ-NEXT-TRANS
+      * Reads the next TRANS.DAT record.
+      * Lee el siguiente registro de TRANS.DAT.
+      *===============================================================
+       2200-READ-NEXT-TRANS.
+           READ TRANS-FILE
+               AT END
+                   SET EOF-TRANS TO TRUE
+           END-READ.
+       2200-READ-NEXT-TRANS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 3000-WRITE-TRAILERS
+      * Writes the trailer control record onto every partition,
+      * carrying that partition's own detail record count and hash
+      * total.
+      * Escribe el registro de control de pie en cada particion, con
+      * el numero de registros de detalle y el total de control
+      * propios de esa particion.
+      *===============================================================
+       3000-WRITE-TRAILERS.
+           MOVE SPACES TO WS-CONTROL-RECORD.
+           MOVE "TRAILER"        TO TRN-ID OF WS-CONTROL-RECORD.
+           SET  TRN-TYPE-TRAILER OF WS-CONTROL-RECORD TO TRUE.
+           MOVE FUNCTION CURRENT-DATE (1:8)
+               TO TRN-DATE OF WS-CONTROL-RECORD.
+
+           MOVE WS-DETAIL-COUNT-1 TO TRN-CHANNEL OF WS-CONTROL-RECORD.
+           MOVE WS-HASH-TOTAL-1   TO TRN-AMOUNT  OF WS-CONTROL-RECORD.
+           MOVE WS-CONTROL-RECORD TO PARTITION-RECORD-1.
+           WRITE PARTITION-RECORD-1.
+
+           MOVE WS-DETAIL-COUNT-2 TO TRN-CHANNEL OF WS-CONTROL-RECORD.
+           MOVE WS-HASH-TOTAL-2   TO TRN-AMOUNT  OF WS-CONTROL-RECORD.
+           MOVE WS-CONTROL-RECORD TO PARTITION-RECORD-2.
+           WRITE PARTITION-RECORD-2.
+
+           MOVE WS-DETAIL-COUNT-3 TO TRN-CHANNEL OF WS-CONTROL-RECORD.
+           MOVE WS-HASH-TOTAL-3   TO TRN-AMOUNT  OF WS-CONTROL-RECORD.
+           MOVE WS-CONTROL-RECORD TO PARTITION-RECORD-3.
+           WRITE PARTITION-RECORD-3.
+
+           MOVE WS-DETAIL-COUNT-4 TO TRN-CHANNEL OF WS-CONTROL-RECORD.
+           MOVE WS-HASH-TOTAL-4   TO TRN-AMOUNT  OF WS-CONTROL-RECORD.
+           MOVE WS-CONTROL-RECORD TO PARTITION-RECORD-4.
+           WRITE PARTITION-RECORD-4.
+       3000-WRITE-TRAILERS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 9000-TERMINATE
+      *===============================================================
+       9000-TERMINATE.
+           CLOSE TRANS-FILE
+                 PARTITION-FILE-1
+                 PARTITION-FILE-2
+                 PARTITION-FILE-3
+                 PARTITION-FILE-4.
+       9000-TERMINATE-EXIT.
+           EXIT.
