@@ -0,0 +1,341 @@
+      *===============================================================
+      * INTACCR.CBL
+      * Devengo de intereses / Interest-accrual batch program for
+      * HISPALIS-FINRECON.
+      *
+      * Runs once per accrual period (typically daily) against the
+      * account master, crediting each active account with a credit
+      * balance the daily interest earned at the nominal annual rate
+      * for its currency, taken from the optional INTRATE.DAT table.
+      * An account with no matching currency rate, a non-ACTIVE
+      * status, or a zero or overdrawn balance earns no interest and
+      * is copied across unchanged. Every account that does earn
+      * interest gets an AUDIT.DAT record, the same balance-change
+      * audit trail TRNPOST and ACCTMNT already write to.
+      * Se ejecuta una vez por periodo de devengo (normalmente a
+      * diario) sobre el maestro de cuentas, abonando a cada cuenta
+      * activa con saldo acreedor el interes diario correspondiente
+      * al tipo nominal anual de su divisa, tomado de la tabla
+      * opcional INTRATE.DAT. Una cuenta sin tipo para su divisa, que
+      * no este en estado ACTIVE, o con saldo cero o en descubierto,
+      * no devenga interes y se copia sin cambios. Toda cuenta que si
+      * devenga interes recibe un registro en AUDIT.DAT, la misma
+      * pista de auditoria de cambios de saldo que ya escriben
+      * TRNPOST y ACCTMNT.
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    INTACCR.
+       AUTHOR.        EQUIPO DE RECONCILIACION HISPALIS.
+       INSTALLATION.  HISPALIS-FINRECON.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *---------------------------------------------------------------
+      * Modification history / Historial de modificaciones
+      *---------------------------------------------------------------
+      * 2026-08-09 JMR Initial version.
+      * 2026-08-09 JMR ACCOUNTS.DAT and ACCOUNTS.NEW are now indexed
+      *                files keyed on ACCT-IBAN instead of plain
+      *                sequential ones; the straight copy-with-
+      *                interest pass over the account master is
+      *                unchanged, since it already read and wrote both
+      *                in ascending key order.
+      *---------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-ACCOUNT-FILE ASSIGN TO "ACCOUNTS.DAT"
+                                    ORGANIZATION IS INDEXED
+                                    RECORD KEY IS ACCT-IBAN
+                                             OF OLD-ACCOUNT-RECORD
+                                    FILE STATUS IS
+                                        WS-OLD-ACCOUNT-STATUS.
+
+           SELECT NEW-ACCOUNT-FILE ASSIGN TO "ACCOUNTS.NEW"
+                                    ORGANIZATION IS INDEXED
+                                    RECORD KEY IS ACCT-IBAN
+                                             OF NEW-ACCOUNT-RECORD
+                                    FILE STATUS IS
+                                        WS-NEW-ACCOUNT-STATUS.
+
+           SELECT OPTIONAL INTRATE-FILE ASSIGN TO "INTRATE.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  OLD-ACCOUNT-RECORD.
+           COPY ACCNTREC.
+
+       FD  NEW-ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  NEW-ACCOUNT-RECORD.
+           COPY ACCNTREC.
+
+       FD  INTRATE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  INTRATE-RECORD.
+           COPY INTRATEREC.
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ARG-NUM                   PIC 9(04) COMP.
+       01  WS-RUN-DATE                  PIC 9(08).
+
+      *---------------------------------------------------------------
+      * Interest rate table, loaded once from the optional
+      * INTRATE.DAT.
+      * Tabla de tipos de interes, cargada una vez desde el
+      * INTRATE.DAT opcional.
+      *---------------------------------------------------------------
+       01  WS-RATE-TABLE-AREA.
+           05  WS-RATE-COUNT        PIC 9(04) VALUE ZERO.
+           05  WS-RATE-ENTRY OCCURS 100 TIMES INDEXED BY WS-RATE-IDX.
+               10  WS-RATE-CURR     PIC X(03).
+               10  WS-RATE-PCT      PIC 9(02)V9(04).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-ACCT-SW           PIC X(01) VALUE "N".
+               88  EOF-ACCT                       VALUE "Y".
+           05  WS-EOF-RATE-SW           PIC X(01) VALUE "N".
+               88  EOF-RATE                       VALUE "Y".
+           05  WS-RATE-FOUND-SW         PIC X(01) VALUE "N".
+               88  RATE-FOUND                     VALUE "Y".
+           05  WS-OLD-ACCOUNT-STATUS    PIC X(02) VALUE ZERO.
+               88  OLD-ACCOUNT-OK                 VALUE "00".
+           05  WS-NEW-ACCOUNT-STATUS    PIC X(02) VALUE ZERO.
+               88  NEW-ACCOUNT-OK                 VALUE "00".
+
+       01  WS-COUNTERS.
+           05  CNT-ACCOUNTS-READ        PIC 9(07) VALUE ZERO.
+           05  CNT-ACCOUNTS-ACCRUED     PIC 9(07) VALUE ZERO.
+
+       01  WS-MISC.
+           05  WS-OLD-BALANCE           PIC S9(11)V99.
+           05  WS-ACCRUAL-AMOUNT        PIC S9(11)V99.
+
+       PROCEDURE DIVISION.
+      *===============================================================
+      * 0000-MAINLINE
+      *===============================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-ACCOUNTS
+               THRU 2000-PROCESS-ACCOUNTS-EXIT
+               UNTIL EOF-ACCT.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      *===============================================================
+      * 1000-INITIALIZE
+      *===============================================================
+       1000-INITIALIZE.
+           PERFORM 1050-READ-PARAMETERS
+               THRU 1050-READ-PARAMETERS-EXIT.
+
+           OPEN INPUT  OLD-ACCOUNT-FILE.
+           OPEN OUTPUT NEW-ACCOUNT-FILE.
+           OPEN INPUT  INTRATE-FILE.
+           OPEN EXTEND AUDIT-FILE.
+
+           PERFORM 1100-LOAD-RATE-TABLE
+               THRU 1100-LOAD-RATE-TABLE-EXIT.
+
+           PERFORM 2900-READ-NEXT-ACCOUNT
+               THRU 2900-READ-NEXT-ACCOUNT-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1050-READ-PARAMETERS
+      * Reads the RUN-DATE run parameter, stamped onto AUD-REF-ID for
+      * every accrual this run makes.
+      * Lee el parametro de ejecucion RUN-DATE, que se graba en
+      * AUD-REF-ID en cada devengo que realiza esta ejecucion.
+      *===============================================================
+       1050-READ-PARAMETERS.
+           MOVE 1 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           MOVE ZERO TO WS-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE ZERO TO WS-RUN-DATE
+           END-ACCEPT.
+       1050-READ-PARAMETERS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1100-LOAD-RATE-TABLE
+      * Loads the optional interest-rate table into memory.
+      * Carga en memoria la tabla de tipos de interes, opcional.
+      *===============================================================
+       1100-LOAD-RATE-TABLE.
+           MOVE ZERO TO WS-RATE-COUNT.
+
+           PERFORM 1110-READ-RATE-RECORD
+               THRU 1110-READ-RATE-RECORD-EXIT
+               UNTIL EOF-RATE
+                  OR WS-RATE-COUNT NOT LESS THAN 100.
+       1100-LOAD-RATE-TABLE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1110-READ-RATE-RECORD
+      * Reads one interest-rate record and appends it to the table.
+      * When INTRATE.DAT was not supplied for the run, the OPTIONAL
+      * clause on its SELECT makes this READ return AT END
+      * immediately.
+      * Lee un registro de tipo de interes y lo agrega a la tabla.
+      * Cuando no se ha suministrado INTRATE.DAT para el proceso, la
+      * clausula OPTIONAL de su SELECT hace que este READ devuelva
+      * AT END de inmediato.
+      *===============================================================
+       1110-READ-RATE-RECORD.
+           READ INTRATE-FILE
+               AT END
+                   SET EOF-RATE TO TRUE
+                   GO TO 1110-READ-RATE-RECORD-EXIT
+           END-READ.
+
+           ADD 1 TO WS-RATE-COUNT.
+           MOVE INT-CURRENCY TO WS-RATE-CURR (WS-RATE-COUNT).
+           MOVE INT-RATE     TO WS-RATE-PCT  (WS-RATE-COUNT).
+       1110-READ-RATE-RECORD-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2000-PROCESS-ACCOUNTS
+      * Accrues interest on the current account, if it qualifies, and
+      * copies it across to ACCOUNTS.NEW either way.
+      * Devenga interes sobre la cuenta actual, si corresponde, y la
+      * copia a ACCOUNTS.NEW en cualquier caso.
+      *===============================================================
+       2000-PROCESS-ACCOUNTS.
+           MOVE OLD-ACCOUNT-RECORD TO NEW-ACCOUNT-RECORD.
+
+           IF ACCT-STATUS-ACTIVE OF NEW-ACCOUNT-RECORD
+                   AND ACCT-BALANCE OF NEW-ACCOUNT-RECORD > ZERO
+               PERFORM 2100-FIND-RATE
+                   THRU 2100-FIND-RATE-EXIT
+
+               IF RATE-FOUND
+                   PERFORM 2200-ACCRUE-INTEREST
+                       THRU 2200-ACCRUE-INTEREST-EXIT
+               END-IF
+           END-IF.
+
+           WRITE NEW-ACCOUNT-RECORD.
+
+           PERFORM 2900-READ-NEXT-ACCOUNT
+               THRU 2900-READ-NEXT-ACCOUNT-EXIT.
+       2000-PROCESS-ACCOUNTS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2100-FIND-RATE
+      * Searches the rate table for NEW-ACCOUNT-RECORD's currency.
+      * Busca en la tabla de tipos la divisa de NEW-ACCOUNT-RECORD.
+      *===============================================================
+       2100-FIND-RATE.
+           SET WS-RATE-FOUND-SW TO "N".
+           SET WS-RATE-IDX TO 1.
+
+           PERFORM UNTIL WS-RATE-IDX > WS-RATE-COUNT
+               IF WS-RATE-CURR (WS-RATE-IDX) =
+                       ACCT-CURRENCY OF NEW-ACCOUNT-RECORD
+                   SET RATE-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+               SET WS-RATE-IDX UP BY 1
+           END-PERFORM.
+       2100-FIND-RATE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2200-ACCRUE-INTEREST
+      * Credits one day's interest, at the matched annual rate, to
+      * NEW-ACCOUNT-RECORD's balance and writes the audit record.
+      * Abona el interes de un dia, al tipo anual encontrado, al
+      * saldo de NEW-ACCOUNT-RECORD y escribe el registro de
+      * auditoria.
+      *===============================================================
+       2200-ACCRUE-INTEREST.
+           MOVE ACCT-BALANCE OF NEW-ACCOUNT-RECORD TO WS-OLD-BALANCE.
+
+           COMPUTE WS-ACCRUAL-AMOUNT ROUNDED =
+               ACCT-BALANCE OF NEW-ACCOUNT-RECORD *
+               WS-RATE-PCT (WS-RATE-IDX) / 36500.
+
+           IF WS-ACCRUAL-AMOUNT > ZERO
+               ADD WS-ACCRUAL-AMOUNT
+                   TO ACCT-BALANCE OF NEW-ACCOUNT-RECORD
+               MOVE FUNCTION CURRENT-DATE
+                   TO ACCT-LAST-UPD-UTC OF NEW-ACCOUNT-RECORD
+
+               PERFORM 2250-WRITE-AUDIT
+                   THRU 2250-WRITE-AUDIT-EXIT
+
+               ADD 1 TO CNT-ACCOUNTS-ACCRUED
+           END-IF.
+       2200-ACCRUE-INTEREST-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2250-WRITE-AUDIT
+      * Writes one AUDIT.DAT record for the interest just credited.
+      * WS-OLD-BALANCE must already be set by the caller.
+      * Escribe un registro de AUDIT.DAT para el interes recien
+      * abonado. El WS-OLD-BALANCE debe venir ya establecido por
+      * quien llama.
+      *===============================================================
+       2250-WRITE-AUDIT.
+           MOVE ACCT-IBAN OF NEW-ACCOUNT-RECORD TO AUD-IBAN.
+           MOVE "INTACCR"                       TO AUD-SOURCE.
+           MOVE WS-RUN-DATE                     TO AUD-REF-ID.
+           MOVE "INTEREST"                      TO AUD-REASON.
+           MOVE WS-OLD-BALANCE                  TO AUD-OLD-BALANCE.
+           MOVE ACCT-BALANCE OF NEW-ACCOUNT-RECORD
+               TO AUD-NEW-BALANCE.
+           MOVE ACCT-LAST-UPD-UTC OF NEW-ACCOUNT-RECORD
+               TO AUD-TIMESTAMP.
+
+           WRITE AUDIT-RECORD.
+       2250-WRITE-AUDIT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2900-READ-NEXT-ACCOUNT
+      *===============================================================
+       2900-READ-NEXT-ACCOUNT.
+           ADD 1 TO CNT-ACCOUNTS-READ.
+           READ OLD-ACCOUNT-FILE
+               AT END
+                   SET EOF-ACCT TO TRUE
+           END-READ.
+       2900-READ-NEXT-ACCOUNT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 9000-TERMINATE
+      *===============================================================
+       9000-TERMINATE.
+           CLOSE OLD-ACCOUNT-FILE
+                 NEW-ACCOUNT-FILE
+                 INTRATE-FILE
+                 AUDIT-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
