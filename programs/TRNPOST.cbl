@@ -0,0 +1,1905 @@
+      *===============================================================
+      * TRNPOST.CBL
+      * Programa de aplicacion de transacciones / Transaction posting
+      * program for HISPALIS-FINRECON.
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TRNPOST.
+       AUTHOR.        EQUIPO DE RECONCILIACION HISPALIS.
+       INSTALLATION.  HISPALIS-FINRECON.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *---------------------------------------------------------------
+      * Modification history / Historial de modificaciones
+      *---------------------------------------------------------------
+      * 2026-08-09 JMR Initial version. Reads TRANS.DAT (sorted by
+      *                TRN-ACCOUNT-IBAN) against ACCOUNTS.DAT (sorted
+      *                by ACCT-IBAN) as a classic sequential
+      *                match-merge, produces an updated account master
+      *                (ACCOUNTS.NEW), RESULTS.DAT and ERRORS.DAT.
+      *                Rejects a transaction whose TRN-CURRENCY does
+      *                not match the target ACCT-CURRENCY unless the
+      *                optional FXRATE.DAT supplies that day's rate,
+      *                in which case the amount is converted and both
+      *                the original and converted amounts are recorded
+      *                on RESULTS.DAT.
+      * 2026-08-09 JMR Added CHECKPNT.DAT: the run now takes an
+      *                optional RESTART-FLAG and CHECKPOINT-INTERVAL
+      *                on the command line (PARM positions 1 and 2).
+      *                A checkpoint is written every N transactions
+      *                processed; RESTART-FLAG = "Y" restores the
+      *                batch counters from the last checkpoint and
+      *                skips TRANS.DAT forward to that point instead
+      *                of reprocessing the file from the top.
+      * 2026-08-09 JMR Writes the final batch counters to COUNTERS.DAT
+      *                at end of run so BALRPT can produce the daily
+      *                balancing report without re-deriving them.
+      * 2026-08-09 JMR Writes every change to ACCT-BALANCE -- postings
+      *                and reversals -- to AUDIT.DAT, so the balance
+      *                history of an account can be reconstructed in
+      *                full.
+      * 2026-08-09 JMR Added RUN-DATE as PARM position 3: when
+      *                supplied, a transaction whose TRN-DATE does not
+      *                match it is rejected instead of posted. Omitted
+      *                or zero disables the check, so an ad hoc run
+      *                still posts whatever is on TRANS.DAT.
+      * 2026-08-09 JMR A transaction whose TRN-ACCOUNT-IBAN is not on
+      *                the account master is now routed to
+      *                SUSPENSE.DAT, with a matching RES-STATUS of
+      *                "SUSPENSE" on RESULTS.DAT, instead of being
+      *                rejected outright to ERRORS.DAT.
+      * 2026-08-09 JMR Recognizes the TRNCONS header/trailer control
+      *                records now wrapped around TRANS.DAT: the
+      *                leading header is skipped, and the trailer's
+      *                record count and hash total are checked against
+      *                what was actually read, logging E007 to
+      *                ERRORS.DAT on a mismatch.
+      * 2026-08-09 JMR ACCOUNTS.DAT and ACCOUNTS.NEW are now indexed
+      *                files keyed on ACCT-IBAN instead of plain
+      *                sequential ones. The match-merge against
+      *                TRANS.DAT still reads and writes both in
+      *                ascending key order with no change to that
+      *                logic -- only the SELECT clauses changed.
+      * 2026-08-09 JMR Added FROM-IBAN and TO-IBAN as PARM positions 5
+      *                and 6, so a run can be scoped to one IBAN range
+      *                instead of the whole account master. ACCOUNT-
+      *                FILE is now read with ACCESS MODE IS DYNAMIC: a
+      *                supplied FROM-IBAN does a START onto it before
+      *                the first read, and a supplied TO-IBAN stops
+      *                2300-LOCATE-ACCOUNT/3000-FLUSH-ACCOUNTS short of
+      *                writing any account past it, so that account is
+      *                left for whichever run owns the next range.
+      *                Intended to be paired with TRNSPLIT.CBL, which
+      *                partitions TRANS.DAT by the same IBAN ranges so
+      *                several scoped runs can post in parallel; giving
+      *                each such run its own working copy of
+      *                ACCOUNTS.DAT/ACCOUNTS.NEW so they do not collide
+      *                on the same physical files is an operational
+      *                concern outside this program.
+      *---------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE     ASSIGN TO "ACCOUNTS.DAT"
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS DYNAMIC
+                                    RECORD KEY IS ACCT-IBAN
+                                             OF ACCOUNT-RECORD
+                                    FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT ACCOUNT-NEW-FILE ASSIGN TO "ACCOUNTS.NEW"
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS DYNAMIC
+                                    RECORD KEY IS ACCT-IBAN
+                                             OF ACCOUNT-NEW-RECORD
+                                    FILE STATUS IS
+                                        WS-ACCOUNT-NEW-STATUS.
+
+           SELECT TRANS-FILE       ASSIGN TO "TRANS.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RESULTS-FILE     ASSIGN TO "RESULTS.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ERRORS-FILE      ASSIGN TO "ERRORS.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL FXRATE-FILE ASSIGN TO "FXRATE.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT POSTEDTX-FILE    ASSIGN TO "POSTEDTX.DAT"
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS DYNAMIC
+                                    RECORD KEY IS PTX-TRN-ID
+                                    FILE STATUS IS WS-POSTEDTX-STATUS.
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHECKPNT.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT COUNTERS-FILE    ASSIGN TO "COUNTERS.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL SUSPENSE-FILE ASSIGN TO "SUSPENSE.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL REJECTS-FILE ASSIGN TO "REJECTS.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL AML-FILE    ASSIGN TO "AML.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ACCOUNT-RECORD.
+           COPY ACCNTREC.
+
+       FD  ACCOUNT-NEW-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ACCOUNT-NEW-RECORD.
+           COPY ACCNTREC.
+
+       FD  TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-RECORD.
+           COPY TRANSREC.
+
+       FD  RESULTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESULT-RECORD.
+           COPY OUTRESREC.
+
+       FD  ERRORS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-RECORD.
+           COPY ERRREC.
+
+       FD  FXRATE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  FXRATE-RECORD.
+           COPY FXRATEREC.
+
+       FD  POSTEDTX-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  POSTEDTX-RECORD.
+           COPY POSTEDREC.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           COPY CHKPNREC.
+
+      *---------------------------------------------------------------
+      * COUNTERS-RECORD is kept as a flat PIC X buffer, the same size
+      * as the WS-COUNTERS group, so WS-COUNTERS can be moved to it
+      * in one group MOVE without re-expanding COUNTERS.cpy under
+      * this FD and colliding with the WS-COUNTERS data names.
+      * COUNTERS-RECORD se mantiene como un buffer PIC X plano, del
+      * mismo tamano que el grupo WS-COUNTERS, de forma que
+      * WS-COUNTERS se pueda volcar con un unico MOVE de grupo sin
+      * volver a expandir COUNTERS.cpy bajo este FD y chocar con los
+      * nombres de datos de WS-COUNTERS.
+      *---------------------------------------------------------------
+       FD  COUNTERS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  COUNTERS-RECORD             PIC X(72).
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           COPY AUDITREC.
+
+      *---------------------------------------------------------------
+      * SUSPENSE-RECORD is kept as a flat PIC X buffer, the same size
+      * as TRANS-RECORD, so an unrecognized transaction can be copied
+      * to SUSPENSE.DAT with one group MOVE without re-expanding
+      * TRANSREC.cpy under this FD and colliding with the TRANS-RECORD
+      * data names.
+      * SUSPENSE-RECORD se mantiene como un buffer PIC X plano, del
+      * mismo tamano que TRANS-RECORD, de forma que una transaccion no
+      * reconocida se pueda copiar a SUSPENSE.DAT con un unico MOVE de
+      * grupo sin volver a expandir TRANSREC.cpy bajo este FD y chocar
+      * con los nombres de datos de TRANS-RECORD.
+      *---------------------------------------------------------------
+       FD  SUSPENSE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SUSPENSE-RECORD              PIC X(103).
+
+      *---------------------------------------------------------------
+      * REJECTS-RECORD is kept as a flat PIC X buffer for the same
+      * reason as SUSPENSE-RECORD above: it is a verbatim copy of the
+      * transaction that REPRES reads back unchanged for next-day
+      * re-presentment, not a record this program needs field-level
+      * access to once written.
+      * REJECTS-RECORD se mantiene como un buffer PIC X plano, por la
+      * misma razon que SUSPENSE-RECORD: es una copia literal de la
+      * transaccion que REPRES vuelve a leer sin cambios para su
+      * reenvio al dia siguiente, no un registro al que este programa
+      * necesite acceso a nivel de campo una vez escrito.
+      *---------------------------------------------------------------
+       FD  REJECTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REJECTS-RECORD               PIC X(103).
+
+       FD  AML-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AML-RECORD.
+           COPY AMLREC.
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------
+      * Batch counters / Contadores de proceso batch
+      *---------------------------------------------------------------
+       01  WS-COUNTERS.
+           COPY COUNTERS.
+
+      *---------------------------------------------------------------
+      * Processing switches / Indicadores de proceso
+      *---------------------------------------------------------------
+       01  WS-SWITCHES.
+           05  WS-EOF-TRANS-SW      PIC X(01) VALUE "N".
+               88  EOF-TRANS                  VALUE "Y".
+           05  WS-EOF-ACCT-SW       PIC X(01) VALUE "N".
+               88  EOF-ACCT                   VALUE "Y".
+           05  WS-EOF-FX-SW         PIC X(01) VALUE "N".
+               88  EOF-FX                     VALUE "Y".
+           05  WS-ACCT-LOADED-SW    PIC X(01) VALUE "N".
+               88  ACCT-LOADED                VALUE "Y".
+           05  WS-FX-FOUND-SW       PIC X(01) VALUE "N".
+               88  FX-RATE-FOUND               VALUE "Y".
+           05  WS-POSTEDTX-STATUS   PIC X(02) VALUE ZERO.
+               88  POSTEDTX-OK                 VALUE "00".
+               88  POSTEDTX-NOT-FOUND          VALUE "23".
+           05  WS-ACCOUNT-STATUS    PIC X(02) VALUE ZERO.
+               88  ACCOUNT-OK                  VALUE "00".
+           05  WS-ACCOUNT-NEW-STATUS
+                                    PIC X(02) VALUE ZERO.
+               88  ACCOUNT-NEW-OK              VALUE "00".
+           05  WS-DUPLICATE-SW      PIC X(01) VALUE "N".
+               88  TRN-IS-DUPLICATE            VALUE "Y".
+           05  WS-EOF-CHKPT-SW      PIC X(01) VALUE "N".
+               88  EOF-CHKPT                   VALUE "Y".
+           05  WS-DATE-VALID-SW     PIC X(01) VALUE "Y".
+               88  TRN-DATE-VALID              VALUE "Y".
+           05  WS-IBAN-VALID-SW     PIC X(01) VALUE "Y".
+               88  TRN-IBAN-VALID               VALUE "Y".
+           05  WS-SUSPENSE-LOADED-SW PIC X(01) VALUE "N".
+               88  WS-SUSPENSE-LOADED           VALUE "Y".
+
+      *---------------------------------------------------------------
+      * Run parameters, taken from the command line / PARM:
+      *   position 1 = RESTART-FLAG  ("Y" resumes from CHECKPNT.DAT)
+      *   position 2 = CHECKPOINT-INTERVAL (transactions between
+      *                checkpoints; defaults to 1000 when omitted or
+      *                zero)
+      *   position 3 = RUN-DATE (YYYYMMDD; when supplied, transactions
+      *                dated otherwise are rejected)
+      *   position 4 = AML-THRESHOLD (whole currency units; a posted
+      *                transaction at or above this amount, in the
+      *                account's own currency, is flagged onto
+      *                AML.DAT; defaults to 10000 when omitted or
+      *                zero)
+      *   position 5 = FROM-IBAN (lower bound, inclusive, of the
+      *                account-master range this run is scoped to;
+      *                omitted or blank leaves the range open at the
+      *                bottom, so the run starts from the first
+      *                account on file, as before)
+      *   position 6 = TO-IBAN (upper bound, inclusive, of the
+      *                account-master range this run is scoped to;
+      *                omitted or blank leaves the range open at the
+      *                top, so the run goes through the last account
+      *                on file, as before)
+      * Parametros de ejecucion, tomados de la linea de comandos /
+      * PARM:
+      *   posicion 1 = RESTART-FLAG ("Y" reanuda desde CHECKPNT.DAT)
+      *   posicion 2 = CHECKPOINT-INTERVAL (transacciones entre
+      *                puntos de control; 1000 por defecto si se
+      *                omite o es cero)
+      *   posicion 3 = RUN-DATE (AAAAMMDD; cuando se suministra, se
+      *                rechazan las transacciones con otra fecha)
+      *   posicion 4 = AML-THRESHOLD (unidades enteras de moneda; una
+      *                transaccion contabilizada que alcance o supere
+      *                este importe, en la moneda propia de la cuenta,
+      *                se marca en AML.DAT; 10000 por defecto si se
+      *                omite o es cero)
+      *   posicion 5 = FROM-IBAN (limite inferior, inclusive, del
+      *                rango del maestro de cuentas al que se acota
+      *                esta ejecucion; omitido o en blanco deja el
+      *                rango abierto por abajo, de forma que la
+      *                ejecucion arranca desde la primera cuenta del
+      *                fichero, como antes)
+      *   posicion 6 = TO-IBAN (limite superior, inclusive, del rango
+      *                del maestro de cuentas al que se acota esta
+      *                ejecucion; omitido o en blanco deja el rango
+      *                abierto por arriba, de forma que la ejecucion
+      *                llega hasta la ultima cuenta del fichero, como
+      *                antes)
+      *---------------------------------------------------------------
+       01  WS-PARM-AREA.
+           05  WS-ARG-NUM           PIC 9(02).
+           05  WS-ARG-RESTART       PIC X(01) VALUE "N".
+           05  WS-RESTART-SW        PIC X(01) VALUE "N".
+               88  RESTART-MODE                VALUE "Y".
+           05  WS-CHECKPOINT-INTERVAL
+                                    PIC 9(05) VALUE ZERO.
+           05  WS-RUN-DATE          PIC 9(08) VALUE ZERO.
+           05  WS-ARG-AML-THRESHOLD PIC 9(11) VALUE ZERO.
+           05  WS-AML-THRESHOLD     PIC 9(11)V99 VALUE 10000.00.
+           05  WS-FROM-IBAN         PIC X(24) VALUE LOW-VALUES.
+           05  WS-TO-IBAN           PIC X(24) VALUE HIGH-VALUES.
+
+      *---------------------------------------------------------------
+      * Checkpoint/restart working fields / Campos de punto de
+      * control y reinicio.
+      *---------------------------------------------------------------
+       01  WS-CHECKPOINT-AREA.
+           05  WS-CHECKPOINT-COUNTDOWN
+                                    PIC 9(05) VALUE ZERO.
+           05  WS-SKIP-COUNTER      PIC 9(07) VALUE ZERO.
+           05  WS-SKIP-IDX          PIC 9(07) VALUE ZERO.
+
+       01  WS-RESTORED-CHECKPOINT.
+           COPY CHKPNREC.
+
+      *---------------------------------------------------------------
+      * Current account working copy / Copia de trabajo de la cuenta
+      * actual del match-merge.
+      *---------------------------------------------------------------
+       01  WS-CURR-ACCOUNT.
+           COPY ACCNTREC.
+
+      *---------------------------------------------------------------
+      * Designated suspense account. Req010 parks a transaction whose
+      * TRN-ACCOUNT-IBAN is not on the master onto SUSPENSE.DAT, but
+      * that debit/credit must also land on a real ACCNTREC entry so
+      * it is reflected in ACCOUNTS.DAT immediately, the same as any
+      * other posting. WS-SUSPENSE-IBAN is that entry's key; it is
+      * loaded once by 1054-LOAD-SUSPENSE-ACCOUNT and kept updated in
+      * working storage for the rest of the run, then written out by
+      * 3500-WRITE-SUSPENSE-ACCOUNT once the match-merge is done.
+      * Cuenta de suspenso designada. El req010 aparca en SUSPENSE.DAT
+      * una transaccion cuyo TRN-ACCOUNT-IBAN no esta en el maestro,
+      * pero ese adeudo/abono tambien debe reflejarse en un ACCNTREC
+      * real, de forma que quede en ACCOUNTS.DAT de inmediato, igual
+      * que cualquier otra contabilizacion. WS-SUSPENSE-IBAN es la
+      * clave de ese registro; se carga una sola vez en
+      * 1054-LOAD-SUSPENSE-ACCOUNT y se mantiene actualizada en memoria
+      * de trabajo durante el resto de la ejecucion, y se escribe al
+      * terminar el match-merge en 3500-WRITE-SUSPENSE-ACCOUNT.
+      *---------------------------------------------------------------
+       01  WS-SUSPENSE-IBAN             PIC X(24)
+           VALUE "SUSPENSE0000000000000001".
+
+       01  WS-SUSPENSE-ACCOUNT.
+           COPY ACCNTREC.
+
+      *---------------------------------------------------------------
+      * FX rate table, loaded once from the optional FXRATE.DAT.
+      * Tabla de tipos de cambio, cargada una vez desde el FXRATE.DAT
+      * opcional.
+      *---------------------------------------------------------------
+       01  WS-FX-TABLE-AREA.
+           05  WS-FX-COUNT          PIC 9(04) VALUE ZERO.
+           05  WS-FX-ENTRY OCCURS 500 TIMES INDEXED BY WS-FX-IDX.
+               10  WS-FX-DATE       PIC 9(08).
+               10  WS-FX-FROM-CURR  PIC X(03).
+               10  WS-FX-TO-CURR    PIC X(03).
+               10  WS-FX-RATE       PIC 9(04)V9(06).
+
+      *---------------------------------------------------------------
+      * Miscellaneous working fields / Campos de trabajo varios
+      *---------------------------------------------------------------
+       01  WS-MISC.
+           05  WS-POST-AMOUNT       PIC 9(11)V99.
+           05  WS-DELTA             PIC S9(11)V99.
+           05  WS-CREDIT-LIMIT-NEG  PIC S9(11)V99.
+           05  WS-OLD-BALANCE       PIC S9(11)V99.
+           05  WS-HASH-ACCUM        PIC 9(11)V99 VALUE ZERO.
+           05  WS-TRAILER-COUNT     PIC 9(10).
+
+      *---------------------------------------------------------------
+      * IBAN mod-97 check-digit working fields. The remainder is
+      * accumulated digit by digit (DIVIDE ... REMAINDER) rather than
+      * built up as one large number, since the rearranged/expanded
+      * IBAN digit string is longer than a working numeric item can
+      * safely hold.
+      * Campos de trabajo para el digito de control IBAN mod-97. El
+      * resto se acumula digito a digito (DIVIDE ... REMAINDER) en
+      * lugar de componer un unico numero grande, ya que la cadena de
+      * digitos del IBAN reordenado/expandido es mas larga de lo que
+      * un campo numerico de trabajo puede contener con seguridad.
+      *---------------------------------------------------------------
+       01  WS-ALPHABET              PIC X(26)
+           VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       01  WS-IBAN-VALIDATION.
+           05  WS-IBAN-REARRANGED   PIC X(24).
+           05  WS-IBAN-IDX          PIC 9(02) COMP.
+           05  WS-IBAN-CHAR         PIC X(01).
+           05  WS-IBAN-DIGIT        PIC 9(01).
+           05  WS-IBAN-LETTER-VALUE PIC 9(02).
+           05  WS-IBAN-TENS         PIC 9(01).
+           05  WS-IBAN-UNITS        PIC 9(01).
+           05  WS-IBAN-STEP         PIC 9(04).
+           05  WS-IBAN-QUOTIENT     PIC 9(04).
+           05  WS-IBAN-REMAINDER    PIC 9(04) VALUE ZERO.
+           05  WS-ALPHA-IDX         PIC 9(02) COMP.
+
+      *---------------------------------------------------------------
+      * Original entry retrieved from POSTEDTX.DAT when the current
+      * transaction is a reversal.
+      * Apunte original recuperado de POSTEDTX.DAT cuando la
+      * transaccion actual es una anulacion.
+      *---------------------------------------------------------------
+       01  WS-ORIG-PTX.
+           COPY POSTEDREC.
+
+       PROCEDURE DIVISION.
+      *===============================================================
+      * 0000-MAINLINE
+      * Main control paragraph / Parrafo principal de control.
+      *===============================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               THRU 2000-PROCESS-TRANSACTIONS-EXIT
+               UNTIL EOF-TRANS.
+
+           PERFORM 3000-FLUSH-ACCOUNTS
+               THRU 3000-FLUSH-ACCOUNTS-EXIT.
+
+           PERFORM 3500-WRITE-SUSPENSE-ACCOUNT
+               THRU 3500-WRITE-SUSPENSE-ACCOUNT-EXIT.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      *===============================================================
+      * 1000-INITIALIZE
+      * Reads run parameters, opens files, primes the match-merge
+      * reads, loads the FX rate table and, on a restart run, resumes
+      * from the last checkpoint.
+      * Lee los parametros de ejecucion, abre ficheros, lanza las
+      * primeras lecturas del match-merge, carga la tabla de tipos de
+      * cambio y, en una ejecucion de reinicio, reanuda desde el
+      * ultimo punto de control.
+      *===============================================================
+       1000-INITIALIZE.
+           PERFORM 1050-READ-PARAMETERS
+               THRU 1050-READ-PARAMETERS-EXIT.
+
+           OPEN INPUT  ACCOUNT-FILE
+                       TRANS-FILE
+                       FXRATE-FILE
+                I-O    POSTEDTX-FILE.
+
+           PERFORM 1054-LOAD-SUSPENSE-ACCOUNT
+               THRU 1054-LOAD-SUSPENSE-ACCOUNT-EXIT.
+
+           PERFORM 4000-LOAD-FX-TABLE
+               THRU 4000-LOAD-FX-TABLE-EXIT.
+
+           IF RESTART-MODE
+               PERFORM 1060-LOAD-CHECKPOINT
+                   THRU 1060-LOAD-CHECKPOINT-EXIT
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+      *---------------------------------------------------------------
+      * ACCOUNT-NEW-FILE, RESULTS-FILE and ERRORS-FILE already carry
+      * the pre-checkpoint run's output on a restart, so they are
+      * opened EXTEND to keep it, the same as AUDIT.DAT below. A fresh
+      * run still opens them OUTPUT to start from an empty file.
+      * ACCOUNT-NEW-FILE, RESULTS-FILE y ERRORS-FILE ya contienen la
+      * salida de la ejecucion previa al punto de control en un
+      * reinicio, por lo que se abren en modo EXTEND para conservarla,
+      * igual que AUDIT.DAT mas abajo. Una ejecucion nueva sigue
+      * abriendolos en modo OUTPUT para partir de un fichero vacio.
+      *---------------------------------------------------------------
+           IF RESTART-MODE
+               OPEN EXTEND ACCOUNT-NEW-FILE
+                           RESULTS-FILE
+                           ERRORS-FILE
+           ELSE
+               OPEN OUTPUT ACCOUNT-NEW-FILE
+                           RESULTS-FILE
+                           ERRORS-FILE
+           END-IF.
+
+      *---------------------------------------------------------------
+      * AUDIT.DAT accumulates across the day's batch -- it may already
+      * carry records written earlier by ACCTMNT -- so it is always
+      * opened EXTEND; the OPTIONAL clause on its SELECT makes this
+      * create the file when it does not yet exist.
+      * AUDIT.DAT acumula a lo largo del proceso batch del dia -- puede
+      * traer ya registros escritos antes por ACCTMNT -- por lo que
+      * siempre se abre en modo EXTEND; la clausula OPTIONAL de su
+      * SELECT hace que esto cree el fichero cuando todavia no existe.
+      *---------------------------------------------------------------
+           OPEN EXTEND AUDIT-FILE.
+           OPEN EXTEND SUSPENSE-FILE.
+           OPEN EXTEND REJECTS-FILE.
+           OPEN EXTEND AML-FILE.
+
+           IF RESTART-MODE
+               IF CHK-ACCT-WAS-LOADED OF WS-RESTORED-CHECKPOINT
+                   PERFORM 1072-RESTORE-CHECKPOINT-ACCOUNT
+                       THRU 1072-RESTORE-CHECKPOINT-ACCOUNT-EXIT
+               ELSE
+                   SET EOF-ACCT TO TRUE
+               END-IF
+           ELSE
+      *---------------------------------------------------------------
+      * ACCOUNT-FILE is always STARTed here, even with no FROM-IBAN
+      * given (WS-FROM-IBAN defaults to LOW-VALUES, positioning at the
+      * first record either way) -- 1054-LOAD-SUSPENSE-ACCOUNT above
+      * already moved the DYNAMIC-access cursor with its own keyed
+      * READ, so the match-merge can no longer rely on an un-positioned
+      * READ NEXT to land on the top of the file.
+      * ACCOUNT-FILE siempre se posiciona aqui con START, incluso sin
+      * FROM-IBAN (WS-FROM-IBAN vale LOW-VALUES por defecto, lo que
+      * tambien posiciona en el primer registro) -- 1054-LOAD-SUSPENSE-
+      * ACCOUNT ya desplazo el cursor de acceso DYNAMIC con su propia
+      * lectura por clave, por lo que el match-merge ya no puede fiarse
+      * de que un READ NEXT sin posicionar previo llegue al principio
+      * del fichero.
+      *---------------------------------------------------------------
+               PERFORM 1058-START-ACCOUNT-RANGE
+                   THRU 1058-START-ACCOUNT-RANGE-EXIT
+               IF NOT EOF-ACCT
+                   PERFORM 2100-READ-NEXT-ACCOUNT
+                       THRU 2100-READ-NEXT-ACCOUNT-EXIT
+               END-IF
+           END-IF.
+
+           PERFORM 2200-READ-NEXT-TRANS
+               THRU 2200-READ-NEXT-TRANS-EXIT.
+
+           PERFORM 1055-SKIP-HEADER
+               THRU 1055-SKIP-HEADER-EXIT.
+
+           IF RESTART-MODE AND WS-SKIP-COUNTER > ZERO
+               PERFORM 1070-SKIP-TO-CHECKPOINT
+                   THRU 1070-SKIP-TO-CHECKPOINT-EXIT
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1054-LOAD-SUSPENSE-ACCOUNT
+      * Loads the designated suspense account (WS-SUSPENSE-IBAN) into
+      * WS-SUSPENSE-ACCOUNT with a one-time keyed READ, independent of
+      * the sequential match-merge cursor, so 2360-ROUTE-TO-SUSPENSE
+      * can post an unmatched-IBAN transaction against a real ACCNTREC
+      * entry instead of leaving it reflected only on SUSPENSE.DAT. A
+      * run against an ACCOUNTS.DAT with no suspense account provisioned
+      * still completes -- WS-SUSPENSE-LOADED-SW simply stays "N" and
+      * suspense routing falls back to SUSPENSE.DAT/RESULTS.DAT/
+      * ERRORS.DAT alone, as it did before this account existed.
+      * Carga la cuenta de suspenso designada (WS-SUSPENSE-IBAN) en
+      * WS-SUSPENSE-ACCOUNT con una lectura por clave unica,
+      * independiente del cursor secuencial del match-merge, de forma
+      * que 2360-ROUTE-TO-SUSPENSE pueda contabilizar una transaccion
+      * con IBAN no localizado contra un apunte ACCNTREC real en lugar
+      * de dejarla reflejada solo en SUSPENSE.DAT. Una ejecucion contra
+      * un ACCOUNTS.DAT sin cuenta de suspenso aprovisionada tambien
+      * se completa -- WS-SUSPENSE-LOADED-SW simplemente queda en "N" y
+      * el aparcado vuelve a depender solo de SUSPENSE.DAT/RESULTS.DAT/
+      * ERRORS.DAT, igual que antes de que existiera esta cuenta.
+      *===============================================================
+       1054-LOAD-SUSPENSE-ACCOUNT.
+           MOVE WS-SUSPENSE-IBAN TO ACCT-IBAN OF ACCOUNT-RECORD.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-SUSPENSE-LOADED-SW
+               NOT INVALID KEY
+                   MOVE ACCOUNT-RECORD TO WS-SUSPENSE-ACCOUNT
+                   SET WS-SUSPENSE-LOADED TO TRUE
+           END-READ.
+       1054-LOAD-SUSPENSE-ACCOUNT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1055-SKIP-HEADER
+      * Skips the TRNCONS header control record, if TRANS.DAT starts
+      * with one, leaving the first real detail record primed. A
+      * TRANS.DAT built without a header is processed as before.
+      * Salta el registro de control de cabecera de TRNCONS, si
+      * TRANS.DAT empieza por uno, dejando listo el primer registro
+      * de detalle real. Un TRANS.DAT construido sin cabecera se
+      * procesa igual que antes.
+      *===============================================================
+       1055-SKIP-HEADER.
+           IF TRN-TYPE-HEADER
+               PERFORM 2200-READ-NEXT-TRANS
+                   THRU 2200-READ-NEXT-TRANS-EXIT
+           END-IF.
+       1055-SKIP-HEADER-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1058-START-ACCOUNT-RANGE
+      * Positions ACCOUNT-FILE at the first account not less than
+      * WS-FROM-IBAN, so a scoped run's match-merge starts at its own
+      * range instead of the top of the file. No account in range
+      * leaves nothing for this run to do.
+      * Posiciona ACCOUNT-FILE en la primera cuenta no menor que
+      * WS-FROM-IBAN, de forma que el match-merge de una ejecucion
+      * acotada arranque en su propio rango en lugar de al principio
+      * del fichero. Si no hay ninguna cuenta en rango, esta ejecucion
+      * no tiene nada que hacer.
+      *===============================================================
+       1058-START-ACCOUNT-RANGE.
+           MOVE WS-FROM-IBAN TO ACCT-IBAN OF ACCOUNT-RECORD.
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACCT-IBAN
+                                        OF ACCOUNT-RECORD
+               INVALID KEY
+                   SET EOF-ACCT TO TRUE
+           END-START.
+       1058-START-ACCOUNT-RANGE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1072-RESTORE-CHECKPOINT-ACCOUNT
+      * Restores the account master record that was loaded in working
+      * storage at checkpoint time -- balance already updated by every
+      * transaction posted before the checkpoint -- straight from the
+      * CHECKPNT.DAT snapshot, instead of re-reading it from
+      * ACCOUNT.DAT where it still carries the pre-posting balance.
+      * Then positions ACCOUNT.DAT just past it so the next 2100
+      * match-merge read continues forward without re-reading or
+      * re-writing the restored account.
+      * Restaura el registro maestro de cuenta que estaba cargado en
+      * memoria de trabajo en el momento del punto de control -- con
+      * el saldo ya actualizado por cada transaccion contabilizada
+      * antes del punto de control -- directamente desde la foto de
+      * CHECKPNT.DAT, en lugar de releerlo de ACCOUNT.DAT donde aun
+      * conserva el saldo previo a la contabilizacion. A continuacion
+      * posiciona ACCOUNT.DAT justo despues de ella para que la
+      * siguiente lectura del match-merge 2100 continue hacia delante
+      * sin releer ni reescribir la cuenta restaurada.
+      *===============================================================
+       1072-RESTORE-CHECKPOINT-ACCOUNT.
+           MOVE CHK-CURRENT-ACCOUNT OF WS-RESTORED-CHECKPOINT
+               TO WS-CURR-ACCOUNT.
+           SET ACCT-LOADED TO TRUE.
+
+           MOVE ACCT-IBAN OF WS-CURR-ACCOUNT TO ACCT-IBAN
+                                                  OF ACCOUNT-RECORD.
+           START ACCOUNT-FILE KEY IS GREATER THAN ACCT-IBAN
+                                        OF ACCOUNT-RECORD
+               INVALID KEY
+                   SET EOF-ACCT TO TRUE
+           END-START.
+       1072-RESTORE-CHECKPOINT-ACCOUNT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1050-READ-PARAMETERS
+      * Reads the RESTART-FLAG and CHECKPOINT-INTERVAL run parameters
+      * from the command line / PARM.
+      * Lee los parametros de ejecucion RESTART-FLAG y
+      * CHECKPOINT-INTERVAL de la linea de comandos / PARM.
+      *===============================================================
+       1050-READ-PARAMETERS.
+           MOVE 1 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT WS-ARG-RESTART FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "N" TO WS-ARG-RESTART
+           END-ACCEPT.
+           IF WS-ARG-RESTART = "Y" OR "y"
+               SET RESTART-MODE TO TRUE
+           END-IF.
+
+           MOVE 2 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           MOVE ZERO TO WS-CHECKPOINT-INTERVAL.
+           ACCEPT WS-CHECKPOINT-INTERVAL FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE ZERO TO WS-CHECKPOINT-INTERVAL
+           END-ACCEPT.
+           IF WS-CHECKPOINT-INTERVAL = ZERO
+               MOVE 1000 TO WS-CHECKPOINT-INTERVAL
+           END-IF.
+
+           MOVE 3 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           MOVE ZERO TO WS-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE ZERO TO WS-RUN-DATE
+           END-ACCEPT.
+
+           MOVE 4 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           MOVE ZERO TO WS-ARG-AML-THRESHOLD.
+           ACCEPT WS-ARG-AML-THRESHOLD FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE ZERO TO WS-ARG-AML-THRESHOLD
+           END-ACCEPT.
+           IF WS-ARG-AML-THRESHOLD NOT = ZERO
+               MOVE WS-ARG-AML-THRESHOLD TO WS-AML-THRESHOLD
+           END-IF.
+
+           MOVE 5 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT WS-FROM-IBAN FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE LOW-VALUES TO WS-FROM-IBAN
+           END-ACCEPT.
+           IF WS-FROM-IBAN = SPACES
+               MOVE LOW-VALUES TO WS-FROM-IBAN
+           END-IF.
+
+           MOVE 6 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT WS-TO-IBAN FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE HIGH-VALUES TO WS-TO-IBAN
+           END-ACCEPT.
+           IF WS-TO-IBAN = SPACES
+               MOVE HIGH-VALUES TO WS-TO-IBAN
+           END-IF.
+       1050-READ-PARAMETERS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1060-LOAD-CHECKPOINT
+      * Reads CHECKPNT.DAT to its last record and restores the batch
+      * counters from it. An absent or empty file leaves the counters
+      * at zero, the same as a fresh run.
+      * Lee CHECKPNT.DAT hasta su ultimo registro y restaura los
+      * contadores del proceso a partir de el. Un fichero ausente o
+      * vacio deja los contadores a cero, igual que una ejecucion
+      * nueva.
+      *===============================================================
+       1060-LOAD-CHECKPOINT.
+           MOVE SPACES TO CHK-TRN-ID OF WS-RESTORED-CHECKPOINT.
+           MOVE ZERO   TO CHK-TRANS-READ-COUNT OF WS-RESTORED-CHECKPOINT.
+           MOVE "N"    TO CHK-ACCT-LOADED-SW OF WS-RESTORED-CHECKPOINT.
+           MOVE "N"    TO
+               CHK-SUSPENSE-LOADED-SW OF WS-RESTORED-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           PERFORM 1065-READ-CHECKPOINT-RECORD
+               THRU 1065-READ-CHECKPOINT-RECORD-EXIT
+               UNTIL EOF-CHKPT.
+
+           CLOSE CHECKPOINT-FILE.
+
+           MOVE CHK-ACCOUNTS-READ OF WS-RESTORED-CHECKPOINT
+               TO CNT-ACCOUNTS-READ OF WS-COUNTERS.
+           MOVE CHK-TRANS-READ-COUNT OF WS-RESTORED-CHECKPOINT
+               TO CNT-TRANS-READ OF WS-COUNTERS.
+           MOVE CHK-TRANS-OK OF WS-RESTORED-CHECKPOINT
+               TO CNT-TRANS-OK OF WS-COUNTERS.
+           MOVE CHK-TRANS-ERR OF WS-RESTORED-CHECKPOINT
+               TO CNT-TRANS-ERR OF WS-COUNTERS.
+           MOVE CHK-TRANS-SUSPENSE OF WS-RESTORED-CHECKPOINT
+               TO CNT-TRANS-SUSPENSE OF WS-COUNTERS.
+           MOVE CHK-TRANS-AML OF WS-RESTORED-CHECKPOINT
+               TO CNT-TRANS-AML OF WS-COUNTERS.
+           MOVE CHK-DEBIT-TOTAL OF WS-RESTORED-CHECKPOINT
+               TO AMT-DEBIT-TOTAL OF WS-COUNTERS.
+           MOVE CHK-CREDIT-TOTAL OF WS-RESTORED-CHECKPOINT
+               TO AMT-CREDIT-TOTAL OF WS-COUNTERS.
+           MOVE CHK-TRANS-READ-COUNT OF WS-RESTORED-CHECKPOINT
+               TO WS-SKIP-COUNTER.
+      *---------------------------------------------------------------
+      * CHK-CURRENT-ACCOUNT/CHK-ACCT-LOADED-SW are not copied into
+      * WS-COUNTERS here -- they are consumed directly out of
+      * WS-RESTORED-CHECKPOINT by 1072-RESTORE-CHECKPOINT-ACCOUNT.
+      * CHK-CURRENT-ACCOUNT/CHK-ACCT-LOADED-SW no se copian aqui a
+      * WS-COUNTERS -- se consumen directamente desde
+      * WS-RESTORED-CHECKPOINT en 1072-RESTORE-CHECKPOINT-ACCOUNT.
+      *---------------------------------------------------------------
+           IF CHK-SUSPENSE-WAS-LOADED OF WS-RESTORED-CHECKPOINT
+               MOVE CHK-SUSPENSE-ACCOUNT OF WS-RESTORED-CHECKPOINT
+                   TO WS-SUSPENSE-ACCOUNT
+               SET WS-SUSPENSE-LOADED TO TRUE
+           END-IF.
+       1060-LOAD-CHECKPOINT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1065-READ-CHECKPOINT-RECORD
+      * Reads one CHECKPNT.DAT record, keeping the last one seen.
+      * Lee un registro de CHECKPNT.DAT, conservando el ultimo leido.
+      *===============================================================
+       1065-READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET EOF-CHKPT TO TRUE
+                   GO TO 1065-READ-CHECKPOINT-RECORD-EXIT
+           END-READ.
+
+           MOVE CHECKPOINT-RECORD TO WS-RESTORED-CHECKPOINT.
+       1065-READ-CHECKPOINT-RECORD-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1070-SKIP-TO-CHECKPOINT
+      * Discards TRANS.DAT detail records already reflected in the
+      * restored counters, leaving the next unread record as the
+      * first one still to be posted.
+      * Descarta los registros de detalle de TRANS.DAT ya reflejados
+      * en los contadores restaurados, dejando el siguiente registro
+      * sin leer como el primero que falta por contabilizar.
+      *===============================================================
+       1070-SKIP-TO-CHECKPOINT.
+           MOVE 1 TO WS-SKIP-IDX.
+           PERFORM UNTIL WS-SKIP-IDX > WS-SKIP-COUNTER
+                   OR EOF-TRANS
+               ADD TRN-AMOUNT TO WS-HASH-ACCUM
+               PERFORM 2200-READ-NEXT-TRANS
+                   THRU 2200-READ-NEXT-TRANS-EXIT
+               ADD 1 TO WS-SKIP-IDX
+           END-PERFORM.
+       1070-SKIP-TO-CHECKPOINT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2000-PROCESS-TRANSACTIONS
+      * Drives the match-merge for one transaction at a time.
+      * Dirige el match-merge para una transaccion cada vez.
+      *===============================================================
+       2000-PROCESS-TRANSACTIONS.
+           IF TRN-TYPE-TRAILER
+               PERFORM 2370-VALIDATE-TRAILER
+                   THRU 2370-VALIDATE-TRAILER-EXIT
+               SET EOF-TRANS TO TRUE
+               GO TO 2000-PROCESS-TRANSACTIONS-EXIT
+           END-IF.
+
+           ADD 1 TO CNT-TRANS-READ.
+           ADD TRN-AMOUNT TO WS-HASH-ACCUM.
+
+           PERFORM 2350-VALIDATE-RUN-DATE
+               THRU 2350-VALIDATE-RUN-DATE-EXIT.
+
+           IF TRN-DATE-VALID
+               PERFORM 2355-VALIDATE-IBAN-CHECK-DIGIT
+                   THRU 2355-VALIDATE-IBAN-CHECK-DIGIT-EXIT
+           END-IF.
+
+           IF TRN-DATE-VALID AND TRN-IBAN-VALID
+               PERFORM 2300-LOCATE-ACCOUNT
+                   THRU 2300-LOCATE-ACCOUNT-EXIT
+
+               IF ACCT-LOADED
+                   PERFORM 2400-APPLY-TRANSACTION
+                       THRU 2400-APPLY-TRANSACTION-EXIT
+               ELSE
+                   PERFORM 2360-ROUTE-TO-SUSPENSE
+                       THRU 2360-ROUTE-TO-SUSPENSE-EXIT
+               END-IF
+           END-IF.
+
+           PERFORM 2700-CHECKPOINT-IF-DUE
+               THRU 2700-CHECKPOINT-IF-DUE-EXIT.
+
+           PERFORM 2200-READ-NEXT-TRANS
+               THRU 2200-READ-NEXT-TRANS-EXIT.
+       2000-PROCESS-TRANSACTIONS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2100-READ-NEXT-ACCOUNT
+      * Reads the next account from the old master, flushing the
+      * previously current account to the new master first. The
+      * designated suspense account is skipped here -- it is loaded,
+      * updated and flushed on its own by 1054-LOAD-SUSPENSE-ACCOUNT
+      * and 3500-WRITE-SUSPENSE-ACCOUNT instead, so it is never also
+      * carried through this match-merge cursor, which would flush it
+      * a second time with a stale balance and raise a duplicate-key
+      * condition on ACCOUNT-NEW-FILE.
+      * Lee la siguiente cuenta del maestro antiguo, volcando primero
+      * al maestro nuevo la cuenta actual anterior. La cuenta de
+      * suspenso designada se salta aqui -- se carga, actualiza y
+      * vuelca por su cuenta en 1054-LOAD-SUSPENSE-ACCOUNT y
+      * 3500-WRITE-SUSPENSE-ACCOUNT, de forma que nunca se arrastre
+      * tambien por este cursor del match-merge, lo que la volcaria
+      * una segunda vez con un saldo desactualizado y provocaria una
+      * clave duplicada en ACCOUNT-NEW-FILE.
+      *===============================================================
+       2100-READ-NEXT-ACCOUNT.
+           IF ACCT-LOADED
+               MOVE WS-CURR-ACCOUNT TO ACCOUNT-NEW-RECORD
+               WRITE ACCOUNT-NEW-RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-WRITE
+           END-IF.
+
+           SET WS-ACCT-LOADED-SW TO "N".
+
+           PERFORM UNTIL ACCT-LOADED OR EOF-ACCT
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       SET EOF-ACCT TO TRUE
+                   NOT AT END
+                       IF ACCT-IBAN OF ACCOUNT-RECORD = WS-SUSPENSE-IBAN
+                           CONTINUE
+                       ELSE
+                           ADD 1 TO CNT-ACCOUNTS-READ
+                           MOVE ACCOUNT-RECORD TO WS-CURR-ACCOUNT
+                           SET ACCT-LOADED TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+       2100-READ-NEXT-ACCOUNT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2200-READ-NEXT-TRANS
+      * Reads the next transaction detail record.
+      * Lee el siguiente registro de detalle de transaccion.
+      *===============================================================
+       2200-READ-NEXT-TRANS.
+           READ TRANS-FILE
+               AT END
+                   SET EOF-TRANS TO TRUE
+           END-READ.
+       2200-READ-NEXT-TRANS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2300-LOCATE-ACCOUNT
+      * Advances the account master, sorted by ACCT-IBAN, up to the
+      * transaction's TRN-ACCOUNT-IBAN. Leaves WS-ACCT-LOADED-SW at
+      * "N" when the account cannot be located.
+      * Avanza el maestro de cuentas, ordenado por ACCT-IBAN, hasta el
+      * TRN-ACCOUNT-IBAN de la transaccion. Deja WS-ACCT-LOADED-SW en
+      * "N" cuando la cuenta no se puede localizar.
+      *===============================================================
+       2300-LOCATE-ACCOUNT.
+           PERFORM UNTIL EOF-ACCT
+                   OR ACCT-IBAN OF WS-CURR-ACCOUNT NOT LESS THAN
+                      TRN-ACCOUNT-IBAN
+               PERFORM 2100-READ-NEXT-ACCOUNT
+                   THRU 2100-READ-NEXT-ACCOUNT-EXIT
+           END-PERFORM.
+
+           IF EOF-ACCT
+               OR ACCT-IBAN OF WS-CURR-ACCOUNT NOT = TRN-ACCOUNT-IBAN
+               SET WS-ACCT-LOADED-SW TO "N"
+           END-IF.
+       2300-LOCATE-ACCOUNT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2350-VALIDATE-RUN-DATE
+      * Rejects a transaction whose TRN-DATE does not match WS-RUN-
+      * DATE. A zero WS-RUN-DATE (the PARM position was omitted)
+      * disables the check.
+      * Rechaza una transaccion cuyo TRN-DATE no coincide con
+      * WS-RUN-DATE. Un WS-RUN-DATE a cero (se omitio la posicion de
+      * PARM) desactiva la comprobacion.
+      *===============================================================
+       2350-VALIDATE-RUN-DATE.
+           SET TRN-DATE-VALID TO TRUE.
+
+           IF WS-RUN-DATE NOT = ZERO AND TRN-DATE NOT = WS-RUN-DATE
+               SET WS-DATE-VALID-SW TO "N"
+               MOVE "E006" TO ERR-CODE
+               MOVE "F"    TO ERR-SEVERITY
+               MOVE "TRN-DATE DOES NOT MATCH RUN DATE" TO ERR-MESSAGE
+               PERFORM 2600-WRITE-ERROR
+                   THRU 2600-WRITE-ERROR-EXIT
+           END-IF.
+       2350-VALIDATE-RUN-DATE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2355-VALIDATE-IBAN-CHECK-DIGIT
+      * Rejects a transaction whose TRN-ACCOUNT-IBAN fails the ISO
+      * 7064 mod-97-10 check-digit test -- a malformed account number,
+      * as distinct from a well-formed but unknown one, which is
+      * parked to suspense instead by 2360-ROUTE-TO-SUSPENSE.
+      * Rechaza una transaccion cuyo TRN-ACCOUNT-IBAN no supera la
+      * prueba del digito de control mod-97-10 de la norma ISO 7064 --
+      * un numero de cuenta malformado, a diferencia de uno bien
+      * formado pero desconocido, que en su lugar 2360-ROUTE-TO-
+      * SUSPENSE aparca en suspenso.
+      *===============================================================
+       2355-VALIDATE-IBAN-CHECK-DIGIT.
+           SET TRN-IBAN-VALID TO TRUE.
+
+           PERFORM 2356-COMPUTE-IBAN-REMAINDER
+               THRU 2356-COMPUTE-IBAN-REMAINDER-EXIT.
+
+           IF WS-IBAN-REMAINDER NOT = 1
+               SET WS-IBAN-VALID-SW TO "N"
+               MOVE "E008" TO ERR-CODE
+               MOVE "F"    TO ERR-SEVERITY
+               MOVE "IBAN CHECK DIGIT INVALID" TO ERR-MESSAGE
+               PERFORM 2600-WRITE-ERROR
+                   THRU 2600-WRITE-ERROR-EXIT
+           END-IF.
+       2355-VALIDATE-IBAN-CHECK-DIGIT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2356-COMPUTE-IBAN-REMAINDER
+      * Moves the first four characters of TRN-ACCOUNT-IBAN to the end
+      * (the standard mod-97-10 rearrangement) and accumulates the
+      * remainder of the resulting digit string divided by 97, one
+      * digit at a time. A valid IBAN leaves a remainder of 1.
+      * Traslada al final los cuatro primeros caracteres de TRN-
+      * ACCOUNT-IBAN (la reordenacion estandar de mod-97-10) y va
+      * acumulando el resto de dividir por 97 la cadena de digitos
+      * resultante, un digito cada vez. Un IBAN valido deja un resto
+      * de 1.
+      *===============================================================
+       2356-COMPUTE-IBAN-REMAINDER.
+           MOVE SPACES TO WS-IBAN-REARRANGED.
+           STRING TRN-ACCOUNT-IBAN (5:20) TRN-ACCOUNT-IBAN (1:4)
+               DELIMITED BY SIZE INTO WS-IBAN-REARRANGED.
+
+           MOVE ZERO TO WS-IBAN-REMAINDER.
+
+           PERFORM VARYING WS-IBAN-IDX FROM 1 BY 1
+                   UNTIL WS-IBAN-IDX > 24
+               MOVE WS-IBAN-REARRANGED (WS-IBAN-IDX:1) TO WS-IBAN-CHAR
+
+               IF WS-IBAN-CHAR IS NUMERIC
+                   PERFORM 2357-ACCUMULATE-DIGIT
+                       THRU 2357-ACCUMULATE-DIGIT-EXIT
+               ELSE
+                   PERFORM 2358-ACCUMULATE-LETTER
+                       THRU 2358-ACCUMULATE-LETTER-EXIT
+               END-IF
+           END-PERFORM.
+       2356-COMPUTE-IBAN-REMAINDER-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2357-ACCUMULATE-DIGIT
+      * Folds one numeric character into WS-IBAN-REMAINDER.
+      * Incorpora un caracter numerico a WS-IBAN-REMAINDER.
+      *===============================================================
+       2357-ACCUMULATE-DIGIT.
+           MOVE WS-IBAN-CHAR TO WS-IBAN-DIGIT.
+           COMPUTE WS-IBAN-STEP = (WS-IBAN-REMAINDER * 10)
+               + WS-IBAN-DIGIT.
+           DIVIDE WS-IBAN-STEP BY 97
+               GIVING WS-IBAN-QUOTIENT
+               REMAINDER WS-IBAN-REMAINDER.
+       2357-ACCUMULATE-DIGIT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2358-ACCUMULATE-LETTER
+      * Folds one alphabetic character into WS-IBAN-REMAINDER as its
+      * two-digit value (A=10 .. Z=35), tens digit first.
+      * Incorpora un caracter alfabetico a WS-IBAN-REMAINDER como su
+      * valor de dos digitos (A=10 .. Z=35), primero la decena.
+      *===============================================================
+       2358-ACCUMULATE-LETTER.
+           PERFORM VARYING WS-ALPHA-IDX FROM 1 BY 1
+                   UNTIL WS-ALPHA-IDX > 26
+               IF WS-ALPHABET (WS-ALPHA-IDX:1) = WS-IBAN-CHAR
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           COMPUTE WS-IBAN-LETTER-VALUE = WS-ALPHA-IDX + 9.
+           DIVIDE WS-IBAN-LETTER-VALUE BY 10
+               GIVING WS-IBAN-TENS
+               REMAINDER WS-IBAN-UNITS.
+
+           COMPUTE WS-IBAN-STEP = (WS-IBAN-REMAINDER * 10)
+               + WS-IBAN-TENS.
+           DIVIDE WS-IBAN-STEP BY 97
+               GIVING WS-IBAN-QUOTIENT
+               REMAINDER WS-IBAN-REMAINDER.
+
+           COMPUTE WS-IBAN-STEP = (WS-IBAN-REMAINDER * 10)
+               + WS-IBAN-UNITS.
+           DIVIDE WS-IBAN-STEP BY 97
+               GIVING WS-IBAN-QUOTIENT
+               REMAINDER WS-IBAN-REMAINDER.
+       2358-ACCUMULATE-LETTER-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2360-ROUTE-TO-SUSPENSE
+      * Parks a transaction whose TRN-ACCOUNT-IBAN is not on the
+      * account master on SUSPENSE.DAT for later investigation, and
+      * records it on RESULTS.DAT with a status of "SUSPENSE" instead
+      * of posting or rejecting it outright. When the designated
+      * suspense account is provisioned, the amount is also posted
+      * against it, so the debit or credit is reflected on ACCOUNTS.DAT
+      * immediately rather than only on the SUSPENSE.DAT work queue.
+      * Aparca en SUSPENSE.DAT una transaccion cuyo TRN-ACCOUNT-IBAN no
+      * esta en el maestro de cuentas, para su investigacion
+      * posterior, y la registra en RESULTS.DAT con estado "SUSPENSE"
+      * en lugar de contabilizarla o rechazarla sin mas. Cuando la
+      * cuenta de suspenso designada esta aprovisionada, el importe se
+      * contabiliza tambien contra ella, de forma que el adeudo o abono
+      * quede reflejado de inmediato en ACCOUNTS.DAT y no solo en la
+      * cola de trabajo SUSPENSE.DAT.
+      *===============================================================
+       2360-ROUTE-TO-SUSPENSE.
+           MOVE TRANS-RECORD TO SUSPENSE-RECORD.
+           WRITE SUSPENSE-RECORD.
+
+           PERFORM 2365-POST-SUSPENSE-ACCOUNT
+               THRU 2365-POST-SUSPENSE-ACCOUNT-EXIT.
+
+           PERFORM 2502-WRITE-SUSPENSE-RESULT
+               THRU 2502-WRITE-SUSPENSE-RESULT-EXIT.
+
+           PERFORM 2503-WRITE-SUSPENSE-ERROR
+               THRU 2503-WRITE-SUSPENSE-ERROR-EXIT.
+
+           ADD 1 TO CNT-TRANS-SUSPENSE.
+       2360-ROUTE-TO-SUSPENSE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2365-POST-SUSPENSE-ACCOUNT
+      * Posts a parked transaction against the designated suspense
+      * account in working storage, mirroring the debit/credit sense of
+      * 2400-APPLY-TRANSACTION. A debit that cannot be matched to a
+      * real account is recovered from the suspense account (credited
+      * there), and an unmatched credit is held in it (debited there),
+      * the same way a clearing account works in a general ledger. No
+      * credit-limit check applies -- the suspense account must always
+      * absorb the parked amount -- and the amount is posted as it
+      * arrived, with no FX conversion, matching SUSPENSE.DAT itself.
+      * A run with no suspense account provisioned leaves this a no-op.
+      * Contabiliza una transaccion aparcada contra la cuenta de
+      * suspenso designada en memoria de trabajo, reflejando el mismo
+      * sentido de adeudo/abono que 2400-APPLY-TRANSACTION. Un adeudo
+      * que no se puede casar con una cuenta real se recupera de la
+      * cuenta de suspenso (se abona alli), y un abono no localizado
+      * queda retenido en ella (se adeuda alli), igual que funciona una
+      * cuenta puente en una contabilidad general. No se aplica limite
+      * de credito -- la cuenta de suspenso siempre debe absorber el
+      * importe aparcado -- y el importe se contabiliza tal como llego,
+      * sin conversion de divisa, igual que el propio SUSPENSE.DAT. Una
+      * ejecucion sin cuenta de suspenso aprovisionada deja esto sin
+      * efecto.
+      *===============================================================
+       2365-POST-SUSPENSE-ACCOUNT.
+           IF WS-SUSPENSE-LOADED
+               IF TRN-TYPE = "D"
+                   SUBTRACT TRN-AMOUNT FROM
+                       ACCT-BALANCE OF WS-SUSPENSE-ACCOUNT
+               ELSE
+                   ADD TRN-AMOUNT TO
+                       ACCT-BALANCE OF WS-SUSPENSE-ACCOUNT
+               END-IF
+               MOVE FUNCTION CURRENT-DATE TO
+                   ACCT-LAST-UPD-UTC OF WS-SUSPENSE-ACCOUNT
+           END-IF.
+       2365-POST-SUSPENSE-ACCOUNT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2370-VALIDATE-TRAILER
+      * Confirms the TRNCONS trailer's detail count and hash total
+      * match what this run actually read, so a truncated or
+      * corrupted TRANS.DAT is detected before the batch is accepted
+      * as complete.
+      * Confirma que el recuento de detalle y el total de control del
+      * pie de TRNCONS coinciden con lo que esta ejecucion realmente
+      * leyo, para detectar un TRANS.DAT truncado o corrupto antes de
+      * dar el lote por completo.
+      *===============================================================
+       2370-VALIDATE-TRAILER.
+           MOVE TRN-CHANNEL TO WS-TRAILER-COUNT.
+
+           IF WS-TRAILER-COUNT NOT = CNT-TRANS-READ
+               MOVE "E007" TO ERR-CODE
+               MOVE "F"    TO ERR-SEVERITY
+               MOVE "TRAILER RECORD COUNT MISMATCH" TO ERR-MESSAGE
+               PERFORM 2600-WRITE-ERROR
+                   THRU 2600-WRITE-ERROR-EXIT
+           ELSE
+               IF TRN-AMOUNT NOT = WS-HASH-ACCUM
+                   MOVE "E007" TO ERR-CODE
+                   MOVE "F"    TO ERR-SEVERITY
+                   MOVE "TRAILER HASH TOTAL MISMATCH" TO ERR-MESSAGE
+                   PERFORM 2600-WRITE-ERROR
+                       THRU 2600-WRITE-ERROR-EXIT
+               END-IF
+           END-IF.
+       2370-VALIDATE-TRAILER-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2400-APPLY-TRANSACTION
+      * Applies the currency check/conversion and posts the amount to
+      * the located account.
+      * Aplica la verificacion/conversion de divisa y contabiliza el
+      * importe en la cuenta localizada.
+      *===============================================================
+       2400-APPLY-TRANSACTION.
+           IF NOT ACCT-STATUS-ACTIVE OF WS-CURR-ACCOUNT
+               PERFORM 2450-REJECT-INACTIVE-ACCOUNT
+                   THRU 2450-REJECT-INACTIVE-ACCOUNT-EXIT
+               GO TO 2400-APPLY-TRANSACTION-EXIT
+           END-IF.
+
+           PERFORM 2405-CHECK-DUPLICATE
+               THRU 2405-CHECK-DUPLICATE-EXIT.
+           IF TRN-IS-DUPLICATE
+               MOVE "E005" TO ERR-CODE
+               MOVE "F"    TO ERR-SEVERITY
+               MOVE "DUPLICATE TRN-ID ALREADY POSTED" TO ERR-MESSAGE
+               PERFORM 2600-WRITE-ERROR
+                   THRU 2600-WRITE-ERROR-EXIT
+               GO TO 2400-APPLY-TRANSACTION-EXIT
+           END-IF.
+
+           IF TRN-TYPE-REVERSAL
+               PERFORM 2470-APPLY-REVERSAL
+                   THRU 2470-APPLY-REVERSAL-EXIT
+               GO TO 2400-APPLY-TRANSACTION-EXIT
+           END-IF.
+
+           IF TRN-CURRENCY = ACCT-CURRENCY OF WS-CURR-ACCOUNT
+               MOVE TRN-AMOUNT TO WS-POST-AMOUNT
+           ELSE
+               PERFORM 5000-CONVERT-CURRENCY
+                   THRU 5000-CONVERT-CURRENCY-EXIT
+               IF NOT FX-RATE-FOUND
+                   MOVE "E001" TO ERR-CODE
+                   MOVE "F"    TO ERR-SEVERITY
+                   MOVE "CURRENCY MISMATCH, NO FX RATE" TO ERR-MESSAGE
+                   PERFORM 2600-WRITE-ERROR
+                       THRU 2600-WRITE-ERROR-EXIT
+                   GO TO 2400-APPLY-TRANSACTION-EXIT
+               END-IF
+           END-IF.
+
+           MOVE ACCT-BALANCE OF WS-CURR-ACCOUNT TO WS-OLD-BALANCE.
+
+           IF TRN-TYPE = "D"
+               COMPUTE WS-DELTA =
+                   ACCT-BALANCE OF WS-CURR-ACCOUNT - WS-POST-AMOUNT
+               END-COMPUTE
+               COMPUTE WS-CREDIT-LIMIT-NEG =
+                   0 - ACCT-CREDIT-LIMIT OF WS-CURR-ACCOUNT
+               END-COMPUTE
+               IF WS-DELTA < WS-CREDIT-LIMIT-NEG
+                   MOVE "E003" TO ERR-CODE
+                   MOVE "F"    TO ERR-SEVERITY
+                   MOVE "DEBIT EXCEEDS CREDIT LIMIT" TO ERR-MESSAGE
+                   PERFORM 2600-WRITE-ERROR
+                       THRU 2600-WRITE-ERROR-EXIT
+                   GO TO 2400-APPLY-TRANSACTION-EXIT
+               END-IF
+               MOVE WS-DELTA TO ACCT-BALANCE OF WS-CURR-ACCOUNT
+               ADD WS-POST-AMOUNT TO AMT-DEBIT-TOTAL
+           ELSE
+               ADD WS-POST-AMOUNT TO ACCT-BALANCE OF WS-CURR-ACCOUNT
+               ADD WS-POST-AMOUNT TO AMT-CREDIT-TOTAL
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO ACCT-LAST-UPD-UTC
+               OF WS-CURR-ACCOUNT.
+
+           MOVE "POST"    TO AUD-REASON.
+           PERFORM 2650-WRITE-AUDIT
+               THRU 2650-WRITE-AUDIT-EXIT.
+
+           PERFORM 2500-WRITE-RESULT
+               THRU 2500-WRITE-RESULT-EXIT.
+
+           PERFORM 2490-RECORD-POSTED-TX
+               THRU 2490-RECORD-POSTED-TX-EXIT.
+
+           PERFORM 2495-CHECK-AML-THRESHOLD
+               THRU 2495-CHECK-AML-THRESHOLD-EXIT.
+
+           ADD 1 TO CNT-TRANS-OK.
+       2400-APPLY-TRANSACTION-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2470-APPLY-REVERSAL
+      * Looks up the original entry referenced by TRN-ORIG-TRN-ID on
+      * POSTEDTX.DAT and re-applies the opposite amount.
+      * Localiza el apunte original referenciado por TRN-ORIG-TRN-ID
+      * en POSTEDTX.DAT y vuelve a aplicar el importe contrario.
+      *===============================================================
+       2470-APPLY-REVERSAL.
+           MOVE TRN-ORIG-TRN-ID TO PTX-TRN-ID OF POSTEDTX-RECORD.
+
+           READ POSTEDTX-FILE
+               INVALID KEY
+                   MOVE "E004" TO ERR-CODE
+                   MOVE "F"    TO ERR-SEVERITY
+                   MOVE "ORIGINAL TRANSACTION NOT FOUND"
+                       TO ERR-MESSAGE
+                   PERFORM 2600-WRITE-ERROR
+                       THRU 2600-WRITE-ERROR-EXIT
+                   GO TO 2470-APPLY-REVERSAL-EXIT
+               NOT INVALID KEY
+                   MOVE POSTEDTX-RECORD TO WS-ORIG-PTX
+           END-READ.
+
+      *---------------------------------------------------------------
+      * The original posting located above may belong to a different
+      * account than the one 2300-LOCATE-ACCOUNT matched for this
+      * reversal -- TRN-ORIG-TRN-ID is only unique by itself, not
+      * scoped to TRN-ACCOUNT-IBAN. Posting the reversal anyway would
+      * silently move money against the wrong account.
+      * El apunte original localizado arriba puede pertenecer a una
+      * cuenta distinta de la que 2300-LOCATE-ACCOUNT caso para esta
+      * anulacion -- TRN-ORIG-TRN-ID es unico por si solo, no dentro
+      * del ambito de TRN-ACCOUNT-IBAN. Contabilizar la anulacion de
+      * todos modos moveria dinero, en silencio, contra la cuenta
+      * equivocada.
+      *---------------------------------------------------------------
+           IF PTX-ACCOUNT-IBAN OF WS-ORIG-PTX NOT =
+                   ACCT-IBAN OF WS-CURR-ACCOUNT
+               MOVE "E010" TO ERR-CODE
+               MOVE "F"    TO ERR-SEVERITY
+               MOVE "REVERSAL ACCOUNT DOES NOT MATCH ORIGINAL"
+                   TO ERR-MESSAGE
+               PERFORM 2600-WRITE-ERROR
+                   THRU 2600-WRITE-ERROR-EXIT
+               GO TO 2470-APPLY-REVERSAL-EXIT
+           END-IF.
+
+           MOVE ACCT-BALANCE OF WS-CURR-ACCOUNT TO WS-OLD-BALANCE.
+
+           IF PTX-TYPE OF WS-ORIG-PTX = "D"
+               ADD PTX-AMOUNT OF WS-ORIG-PTX TO
+                   ACCT-BALANCE OF WS-CURR-ACCOUNT
+               ADD PTX-AMOUNT OF WS-ORIG-PTX TO AMT-CREDIT-TOTAL
+           ELSE
+      *---------------------------------------------------------------
+      * Reversing a credit subtracts it back out, which can drive the
+      * balance past the overdraft allowed under ACCT-CREDIT-LIMIT the
+      * same way a plain debit can in 2400-APPLY-TRANSACTION -- so the
+      * same guard applies here before the SUBTRACT.
+      * Anular un abono lo resta de nuevo, lo que puede llevar el saldo
+      * mas alla del descubierto permitido por ACCT-CREDIT-LIMIT igual
+      * que un adeudo normal en 2400-APPLY-TRANSACTION -- por lo que
+      * aqui se aplica la misma comprobacion antes del SUBTRACT.
+      *---------------------------------------------------------------
+               COMPUTE WS-DELTA =
+                   ACCT-BALANCE OF WS-CURR-ACCOUNT
+                       - PTX-AMOUNT OF WS-ORIG-PTX
+               END-COMPUTE
+               COMPUTE WS-CREDIT-LIMIT-NEG =
+                   0 - ACCT-CREDIT-LIMIT OF WS-CURR-ACCOUNT
+               END-COMPUTE
+               IF WS-DELTA < WS-CREDIT-LIMIT-NEG
+                   MOVE "E003" TO ERR-CODE
+                   MOVE "F"    TO ERR-SEVERITY
+                   MOVE "REVERSAL EXCEEDS CREDIT LIMIT" TO ERR-MESSAGE
+                   PERFORM 2600-WRITE-ERROR
+                       THRU 2600-WRITE-ERROR-EXIT
+                   GO TO 2470-APPLY-REVERSAL-EXIT
+               END-IF
+               SUBTRACT PTX-AMOUNT OF WS-ORIG-PTX FROM
+                   ACCT-BALANCE OF WS-CURR-ACCOUNT
+               ADD PTX-AMOUNT OF WS-ORIG-PTX TO AMT-DEBIT-TOTAL
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO ACCT-LAST-UPD-UTC
+               OF WS-CURR-ACCOUNT.
+
+           MOVE PTX-AMOUNT OF WS-ORIG-PTX TO WS-POST-AMOUNT.
+
+           MOVE "REVERSAL" TO AUD-REASON.
+           PERFORM 2650-WRITE-AUDIT
+               THRU 2650-WRITE-AUDIT-EXIT.
+
+           PERFORM 2480-WRITE-REVERSAL-RESULT
+               THRU 2480-WRITE-REVERSAL-RESULT-EXIT.
+
+           PERFORM 2490-RECORD-POSTED-TX
+               THRU 2490-RECORD-POSTED-TX-EXIT.
+
+           PERFORM 2495-CHECK-AML-THRESHOLD
+               THRU 2495-CHECK-AML-THRESHOLD-EXIT.
+
+           ADD 1 TO CNT-TRANS-OK.
+       2470-APPLY-REVERSAL-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2480-WRITE-REVERSAL-RESULT
+      * Writes a reversal posting to RESULTS.DAT, cross-referencing
+      * both TRN-IDs in RES-MESSAGE.
+      * Escribe una anulacion en RESULTS.DAT, referenciando ambos
+      * TRN-ID en RES-MESSAGE.
+      *===============================================================
+       2480-WRITE-REVERSAL-RESULT.
+           MOVE TRN-ID              TO RES-TRN-ID.
+           MOVE TRN-ACCOUNT-IBAN    TO RES-ACCOUNT-IBAN.
+           MOVE "R"                 TO RES-TYPE.
+           MOVE PTX-AMOUNT   OF WS-ORIG-PTX TO RES-AMOUNT.
+           MOVE PTX-CURRENCY OF WS-ORIG-PTX TO RES-CURRENCY.
+           MOVE ACCT-BALANCE OF WS-CURR-ACCOUNT TO RES-NEW-BALANCE.
+           MOVE "POSTED"            TO RES-STATUS.
+           MOVE PTX-AMOUNT   OF WS-ORIG-PTX TO RES-ORIG-AMOUNT.
+           MOVE PTX-CURRENCY OF WS-ORIG-PTX TO RES-ORIG-CURRENCY.
+
+           STRING "REV OF " DELIMITED BY SIZE
+                  TRN-ORIG-TRN-ID DELIMITED BY SIZE
+                  INTO RES-MESSAGE.
+
+           MOVE TRN-CHANNEL         TO RES-CHANNEL.
+
+           WRITE RESULT-RECORD.
+       2480-WRITE-REVERSAL-RESULT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2490-RECORD-POSTED-TX
+      * Appends the transaction just applied to POSTEDTX.DAT so it
+      * can later be found as the original of a reversal, or detected
+      * as a duplicate resubmission.
+      * Agrega la transaccion recien aplicada a POSTEDTX.DAT para
+      * poder localizarla despues como original de una anulacion, o
+      * detectarla como reenvio duplicado.
+      *===============================================================
+       2490-RECORD-POSTED-TX.
+           MOVE TRN-ID           TO PTX-TRN-ID      OF POSTEDTX-RECORD.
+           MOVE TRN-ACCOUNT-IBAN TO PTX-ACCOUNT-IBAN OF POSTEDTX-RECORD.
+           MOVE TRN-TYPE         TO PTX-TYPE        OF POSTEDTX-RECORD.
+           MOVE WS-POST-AMOUNT   TO PTX-AMOUNT      OF POSTEDTX-RECORD.
+           MOVE ACCT-CURRENCY OF WS-CURR-ACCOUNT
+                                 TO PTX-CURRENCY    OF POSTEDTX-RECORD.
+           MOVE TRN-DATE         TO PTX-DATE        OF POSTEDTX-RECORD.
+
+           WRITE POSTEDTX-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+       2490-RECORD-POSTED-TX-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2495-CHECK-AML-THRESHOLD
+      * Flags the transaction just posted onto AML.DAT when its
+      * amount, in the account's own currency, meets or exceeds
+      * WS-AML-THRESHOLD. This is a reporting flag only -- the
+      * transaction has already been posted and is not affected.
+      * Marca la transaccion recien contabilizada en AML.DAT cuando su
+      * importe, en la moneda propia de la cuenta, alcanza o supera
+      * WS-AML-THRESHOLD. Es solo una marca para su revision -- la
+      * transaccion ya se ha contabilizado y no se ve afectada.
+      *===============================================================
+       2495-CHECK-AML-THRESHOLD.
+           IF WS-POST-AMOUNT >= WS-AML-THRESHOLD
+               MOVE TRN-ID           TO AML-TRN-ID
+               MOVE TRN-ACCOUNT-IBAN TO AML-ACCOUNT-IBAN
+               MOVE TRN-TYPE         TO AML-TYPE
+               MOVE WS-POST-AMOUNT   TO AML-AMOUNT
+               MOVE ACCT-CURRENCY OF WS-CURR-ACCOUNT TO AML-CURRENCY
+               MOVE WS-AML-THRESHOLD TO AML-THRESHOLD
+               MOVE FUNCTION CURRENT-DATE TO AML-TIMESTAMP
+               WRITE AML-RECORD
+               ADD 1 TO CNT-TRANS-AML
+           END-IF.
+       2495-CHECK-AML-THRESHOLD-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2405-CHECK-DUPLICATE
+      * Looks up TRN-ID on POSTEDTX.DAT to detect a transaction that
+      * was already applied in this run or a prior one.
+      * Busca el TRN-ID en POSTEDTX.DAT para detectar una transaccion
+      * ya aplicada en este proceso o en uno anterior.
+      *===============================================================
+       2405-CHECK-DUPLICATE.
+           SET WS-DUPLICATE-SW TO "N".
+           MOVE TRN-ID TO PTX-TRN-ID OF POSTEDTX-RECORD.
+
+           READ POSTEDTX-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET TRN-IS-DUPLICATE TO TRUE
+           END-READ.
+       2405-CHECK-DUPLICATE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2450-REJECT-INACTIVE-ACCOUNT
+      * Rejects a transaction targeting a closed, frozen or blocked
+      * account, with a message that identifies the account state.
+      * Rechaza una transaccion dirigida a una cuenta cerrada,
+      * congelada o bloqueada, con un mensaje que identifica el
+      * estado de la cuenta.
+      *===============================================================
+       2450-REJECT-INACTIVE-ACCOUNT.
+           MOVE "E002" TO ERR-CODE.
+           MOVE "F"    TO ERR-SEVERITY.
+
+           EVALUATE TRUE
+               WHEN ACCT-STATUS-CLOSED  OF WS-CURR-ACCOUNT
+                   MOVE "ACCOUNT IS CLOSED" TO ERR-MESSAGE
+               WHEN ACCT-STATUS-FROZEN  OF WS-CURR-ACCOUNT
+                   MOVE "ACCOUNT IS FROZEN" TO ERR-MESSAGE
+               WHEN ACCT-STATUS-BLOCKED OF WS-CURR-ACCOUNT
+                   MOVE "ACCOUNT IS BLOCKED" TO ERR-MESSAGE
+               WHEN OTHER
+                   MOVE "ACCOUNT STATUS NOT ACTIVE" TO ERR-MESSAGE
+           END-EVALUATE.
+
+           PERFORM 2600-WRITE-ERROR
+               THRU 2600-WRITE-ERROR-EXIT.
+       2450-REJECT-INACTIVE-ACCOUNT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2500-WRITE-RESULT
+      * Writes the successful posting record to RESULTS.DAT.
+      * Escribe el registro de contabilizacion correcta en
+      * RESULTS.DAT.
+      *===============================================================
+       2500-WRITE-RESULT.
+           MOVE TRN-ID              TO RES-TRN-ID.
+           MOVE TRN-ACCOUNT-IBAN    TO RES-ACCOUNT-IBAN.
+           MOVE TRN-TYPE            TO RES-TYPE.
+           MOVE WS-POST-AMOUNT      TO RES-AMOUNT.
+           MOVE ACCT-CURRENCY OF WS-CURR-ACCOUNT TO RES-CURRENCY.
+           MOVE ACCT-BALANCE  OF WS-CURR-ACCOUNT TO RES-NEW-BALANCE.
+           MOVE "POSTED"            TO RES-STATUS.
+           MOVE TRN-AMOUNT          TO RES-ORIG-AMOUNT.
+           MOVE TRN-CURRENCY        TO RES-ORIG-CURRENCY.
+
+           IF TRN-CURRENCY = ACCT-CURRENCY OF WS-CURR-ACCOUNT
+               MOVE "OK"            TO RES-MESSAGE
+           ELSE
+               MOVE "FX CONVERTED"  TO RES-MESSAGE
+           END-IF.
+
+           MOVE TRN-CHANNEL         TO RES-CHANNEL.
+
+           WRITE RESULT-RECORD.
+       2500-WRITE-RESULT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2502-WRITE-SUSPENSE-RESULT
+      * Writes a RESULTS.DAT record for a transaction routed to
+      * SUSPENSE.DAT because its account was not found on the master.
+      * Escribe un registro de RESULTS.DAT para una transaccion
+      * aparcada en SUSPENSE.DAT porque no se encontro su cuenta en el
+      * maestro.
+      *===============================================================
+       2502-WRITE-SUSPENSE-RESULT.
+           MOVE TRN-ID           TO RES-TRN-ID.
+           MOVE TRN-ACCOUNT-IBAN TO RES-ACCOUNT-IBAN.
+           MOVE TRN-TYPE         TO RES-TYPE.
+           MOVE TRN-AMOUNT       TO RES-AMOUNT.
+           MOVE TRN-CURRENCY     TO RES-CURRENCY.
+           MOVE ZERO             TO RES-NEW-BALANCE.
+           MOVE "SUSPENSE"       TO RES-STATUS.
+           MOVE TRN-AMOUNT       TO RES-ORIG-AMOUNT.
+           MOVE TRN-CURRENCY     TO RES-ORIG-CURRENCY.
+           MOVE "PARKED ON SUSPENSE" TO RES-MESSAGE.
+           MOVE TRN-CHANNEL      TO RES-CHANNEL.
+
+           WRITE RESULT-RECORD.
+       2502-WRITE-SUSPENSE-RESULT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2503-WRITE-SUSPENSE-ERROR
+      * Writes an ERRORS.DAT entry cross-referencing a transaction
+      * parked on SUSPENSE.DAT, so the investigation queue built from
+      * ERRORS.DAT also surfaces suspense items instead of only the
+      * ones rejected outright. Unlike 2600-WRITE-ERROR this does not
+      * add to CNT-TRANS-ERR -- the transaction is already counted in
+      * CNT-TRANS-SUSPENSE by the caller -- and E009 is kept off the
+      * ERR-CODE-RETRYABLE list, since a transaction missing its
+      * account is not resubmitted unchanged by REPRES; SUSPENSE.DAT
+      * is its own work queue, worked by hand once the account is set
+      * up or corrected.
+      * Escribe en ERRORS.DAT un apunte que referencia una transaccion
+      * aparcada en SUSPENSE.DAT, de forma que la cola de investigacion
+      * construida a partir de ERRORS.DAT tambien muestre los
+      * elementos en suspense y no solo los rechazados sin mas. A
+      * diferencia de 2600-WRITE-ERROR, esto no suma a CNT-TRANS-ERR
+      * -- la transaccion ya se cuenta en CNT-TRANS-SUSPENSE por quien
+      * llama -- y E009 se deja fuera de la lista ERR-CODE-RETRYABLE,
+      * ya que una transaccion sin cuenta no la reenvia REPRES sin
+      * cambios; SUSPENSE.DAT es su propia cola de trabajo, que se
+      * resuelve a mano una vez se da de alta o se corrige la cuenta.
+      *===============================================================
+       2503-WRITE-SUSPENSE-ERROR.
+           MOVE TRN-ID           TO ERR-TRN-ID.
+           MOVE TRN-ACCOUNT-IBAN TO ERR-ACCOUNT-IBAN.
+           MOVE TRN-AMOUNT       TO ERR-AMOUNT.
+           MOVE "E009"           TO ERR-CODE.
+           MOVE "I"              TO ERR-SEVERITY.
+           MOVE "ACCOUNT NOT FOUND, PARKED ON SUSPENSE" TO ERR-MESSAGE.
+           MOVE TRN-CHANNEL      TO ERR-CHANNEL.
+
+           WRITE ERROR-RECORD.
+       2503-WRITE-SUSPENSE-ERROR-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2600-WRITE-ERROR
+      * Writes a rejected transaction to ERRORS.DAT. ERR-CODE and
+      * ERR-MESSAGE must already be set by the caller.
+      * Escribe una transaccion rechazada en ERRORS.DAT. El
+      * ERR-CODE y ERR-MESSAGE deben venir ya establecidos por quien
+      * llama.
+      *===============================================================
+       2600-WRITE-ERROR.
+           MOVE TRN-ID              TO ERR-TRN-ID.
+           MOVE TRN-ACCOUNT-IBAN    TO ERR-ACCOUNT-IBAN.
+           MOVE TRN-AMOUNT          TO ERR-AMOUNT.
+           MOVE TRN-CHANNEL         TO ERR-CHANNEL.
+
+           WRITE ERROR-RECORD.
+
+           IF ERR-CODE-RETRYABLE
+               MOVE TRANS-RECORD TO REJECTS-RECORD
+               WRITE REJECTS-RECORD
+           END-IF.
+
+           ADD 1 TO CNT-TRANS-ERR.
+       2600-WRITE-ERROR-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2650-WRITE-AUDIT
+      * Writes one AUDIT.DAT record recording the balance change just
+      * applied to WS-CURR-ACCOUNT. WS-OLD-BALANCE and AUD-REASON must
+      * already be set by the caller.
+      * Escribe un registro de AUDIT.DAT con el cambio de saldo recien
+      * aplicado a WS-CURR-ACCOUNT. El WS-OLD-BALANCE y AUD-REASON
+      * deben venir ya establecidos por quien llama.
+      *===============================================================
+       2650-WRITE-AUDIT.
+           MOVE ACCT-IBAN OF WS-CURR-ACCOUNT    TO AUD-IBAN.
+           MOVE "TRNPOST"                       TO AUD-SOURCE.
+           MOVE TRN-ID                          TO AUD-REF-ID.
+           MOVE WS-OLD-BALANCE                  TO AUD-OLD-BALANCE.
+           MOVE ACCT-BALANCE OF WS-CURR-ACCOUNT TO AUD-NEW-BALANCE.
+           MOVE ACCT-LAST-UPD-UTC OF WS-CURR-ACCOUNT TO AUD-TIMESTAMP.
+
+           WRITE AUDIT-RECORD.
+       2650-WRITE-AUDIT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2700-CHECKPOINT-IF-DUE
+      * Writes a checkpoint record every WS-CHECKPOINT-INTERVAL
+      * transactions processed, so an abend does not force a full
+      * rerun of the batch.
+      * Escribe un registro de punto de control cada
+      * WS-CHECKPOINT-INTERVAL transacciones procesadas, para que un
+      * abend no obligue a relanzar el proceso completo.
+      *===============================================================
+       2700-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CHECKPOINT-COUNTDOWN.
+           IF WS-CHECKPOINT-COUNTDOWN >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2710-WRITE-CHECKPOINT
+                   THRU 2710-WRITE-CHECKPOINT-EXIT
+               MOVE ZERO TO WS-CHECKPOINT-COUNTDOWN
+           END-IF.
+       2700-CHECKPOINT-IF-DUE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2710-WRITE-CHECKPOINT
+      * Appends the current TRN-ID, the transactions-read count and
+      * the batch counters to CHECKPNT.DAT.
+      * Agrega a CHECKPNT.DAT el TRN-ID actual, el contador de
+      * transacciones leidas y los contadores del proceso.
+      *===============================================================
+       2710-WRITE-CHECKPOINT.
+           MOVE TRN-ID            TO CHK-TRN-ID OF CHECKPOINT-RECORD.
+           MOVE CNT-TRANS-READ    TO
+               CHK-TRANS-READ-COUNT OF CHECKPOINT-RECORD.
+           MOVE CNT-ACCOUNTS-READ TO
+               CHK-ACCOUNTS-READ OF CHECKPOINT-RECORD.
+           MOVE CNT-TRANS-OK      TO CHK-TRANS-OK OF CHECKPOINT-RECORD.
+           MOVE CNT-TRANS-ERR     TO
+               CHK-TRANS-ERR OF CHECKPOINT-RECORD.
+           MOVE CNT-TRANS-SUSPENSE TO
+               CHK-TRANS-SUSPENSE OF CHECKPOINT-RECORD.
+           MOVE CNT-TRANS-AML      TO
+               CHK-TRANS-AML OF CHECKPOINT-RECORD.
+           MOVE AMT-DEBIT-TOTAL   TO
+               CHK-DEBIT-TOTAL OF CHECKPOINT-RECORD.
+           MOVE AMT-CREDIT-TOTAL  TO
+               CHK-CREDIT-TOTAL OF CHECKPOINT-RECORD.
+
+           IF ACCT-LOADED
+               SET CHK-ACCT-WAS-LOADED OF CHECKPOINT-RECORD TO TRUE
+               MOVE WS-CURR-ACCOUNT TO
+                   CHK-CURRENT-ACCOUNT OF CHECKPOINT-RECORD
+           ELSE
+               MOVE "N" TO CHK-ACCT-LOADED-SW OF CHECKPOINT-RECORD
+           END-IF.
+
+           IF WS-SUSPENSE-LOADED
+               SET CHK-SUSPENSE-WAS-LOADED OF CHECKPOINT-RECORD TO TRUE
+               MOVE WS-SUSPENSE-ACCOUNT TO
+                   CHK-SUSPENSE-ACCOUNT OF CHECKPOINT-RECORD
+           ELSE
+               MOVE "N" TO CHK-SUSPENSE-LOADED-SW OF CHECKPOINT-RECORD
+           END-IF.
+
+           WRITE CHECKPOINT-RECORD.
+       2710-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 3000-FLUSH-ACCOUNTS
+      * Copies the remainder of the old account master, including the
+      * last one held in working storage, to the new master. Stops
+      * short of any account past WS-TO-IBAN, leaving it for whichever
+      * run owns the next range, when this run is scoped to one.
+      * Copia el resto del maestro de cuentas antiguo, incluyendo la
+      * ultima cuenta retenida en working storage, al maestro nuevo.
+      * Se detiene antes de cualquier cuenta posterior a WS-TO-IBAN,
+      * dejandola para la ejecucion que posea el siguiente rango,
+      * cuando esta ejecucion esta acotada a uno.
+      *===============================================================
+       3000-FLUSH-ACCOUNTS.
+           PERFORM UNTIL EOF-ACCT
+                   OR ACCT-IBAN OF WS-CURR-ACCOUNT > WS-TO-IBAN
+               PERFORM 2100-READ-NEXT-ACCOUNT
+                   THRU 2100-READ-NEXT-ACCOUNT-EXIT
+           END-PERFORM.
+
+           IF ACCT-LOADED
+                   AND ACCT-IBAN OF WS-CURR-ACCOUNT NOT > WS-TO-IBAN
+               MOVE WS-CURR-ACCOUNT TO ACCOUNT-NEW-RECORD
+               WRITE ACCOUNT-NEW-RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-WRITE
+           END-IF.
+       3000-FLUSH-ACCOUNTS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 3500-WRITE-SUSPENSE-ACCOUNT
+      * Writes the designated suspense account's final in-memory
+      * balance out to the new master, the same one-shot way
+      * 3000-FLUSH-ACCOUNTS writes the last account left in working
+      * storage. Guarded to this run's own WS-FROM-IBAN/WS-TO-IBAN
+      * scope, the same guard 3000-FLUSH-ACCOUNTS applies against
+      * WS-TO-IBAN, so that when several scoped runs share one
+      * ACCOUNTS.NEW the suspense account is written by exactly the
+      * one run whose range contains it, never by none or by more
+      * than one.
+      * Escribe en el maestro nuevo el saldo final en memoria de la
+      * cuenta de suspenso designada, del mismo modo puntual en que
+      * 3000-FLUSH-ACCOUNTS escribe la ultima cuenta retenida en
+      * memoria de trabajo. Se acota al rango propio de esta ejecucion,
+      * WS-FROM-IBAN/WS-TO-IBAN, la misma guarda que 3000-FLUSH-
+      * ACCOUNTS aplica contra WS-TO-IBAN, de forma que cuando varias
+      * ejecuciones acotadas comparten un mismo ACCOUNTS.NEW, la cuenta
+      * de suspenso la escriba exactamente la ejecucion cuyo rango la
+      * contiene, nunca ninguna ni mas de una.
+      *===============================================================
+       3500-WRITE-SUSPENSE-ACCOUNT.
+           IF WS-SUSPENSE-LOADED
+                   AND WS-SUSPENSE-IBAN NOT LESS THAN WS-FROM-IBAN
+                   AND WS-SUSPENSE-IBAN NOT > WS-TO-IBAN
+               MOVE WS-SUSPENSE-ACCOUNT TO ACCOUNT-NEW-RECORD
+               WRITE ACCOUNT-NEW-RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-WRITE
+           END-IF.
+       3500-WRITE-SUSPENSE-ACCOUNT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 4000-LOAD-FX-TABLE
+      * Loads the optional daily FX rate table into memory.
+      * Carga en memoria la tabla diaria de tipos de cambio, opcional.
+      *===============================================================
+       4000-LOAD-FX-TABLE.
+           MOVE ZERO TO WS-FX-COUNT.
+
+           PERFORM 4100-READ-FX-RECORD
+               THRU 4100-READ-FX-RECORD-EXIT
+               UNTIL EOF-FX
+                  OR WS-FX-COUNT NOT LESS THAN 500.
+       4000-LOAD-FX-TABLE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 4100-READ-FX-RECORD
+      * Reads one FX rate record and appends it to the table. When
+      * FXRATE.DAT was not supplied for the run, the OPTIONAL clause
+      * on its SELECT makes this READ return AT END immediately.
+      * Lee un registro de tipo de cambio y lo agrega a la tabla.
+      * Cuando no se ha suministrado FXRATE.DAT para el proceso, la
+      * clausula OPTIONAL de su SELECT hace que este READ devuelva
+      * AT END de inmediato.
+      *===============================================================
+       4100-READ-FX-RECORD.
+           READ FXRATE-FILE
+               AT END
+                   SET EOF-FX TO TRUE
+                   GO TO 4100-READ-FX-RECORD-EXIT
+           END-READ.
+
+           ADD 1 TO WS-FX-COUNT.
+           MOVE FX-DATE          TO WS-FX-DATE (WS-FX-COUNT).
+           MOVE FX-FROM-CURRENCY TO WS-FX-FROM-CURR (WS-FX-COUNT).
+           MOVE FX-TO-CURRENCY   TO WS-FX-TO-CURR (WS-FX-COUNT).
+           MOVE FX-RATE          TO WS-FX-RATE (WS-FX-COUNT).
+       4100-READ-FX-RECORD-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 5000-CONVERT-CURRENCY
+      * Looks up that day's FX rate for TRN-CURRENCY -> account
+      * currency and converts WS-POST-AMOUNT when found.
+      * Busca el tipo de cambio del dia para TRN-CURRENCY -> divisa de
+      * la cuenta y convierte WS-POST-AMOUNT cuando lo encuentra.
+      *===============================================================
+       5000-CONVERT-CURRENCY.
+           SET WS-FX-FOUND-SW TO "N".
+           SET WS-FX-IDX TO 1.
+
+           PERFORM UNTIL WS-FX-IDX > WS-FX-COUNT
+               IF WS-FX-DATE (WS-FX-IDX)      = TRN-DATE
+                  AND WS-FX-FROM-CURR (WS-FX-IDX) = TRN-CURRENCY
+                  AND WS-FX-TO-CURR (WS-FX-IDX)   =
+                      ACCT-CURRENCY OF WS-CURR-ACCOUNT
+                   COMPUTE WS-POST-AMOUNT ROUNDED =
+                       TRN-AMOUNT * WS-FX-RATE (WS-FX-IDX)
+                   SET FX-RATE-FOUND TO TRUE
+                   SET WS-FX-IDX TO WS-FX-COUNT
+               END-IF
+               SET WS-FX-IDX UP BY 1
+           END-PERFORM.
+       5000-CONVERT-CURRENCY-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 9000-TERMINATE
+      * Writes the final batch counters to COUNTERS.DAT and closes
+      * all files at the end of the run.
+      * Escribe los contadores finales del proceso en COUNTERS.DAT y
+      * cierra todos los ficheros al finalizar el proceso.
+      *===============================================================
+       9000-TERMINATE.
+           OPEN OUTPUT COUNTERS-FILE.
+           MOVE WS-COUNTERS TO COUNTERS-RECORD.
+           WRITE COUNTERS-RECORD.
+
+           CLOSE ACCOUNT-FILE
+                 ACCOUNT-NEW-FILE
+                 TRANS-FILE
+                 RESULTS-FILE
+                 ERRORS-FILE
+                 FXRATE-FILE
+                 POSTEDTX-FILE
+                 CHECKPOINT-FILE
+                 COUNTERS-FILE
+                 AUDIT-FILE
+                 SUSPENSE-FILE
+                 REJECTS-FILE
+                 AML-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
