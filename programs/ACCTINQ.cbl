@@ -0,0 +1,168 @@
+      *===============================================================
+      * ACCTINQ.CBL
+      * Consulta en linea de cuentas / Online account inquiry screen
+      * for HISPALIS-FINRECON.
+      *
+      * A simple terminal inquiry: the operator keys in an IBAN,
+      * the program scans ACCOUNTS.DAT for it, and the matching
+      * account's details are displayed. Entering QUIT ends the
+      * session. ACCOUNTS.DAT is opened and scanned fresh for every
+      * inquiry so the operator always sees the file as it currently
+      * stands, rather than a snapshot taken at session start.
+      * Una consulta de terminal sencilla: el operador teclea un
+      * IBAN, el programa lo busca en ACCOUNTS.DAT, y se muestran los
+      * datos de la cuenta encontrada. Escribiendo QUIT se termina la
+      * sesion. ACCOUNTS.DAT se abre y recorre de nuevo en cada
+      * consulta para que el operador vea siempre el fichero tal como
+      * esta en ese momento, no una foto tomada al iniciar la sesion.
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ACCTINQ.
+       AUTHOR.        EQUIPO DE RECONCILIACION HISPALIS.
+       INSTALLATION.  HISPALIS-FINRECON.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *---------------------------------------------------------------
+      * Modification history / Historial de modificaciones
+      *---------------------------------------------------------------
+      * 2026-08-09 JMR Initial version.
+      * 2026-08-09 JMR ACCOUNTS.DAT is now an indexed file keyed on
+      *                ACCT-IBAN instead of a plain sequential one.
+      *                2100-LOOKUP-ACCOUNT now does a direct keyed
+      *                READ instead of scanning from the top for
+      *                every inquiry.
+      *---------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNTS.DAT"
+                                ORGANIZATION IS INDEXED
+                                ACCESS MODE IS DYNAMIC
+                                RECORD KEY IS ACCT-IBAN
+                                         OF ACCOUNT-RECORD
+                                FILE STATUS IS WS-ACCOUNT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ACCOUNT-RECORD.
+           COPY ACCNTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-INQUIRY-IBAN              PIC X(24).
+
+       01  WS-SWITCHES.
+           05  WS-QUIT-SW               PIC X(01) VALUE "N".
+               88  INQUIRY-DONE                   VALUE "Y".
+           05  WS-FOUND-SW              PIC X(01) VALUE "N".
+               88  ACCOUNT-FOUND                  VALUE "Y".
+           05  WS-ACCOUNT-STATUS        PIC X(02) VALUE ZERO.
+               88  ACCOUNT-OK                     VALUE "00".
+               88  ACCOUNT-NOT-FOUND              VALUE "23".
+
+       01  WS-DISPLAY-FIELDS.
+           05  WS-DISP-IBAN             PIC X(24).
+           05  WS-DISP-NAME             PIC X(30).
+           05  WS-DISP-STATUS           PIC X(01).
+           05  WS-DISP-CURRENCY         PIC X(03).
+           05  WS-DISP-BALANCE          PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  WS-DISP-CREDIT-LIMIT     PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       SCREEN SECTION.
+       01  SCR-INQUIRY-PROMPT.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01 VALUE
+               "HISPALIS-FINRECON - ACCOUNT INQUIRY".
+           05  LINE 03 COL 01 VALUE
+               "ENTER IBAN (OR QUIT TO EXIT):".
+           05  LINE 03 COL 32 PIC X(24)
+               USING WS-INQUIRY-IBAN.
+
+       01  SCR-ACCOUNT-FOUND.
+           05  LINE 05 COL 01 VALUE "IBAN          :".
+           05  LINE 05 COL 17 PIC X(24) FROM WS-DISP-IBAN.
+           05  LINE 06 COL 01 VALUE "NAME          :".
+           05  LINE 06 COL 17 PIC X(30) FROM WS-DISP-NAME.
+           05  LINE 07 COL 01 VALUE "STATUS        :".
+           05  LINE 07 COL 17 PIC X(01) FROM WS-DISP-STATUS.
+           05  LINE 08 COL 01 VALUE "CURRENCY      :".
+           05  LINE 08 COL 17 PIC X(03) FROM WS-DISP-CURRENCY.
+           05  LINE 09 COL 01 VALUE "BALANCE       :".
+           05  LINE 09 COL 17 PIC Z,ZZZ,ZZZ,ZZ9.99-
+               FROM WS-DISP-BALANCE.
+           05  LINE 10 COL 01 VALUE "CREDIT LIMIT  :".
+           05  LINE 10 COL 17 PIC Z,ZZZ,ZZZ,ZZ9.99
+               FROM WS-DISP-CREDIT-LIMIT.
+
+       01  SCR-ACCOUNT-NOT-FOUND.
+           05  LINE 05 COL 01 VALUE "ACCOUNT NOT FOUND ON FILE.".
+
+       PROCEDURE DIVISION.
+      *===============================================================
+      * 0000-MAINLINE
+      *===============================================================
+       0000-MAINLINE.
+           PERFORM 2000-INQUIRY-LOOP
+               THRU 2000-INQUIRY-LOOP-EXIT
+               UNTIL INQUIRY-DONE.
+
+           GOBACK.
+
+      *===============================================================
+      * 2000-INQUIRY-LOOP
+      * Prompts for one IBAN and, unless the operator asked to quit,
+      * looks it up and displays the result.
+      * Pide un IBAN y, salvo que el operador pida salir, lo busca y
+      * muestra el resultado.
+      *===============================================================
+       2000-INQUIRY-LOOP.
+           MOVE SPACES TO WS-INQUIRY-IBAN.
+           DISPLAY SCR-INQUIRY-PROMPT.
+           ACCEPT SCR-INQUIRY-PROMPT.
+
+           IF WS-INQUIRY-IBAN = "QUIT" OR "quit"
+               SET INQUIRY-DONE TO TRUE
+               GO TO 2000-INQUIRY-LOOP-EXIT
+           END-IF.
+
+           PERFORM 2100-LOOKUP-ACCOUNT
+               THRU 2100-LOOKUP-ACCOUNT-EXIT.
+
+           IF ACCOUNT-FOUND
+               DISPLAY SCR-ACCOUNT-FOUND
+           ELSE
+               DISPLAY SCR-ACCOUNT-NOT-FOUND
+           END-IF.
+       2000-INQUIRY-LOOP-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2100-LOOKUP-ACCOUNT
+      * Looks up WS-INQUIRY-IBAN on ACCOUNTS.DAT directly by key.
+      * Busca WS-INQUIRY-IBAN en ACCOUNTS.DAT directamente por clave.
+      *===============================================================
+       2100-LOOKUP-ACCOUNT.
+           SET WS-FOUND-SW TO "N".
+
+           OPEN INPUT ACCOUNT-FILE.
+
+           MOVE WS-INQUIRY-IBAN TO ACCT-IBAN.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   SET ACCOUNT-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET ACCOUNT-FOUND TO TRUE
+                   MOVE ACCT-IBAN          TO WS-DISP-IBAN
+                   MOVE ACCT-NAME          TO WS-DISP-NAME
+                   MOVE ACCT-STATUS        TO WS-DISP-STATUS
+                   MOVE ACCT-CURRENCY      TO WS-DISP-CURRENCY
+                   MOVE ACCT-BALANCE       TO WS-DISP-BALANCE
+                   MOVE ACCT-CREDIT-LIMIT  TO WS-DISP-CREDIT-LIMIT
+           END-READ.
+
+           CLOSE ACCOUNT-FILE.
+       2100-LOOKUP-ACCOUNT-EXIT.
+           EXIT.
