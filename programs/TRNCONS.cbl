@@ -0,0 +1,282 @@
+      *===============================================================
+      * TRNCONS.CBL
+      * Consolidacion de remesas intradia / Intraday TRANS.DAT drop
+      * consolidation for HISPALIS-FINRECON.
+      *
+      * Branches and channels drop their transactions throughout the
+      * business day into up to four windows (TRANS1.DAT..TRANS4.DAT)
+      * instead of a single end-of-day file. This program merges
+      * whichever of those drops are present -- a window with no
+      * activity simply has no file -- into the single TRANS.DAT that
+      * TRNPOST expects, sorted by TRN-ACCOUNT-IBAN the same way
+      * TRNPOST walks the account master, with TRN-ID as a tie-
+      * breaker so the order among same-account transactions is
+      * reproducible from one run to the next.
+      * Las sucursales y canales depositan sus transacciones a lo
+      * largo del dia habil en hasta cuatro ventanas
+      * (TRANS1.DAT..TRANS4.DAT) en lugar de un unico fichero de fin
+      * de dia. Este programa fusiona las remesas que esten presentes
+      * -- una ventana sin actividad simplemente no tiene fichero --
+      * en el TRANS.DAT unico que espera TRNPOST, ordenado por
+      * TRN-ACCOUNT-IBAN igual que TRNPOST recorre el maestro de
+      * cuentas, usando TRN-ID como criterio de desempate para que el
+      * orden entre transacciones de la misma cuenta sea reproducible
+      * de una ejecucion a otra.
+      *
+      * A TRN-TYPE-HEADER record is written first, carrying the
+      * consolidation date, and a TRN-TYPE-TRAILER record is written
+      * last, carrying the detail record count and a hash total of
+      * TRN-AMOUNT, so TRNPOST can confirm the file it receives is
+      * complete before posting it.
+      * Se escribe primero un registro TRN-TYPE-HEADER, con la fecha
+      * de consolidacion, y al final un registro TRN-TYPE-TRAILER,
+      * con el numero de registros de detalle y un total de control
+      * de TRN-AMOUNT, de forma que TRNPOST pueda confirmar que el
+      * fichero recibido esta completo antes de contabilizarlo.
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TRNCONS.
+       AUTHOR.        EQUIPO DE RECONCILIACION HISPALIS.
+       INSTALLATION.  HISPALIS-FINRECON.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *---------------------------------------------------------------
+      * Modification history / Historial de modificaciones
+      *---------------------------------------------------------------
+      * 2026-08-09 JMR Initial version.
+      * 2026-08-09 JMR Added header/trailer control records around the
+      *                consolidated detail records.
+      *---------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL TRANS-DROP-1 ASSIGN TO "TRANS1.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL TRANS-DROP-2 ASSIGN TO "TRANS2.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL TRANS-DROP-3 ASSIGN TO "TRANS3.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL TRANS-DROP-4 ASSIGN TO "TRANS4.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE   ASSIGN TO "SORTWRK.DAT".
+
+           SELECT CONSOLIDATED-FILE ASSIGN TO "TRANS.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------------------------------------------------
+      * The four drop files and the consolidated output are kept as
+      * flat PIC X buffers, the same size as TRANS-RECORD. The SORT
+      * statement only needs TRN-ACCOUNT-IBAN and TRN-ID, which are
+      * expanded once under SORT-TRANS-RECORD below -- re-expanding
+      * TRANSREC under each drop FD as well would collide on the same
+      * data names.
+      * Los cuatro ficheros de remesa y la salida consolidada se
+      * mantienen como buffers PIC X planos, del mismo tamano que
+      * TRANS-RECORD. La sentencia SORT solo necesita
+      * TRN-ACCOUNT-IBAN y TRN-ID, que se expanden una sola vez bajo
+      * SORT-TRANS-RECORD mas abajo -- volver a expandir TRANSREC en
+      * cada FD de remesa colisionaria con los mismos nombres de
+      * datos.
+      *---------------------------------------------------------------
+       FD  TRANS-DROP-1
+           LABEL RECORDS ARE STANDARD.
+       01  DROP-1-RECORD                PIC X(103).
+
+       FD  TRANS-DROP-2
+           LABEL RECORDS ARE STANDARD.
+       01  DROP-2-RECORD                PIC X(103).
+
+       FD  TRANS-DROP-3
+           LABEL RECORDS ARE STANDARD.
+       01  DROP-3-RECORD                PIC X(103).
+
+       FD  TRANS-DROP-4
+           LABEL RECORDS ARE STANDARD.
+       01  DROP-4-RECORD                PIC X(103).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-TRANS-RECORD.
+           COPY TRANSREC.
+
+       FD  CONSOLIDATED-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONSOLIDATED-RECORD          PIC X(103).
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------
+      * Working copy of a transaction record, used to build the
+      * header and trailer control records before moving them to
+      * CONSOLIDATED-RECORD.
+      * Copia de trabajo de un registro de transaccion, usada para
+      * construir los registros de control de cabecera y pie antes
+      * de trasladarlos a CONSOLIDATED-RECORD.
+      *---------------------------------------------------------------
+       01  WS-CONTROL-RECORD.
+           COPY TRANSREC.
+
+      *---------------------------------------------------------------
+      * Processing switches / Indicadores de proceso
+      *---------------------------------------------------------------
+       01  WS-SWITCHES.
+           05  WS-SORT-EOF-SW       PIC X(01) VALUE "N".
+               88  SORT-EOF                    VALUE "Y".
+
+      *---------------------------------------------------------------
+      * Control totals accumulated while the sorted detail records
+      * are returned from the sort, written onto the trailer.
+      * Totales de control acumulados mientras se devuelven los
+      * registros de detalle ordenados, volcados al registro de pie.
+      *---------------------------------------------------------------
+       01  WS-CONTROL-TOTALS.
+           05  WS-DETAIL-COUNT      PIC 9(10) VALUE ZERO.
+           05  WS-HASH-TOTAL        PIC 9(11)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *===============================================================
+      * 0000-MAINLINE
+      * Main control paragraph / Parrafo principal de control.
+      *===============================================================
+       0000-MAINLINE.
+           PERFORM 1000-CONSOLIDATE-DROPS
+               THRU 1000-CONSOLIDATE-DROPS-EXIT.
+
+           GOBACK.
+
+      *===============================================================
+      * 1000-CONSOLIDATE-DROPS
+      * Merges whichever intraday drop files are present, ordered by
+      * account IBAN and transaction ID, and hands the sorted detail
+      * records to 2000-WRITE-CONSOLIDATED-FILE so a header and
+      * trailer can be wrapped around them. SORT opens and closes the
+      * USING files itself; a drop window with no file present
+      * contributes no records.
+      * Fusiona las remesas intradia presentes, ordenadas por IBAN de
+      * cuenta e identificador de transaccion, y entrega los
+      * registros de detalle ordenados a 2000-WRITE-CONSOLIDATED-FILE
+      * para envolverlos con cabecera y pie. SORT abre y cierra por
+      * si mismo los ficheros USING; una ventana sin fichero presente
+      * no aporta registros.
+      *===============================================================
+       1000-CONSOLIDATE-DROPS.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY TRN-ACCOUNT-IBAN OF SORT-TRANS-RECORD
+               ON ASCENDING KEY TRN-ID           OF SORT-TRANS-RECORD
+               USING TRANS-DROP-1 TRANS-DROP-2
+                     TRANS-DROP-3 TRANS-DROP-4
+               OUTPUT PROCEDURE IS 2000-WRITE-CONSOLIDATED-FILE.
+       1000-CONSOLIDATE-DROPS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2000-WRITE-CONSOLIDATED-FILE
+      * SORT output procedure. Writes the header, streams every
+      * sorted detail record while accumulating the control totals,
+      * then writes the trailer.
+      * Procedimiento de salida de SORT. Escribe la cabecera, vuelca
+      * cada registro de detalle ordenado acumulando los totales de
+      * control, y por ultimo escribe el pie.
+      *===============================================================
+       2000-WRITE-CONSOLIDATED-FILE.
+           OPEN OUTPUT CONSOLIDATED-FILE.
+
+           PERFORM 2100-WRITE-HEADER
+               THRU 2100-WRITE-HEADER-EXIT.
+
+           MOVE ZERO TO WS-DETAIL-COUNT WS-HASH-TOTAL.
+
+           PERFORM 2200-RETURN-NEXT-SORTED
+               THRU 2200-RETURN-NEXT-SORTED-EXIT.
+
+           PERFORM UNTIL SORT-EOF
+               PERFORM 2300-WRITE-DETAIL
+                   THRU 2300-WRITE-DETAIL-EXIT
+               PERFORM 2200-RETURN-NEXT-SORTED
+                   THRU 2200-RETURN-NEXT-SORTED-EXIT
+           END-PERFORM.
+
+           PERFORM 2400-WRITE-TRAILER
+               THRU 2400-WRITE-TRAILER-EXIT.
+
+           CLOSE CONSOLIDATED-FILE.
+       2000-WRITE-CONSOLIDATED-FILE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2100-WRITE-HEADER
+      * Writes the header control record, dated with the current
+      * run date.
+      * Escribe el registro de control de cabecera, fechado con la
+      * fecha de la ejecucion actual.
+      *===============================================================
+       2100-WRITE-HEADER.
+           MOVE SPACES TO WS-CONTROL-RECORD.
+           MOVE "HEADER"        TO TRN-ID       OF WS-CONTROL-RECORD.
+           SET  TRN-TYPE-HEADER OF WS-CONTROL-RECORD TO TRUE.
+           MOVE FUNCTION CURRENT-DATE (1:8)
+               TO TRN-DATE OF WS-CONTROL-RECORD.
+           MOVE ZERO            TO TRN-AMOUNT   OF WS-CONTROL-RECORD.
+
+           MOVE WS-CONTROL-RECORD TO CONSOLIDATED-RECORD.
+           WRITE CONSOLIDATED-RECORD.
+       2100-WRITE-HEADER-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2200-RETURN-NEXT-SORTED
+      * Returns the next record from the sort.
+      * Devuelve el siguiente registro del sort.
+      *===============================================================
+       2200-RETURN-NEXT-SORTED.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET SORT-EOF TO TRUE
+           END-RETURN.
+       2200-RETURN-NEXT-SORTED-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2300-WRITE-DETAIL
+      * Writes one sorted detail record and folds it into the
+      * control totals.
+      * Escribe un registro de detalle ordenado y lo incorpora a los
+      * totales de control.
+      *===============================================================
+       2300-WRITE-DETAIL.
+           MOVE SORT-TRANS-RECORD TO CONSOLIDATED-RECORD.
+           WRITE CONSOLIDATED-RECORD.
+
+           ADD 1 TO WS-DETAIL-COUNT.
+           ADD TRN-AMOUNT OF SORT-TRANS-RECORD TO WS-HASH-TOTAL.
+       2300-WRITE-DETAIL-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2400-WRITE-TRAILER
+      * Writes the trailer control record, carrying the detail
+      * record count and the hash total built up in 2300-WRITE-
+      * DETAIL.
+      * Escribe el registro de control de pie, con el numero de
+      * registros de detalle y el total de control acumulado en
+      * 2300-WRITE-DETAIL.
+      *===============================================================
+       2400-WRITE-TRAILER.
+           MOVE SPACES TO WS-CONTROL-RECORD.
+           MOVE "TRAILER"        TO TRN-ID    OF WS-CONTROL-RECORD.
+           SET  TRN-TYPE-TRAILER OF WS-CONTROL-RECORD TO TRUE.
+           MOVE FUNCTION CURRENT-DATE (1:8)
+               TO TRN-DATE OF WS-CONTROL-RECORD.
+           MOVE WS-DETAIL-COUNT  TO TRN-CHANNEL OF WS-CONTROL-RECORD.
+           MOVE WS-HASH-TOTAL    TO TRN-AMOUNT  OF WS-CONTROL-RECORD.
+
+           MOVE WS-CONTROL-RECORD TO CONSOLIDATED-RECORD.
+           WRITE CONSOLIDATED-RECORD.
+       2400-WRITE-TRAILER-EXIT.
+           EXIT.
