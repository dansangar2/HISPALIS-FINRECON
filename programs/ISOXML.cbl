@@ -0,0 +1,265 @@
+      *===============================================================
+      * ISOXML.CBL
+      * Fichero de salida estilo ISO 20022 / ISO 20022-style outbound
+      * file from RESULTS.DAT for HISPALIS-FINRECON.
+      *
+      * Produces a BkToCstmrStmt-shaped XML rendering of the day's
+      * applied transactions (RESULTS.DAT), one Ntry per record, for
+      * downstream systems that expect an ISO 20022 camt.053-style
+      * feed rather than the internal fixed-format RESULTS.DAT layout.
+      * This is a style approximation for internal/downstream
+      * consumption, not a fully schema-validated camt.053 message --
+      * in particular CdtDbtInd collapses a reversal (TRN-TYPE R) onto
+      * DBIT, since RESULTS.DAT does not carry the reversed
+      * transaction's own direction.
+      * Produce una version en XML con forma de BkToCstmrStmt de las
+      * transacciones aplicadas del dia (RESULTS.DAT), un Ntry por
+      * registro, para sistemas posteriores que esperan un feed estilo
+      * ISO 20022 camt.053 en lugar del formato fijo interno de
+      * RESULTS.DAT. Es una aproximacion de estilo para consumo
+      * interno/posterior, no un mensaje camt.053 validado contra el
+      * esquema completo -- en particular CdtDbtInd reduce una
+      * reversa (TRN-TYPE R) a DBIT, ya que RESULTS.DAT no lleva el
+      * sentido propio de la transaccion revertida.
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ISOXML.
+       AUTHOR.        EQUIPO DE RECONCILIACION HISPALIS.
+       INSTALLATION.  HISPALIS-FINRECON.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *---------------------------------------------------------------
+      * Modification history / Historial de modificaciones
+      *---------------------------------------------------------------
+      * 2026-08-09 JMR Initial version.
+      *---------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTS-FILE ASSIGN TO "RESULTS.DAT"
+                                ORGANIZATION IS SEQUENTIAL.
+
+           SELECT XML-FILE     ASSIGN TO "RESULTS.XML"
+                                ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESULTS-RECORD.
+           COPY OUTRESREC.
+
+       FD  XML-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  XML-LINE                     PIC X(160).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ARG-NUM                   PIC 9(04) COMP.
+       01  WS-RUN-DATE                  PIC 9(08).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-RESULTS-SW        PIC X(01) VALUE "N".
+               88  EOF-RESULTS                    VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  CNT-ENTRIES-WRITTEN      PIC 9(07) VALUE ZERO.
+
+       01  WS-CD-IND                    PIC X(04).
+       01  WS-AMT-EDIT                  PIC 9(11).99.
+       01  WS-LINE-TEXT                 PIC X(160).
+
+       PROCEDURE DIVISION.
+      *===============================================================
+      * 0000-MAINLINE
+      *===============================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-WRITE-ENTRY
+               THRU 2000-WRITE-ENTRY-EXIT
+               UNTIL EOF-RESULTS.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      *===============================================================
+      * 1000-INITIALIZE
+      * Opens both files and writes the fixed document/group header.
+      * Abre ambos ficheros y escribe la cabecera fija del documento
+      * y del grupo.
+      *===============================================================
+       1000-INITIALIZE.
+           PERFORM 1050-READ-PARAMETERS
+               THRU 1050-READ-PARAMETERS-EXIT.
+
+           OPEN INPUT  RESULTS-FILE.
+           OPEN OUTPUT XML-FILE.
+
+           MOVE SPACES TO WS-LINE-TEXT.
+           STRING "<?xml version=" QUOTE "1.0" QUOTE
+                  " encoding=" QUOTE "UTF-8" QUOTE "?>"
+               DELIMITED BY SIZE INTO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+
+           MOVE "<Document>" TO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+           MOVE "  <BkToCstmrStmt>" TO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+           MOVE "    <GrpHdr>" TO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+
+           MOVE SPACES TO WS-LINE-TEXT.
+           STRING "      <MsgId>ISO" WS-RUN-DATE "</MsgId>"
+               DELIMITED BY SIZE INTO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+
+           MOVE "    </GrpHdr>" TO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+           MOVE "    <Stmt>" TO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+
+           PERFORM 2900-READ-NEXT-RESULT
+               THRU 2900-READ-NEXT-RESULT-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1050-READ-PARAMETERS
+      * Reads the RUN-DATE parameter used to build MsgId.
+      * Lee el parametro RUN-DATE usado para construir MsgId.
+      *===============================================================
+       1050-READ-PARAMETERS.
+           MOVE 1 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           MOVE ZERO TO WS-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE ZERO TO WS-RUN-DATE
+           END-ACCEPT.
+       1050-READ-PARAMETERS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2000-WRITE-ENTRY
+      * Renders one RESULTS.DAT record as a single <Ntry>. Only
+      * RES-STATUS = "POSTED" records are booked entries -- records
+      * TRNPOST parks with RES-STATUS = "SUSPENSE" (IBAN not found on
+      * the master) never reached an account and must not be reported
+      * as booked, mirroring the RES-STATUS filter CHANRPT applies to
+      * the same file.
+      * Traslada un registro de RESULTS.DAT a un unico <Ntry>. Solo
+      * los registros con RES-STATUS = "POSTED" son apuntes
+      * contabilizados -- los registros que TRNPOST deja en suspenso
+      * con RES-STATUS = "SUSPENSE" (IBAN no encontrado en el maestro)
+      * nunca llegaron a una cuenta y no deben reportarse como
+      * contabilizados, replicando el filtro por RES-STATUS que
+      * CHANRPT aplica al mismo fichero.
+      *===============================================================
+       2000-WRITE-ENTRY.
+           IF RES-STATUS NOT = "POSTED"
+               PERFORM 2900-READ-NEXT-RESULT
+                   THRU 2900-READ-NEXT-RESULT-EXIT
+               GO TO 2000-WRITE-ENTRY-EXIT
+           END-IF.
+
+           MOVE "      <Ntry>" TO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+
+           MOVE SPACES TO WS-LINE-TEXT.
+           STRING "        <NtryRef>" RES-TRN-ID "</NtryRef>"
+               DELIMITED BY SIZE INTO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+
+           MOVE RES-AMOUNT TO WS-AMT-EDIT.
+           MOVE SPACES TO WS-LINE-TEXT.
+           STRING "        <Amt Ccy=" QUOTE RES-CURRENCY QUOTE ">"
+                  WS-AMT-EDIT "</Amt>"
+               DELIMITED BY SIZE INTO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+
+           EVALUATE TRUE
+               WHEN RES-TYPE = "C"
+                   MOVE "CRDT" TO WS-CD-IND
+               WHEN OTHER
+                   MOVE "DBIT" TO WS-CD-IND
+           END-EVALUATE.
+
+           MOVE SPACES TO WS-LINE-TEXT.
+           STRING "        <CdtDbtInd>" WS-CD-IND "</CdtDbtInd>"
+               DELIMITED BY SIZE INTO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+
+           MOVE "        <Sts>BOOK</Sts>" TO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+
+           MOVE "        <NtryDtls>" TO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+           MOVE "          <TxDtls>" TO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+           MOVE "            <Refs>" TO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+
+           MOVE SPACES TO WS-LINE-TEXT.
+           STRING "              <EndToEndId>" RES-TRN-ID
+                  "</EndToEndId>"
+               DELIMITED BY SIZE INTO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+
+           MOVE "            </Refs>" TO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+
+           MOVE SPACES TO WS-LINE-TEXT.
+           STRING "            <RltdPties><CdtrAcct><Id><IBAN>"
+                  RES-ACCOUNT-IBAN
+                  "</IBAN></Id></CdtrAcct></RltdPties>"
+               DELIMITED BY SIZE INTO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+
+           MOVE "          </TxDtls>" TO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+           MOVE "        </NtryDtls>" TO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+           MOVE "      </Ntry>" TO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+
+           ADD 1 TO CNT-ENTRIES-WRITTEN.
+
+           PERFORM 2900-READ-NEXT-RESULT
+               THRU 2900-READ-NEXT-RESULT-EXIT.
+       2000-WRITE-ENTRY-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2900-READ-NEXT-RESULT
+      *===============================================================
+       2900-READ-NEXT-RESULT.
+           READ RESULTS-FILE
+               AT END
+                   SET EOF-RESULTS TO TRUE
+           END-READ.
+       2900-READ-NEXT-RESULT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 9000-TERMINATE
+      * Closes the Stmt/BkToCstmrStmt/Document tags and both files.
+      * Cierra las etiquetas Stmt/BkToCstmrStmt/Document y ambos
+      * ficheros.
+      *===============================================================
+       9000-TERMINATE.
+           MOVE "    </Stmt>" TO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+           MOVE "  </BkToCstmrStmt>" TO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+           MOVE "</Document>" TO WS-LINE-TEXT.
+           WRITE XML-LINE FROM WS-LINE-TEXT.
+
+           CLOSE RESULTS-FILE
+                 XML-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
