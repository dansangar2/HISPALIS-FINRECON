@@ -0,0 +1,384 @@
+      *===============================================================
+      * CHANRPT.CBL
+      * Informe de actividad por canal / Transaction-channel activity
+      * summary report for HISPALIS-FINRECON.
+      *
+      * Reads RESULTS.DAT and ERRORS.DAT and accumulates, for each
+      * distinct channel, the number of transactions and their amount
+      * split by posting outcome -- OK for a posted entry on
+      * RESULTS.DAT, ERR for anything TRNPOST did not post outright
+      * (a rejection or a suspense park, both logged to ERRORS.DAT) --
+      * so operations can see where the day's volume came from
+      * (branch, ATM, online, and so on) and how much of it actually
+      * posted.
+      * Lee RESULTS.DAT y ERRORS.DAT y acumula, para cada canal
+      * distinto, el numero de transacciones y su importe separado por
+      * resultado de la contabilizacion -- OK para un apunte
+      * contabilizado en RESULTS.DAT, ERR para cualquier cosa que
+      * TRNPOST no llegase a contabilizar sin mas (un rechazo o un
+      * aparcado en suspense, ambos registrados en ERRORS.DAT) -- de
+      * forma que operaciones pueda ver de donde proviene el volumen
+      * del dia (oficina, cajero, banca online, etc.) y cuanto de el
+      * llego a contabilizarse.
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CHANRPT.
+       AUTHOR.        EQUIPO DE RECONCILIACION HISPALIS.
+       INSTALLATION.  HISPALIS-FINRECON.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *---------------------------------------------------------------
+      * Modification history / Historial de modificaciones
+      *---------------------------------------------------------------
+      * 2026-08-09 JMR Initial version.
+      * 2026-08-09 JMR Skip the header/trailer control records TRNCONS
+      *                now wraps around TRANS.DAT.
+      * 2026-08-09 JMR Reworked to key the breakdown on posting outcome
+      *                (OK/ERR) rather than Debit/Credit, reading the
+      *                new RES-CHANNEL/ERR-CHANNEL off RESULTS.DAT and
+      *                ERRORS.DAT instead of re-matching TRANS.DAT.
+      *---------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTS-FILE     ASSIGN TO "RESULTS.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ERRORS-FILE      ASSIGN TO "ERRORS.DAT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE      ASSIGN TO "CHANNEL.RPT"
+                                    ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESULT-RECORD.
+           COPY OUTRESREC.
+
+       FD  ERRORS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-RECORD.
+           COPY ERRREC.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------
+      * Processing switches / Indicadores de proceso
+      *---------------------------------------------------------------
+       01  WS-SWITCHES.
+           05  WS-EOF-RESULTS-SW    PIC X(01) VALUE "N".
+               88  EOF-RESULTS                VALUE "Y".
+           05  WS-EOF-ERRORS-SW     PIC X(01) VALUE "N".
+               88  EOF-ERRORS                 VALUE "Y".
+
+      *---------------------------------------------------------------
+      * Channel accumulator table. Channels are accumulated as they
+      * are first encountered -- TRN-CHANNEL is not a fixed code list
+      * anywhere else in the system -- up to WS-CHAN-MAX distinct
+      * channels per run.
+      * Tabla acumuladora de canales. Los canales se acumulan segun
+      * se encuentran por primera vez -- TRN-CHANNEL no tiene una
+      * lista de codigos fija en el resto del sistema -- hasta
+      * WS-CHAN-MAX canales distintos por ejecucion.
+      *---------------------------------------------------------------
+       01  WS-CHANNEL-TABLE-AREA.
+           05  WS-CHAN-MAX          PIC 9(04) VALUE 20.
+           05  WS-CHAN-COUNT        PIC 9(04) VALUE ZERO.
+           05  WS-CHAN-ENTRY OCCURS 20 TIMES INDEXED BY WS-CHAN-IDX.
+               10  WS-CHAN-NAME         PIC X(10).
+               10  WS-CHAN-OK-COUNT     PIC 9(07).
+               10  WS-CHAN-OK-AMT       PIC 9(13)V99.
+               10  WS-CHAN-ERR-COUNT    PIC 9(07).
+               10  WS-CHAN-ERR-AMT      PIC 9(13)V99.
+
+      *---------------------------------------------------------------
+      * Working fields / Campos de trabajo
+      *---------------------------------------------------------------
+       01  WS-MISC.
+           05  WS-FOUND-SW          PIC X(01) VALUE "N".
+               88  CHANNEL-FOUND               VALUE "Y".
+           05  WS-OVERFLOW-SW       PIC X(01) VALUE "N".
+               88  CHANNEL-TABLE-FULL           VALUE "Y".
+           05  WS-CURRENT-CHANNEL   PIC X(10).
+           05  WS-CURRENT-AMOUNT    PIC 9(11)V99.
+
+      *---------------------------------------------------------------
+      * Report line layouts / Layouts de linea de informe
+      *---------------------------------------------------------------
+       01  WS-TITLE-LINE.
+           05  FILLER               PIC X(80)
+               VALUE "HISPALIS-FINRECON - CHANNEL ACTIVITY REPORT".
+
+       01  WS-CHAN-HEADING-LINE.
+           05  FILLER               PIC X(12) VALUE "CHANNEL".
+           05  FILLER               PIC X(10) VALUE "OK COUNT".
+           05  FILLER               PIC X(16) VALUE "OK AMOUNT".
+           05  FILLER               PIC X(10) VALUE "ERR COUNT".
+           05  FILLER               PIC X(16) VALUE "ERR AMOUNT".
+
+       01  WS-CHAN-DETAIL-LINE.
+           05  WS-CD-CHANNEL        PIC X(12).
+           05  WS-CD-OK-COUNT       PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  WS-CD-OK-AMT         PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-CD-ERR-COUNT      PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  WS-CD-ERR-AMT        PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-OVERFLOW-LINE.
+           05  FILLER               PIC X(80)
+               VALUE "*** CHANNEL TABLE FULL, CHANNELS NOT SHOWN ***".
+
+       PROCEDURE DIVISION.
+      *===============================================================
+      * 0000-MAINLINE
+      * Main control paragraph / Parrafo principal de control.
+      *===============================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-SUMMARIZE-CHANNELS
+               THRU 2000-SUMMARIZE-CHANNELS-EXIT.
+
+           PERFORM 3000-BUILD-REPORT
+               THRU 3000-BUILD-REPORT-EXIT.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      *===============================================================
+      * 1000-INITIALIZE
+      * Opens the files and primes the first RESULTS.DAT record.
+      * Abre los ficheros y lee el primer registro de RESULTS.DAT.
+      *===============================================================
+       1000-INITIALIZE.
+           OPEN INPUT  RESULTS-FILE
+                       ERRORS-FILE
+                OUTPUT REPORT-FILE.
+
+           MOVE ZERO TO WS-CHAN-COUNT.
+
+           PERFORM 1100-READ-NEXT-RESULT
+               THRU 1100-READ-NEXT-RESULT-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1100-READ-NEXT-RESULT
+      * Reads the next record from RESULTS.DAT.
+      * Lee el siguiente registro de RESULTS.DAT.
+      *===============================================================
+       1100-READ-NEXT-RESULT.
+           READ RESULTS-FILE
+               AT END
+                   SET EOF-RESULTS TO TRUE
+           END-READ.
+       1100-READ-NEXT-RESULT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 1200-READ-NEXT-ERROR
+      * Reads the next record from ERRORS.DAT.
+      * Lee el siguiente registro de ERRORS.DAT.
+      *===============================================================
+       1200-READ-NEXT-ERROR.
+           READ ERRORS-FILE
+               AT END
+                   SET EOF-ERRORS TO TRUE
+           END-READ.
+       1200-READ-NEXT-ERROR-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2000-SUMMARIZE-CHANNELS
+      * Walks RESULTS.DAT once, accumulating every posted entry on the
+      * OK side per channel, then walks ERRORS.DAT once, accumulating
+      * everything TRNPOST did not post outright -- rejections and
+      * suspense parks alike -- on the ERR side. E007 (trailer record
+      * count/hash mismatch) is skipped: it is not tied to any one
+      * channel's transaction.
+      * Recorre RESULTS.DAT una vez, acumulando en el lado OK cada
+      * apunte contabilizado por canal, y a continuacion recorre
+      * ERRORS.DAT una vez, acumulando en el lado ERR todo lo que
+      * TRNPOST no llegase a contabilizar sin mas -- tanto rechazos
+      * como aparcados en suspense. Se omite E007 (descuadre de
+      * contador/total de control del pie), que no esta ligado a la
+      * transaccion de ningun canal.
+      *===============================================================
+       2000-SUMMARIZE-CHANNELS.
+           PERFORM UNTIL EOF-RESULTS
+               IF RES-STATUS = "POSTED"
+                   MOVE RES-CHANNEL TO WS-CURRENT-CHANNEL
+                   MOVE RES-AMOUNT  TO WS-CURRENT-AMOUNT
+                   PERFORM 2100-ACCUMULATE-OK
+                       THRU 2100-ACCUMULATE-OK-EXIT
+               END-IF
+               PERFORM 1100-READ-NEXT-RESULT
+                   THRU 1100-READ-NEXT-RESULT-EXIT
+           END-PERFORM.
+
+           PERFORM 1200-READ-NEXT-ERROR
+               THRU 1200-READ-NEXT-ERROR-EXIT.
+
+           PERFORM UNTIL EOF-ERRORS
+               IF ERR-CODE NOT = "E007"
+                   MOVE ERR-CHANNEL TO WS-CURRENT-CHANNEL
+                   MOVE ERR-AMOUNT  TO WS-CURRENT-AMOUNT
+                   PERFORM 2200-ACCUMULATE-ERR
+                       THRU 2200-ACCUMULATE-ERR-EXIT
+               END-IF
+               PERFORM 1200-READ-NEXT-ERROR
+                   THRU 1200-READ-NEXT-ERROR-EXIT
+           END-PERFORM.
+       2000-SUMMARIZE-CHANNELS-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2100-ACCUMULATE-OK
+      * Locates or creates the table entry for WS-CURRENT-CHANNEL and
+      * adds a posted transaction to its OK side.
+      * Localiza o crea la entrada de la tabla para
+      * WS-CURRENT-CHANNEL y suma una transaccion contabilizada en su
+      * lado OK.
+      *===============================================================
+       2100-ACCUMULATE-OK.
+           PERFORM 2110-FIND-CHANNEL
+               THRU 2110-FIND-CHANNEL-EXIT.
+
+           IF NOT CHANNEL-FOUND
+               PERFORM 2120-ADD-CHANNEL
+                   THRU 2120-ADD-CHANNEL-EXIT
+           END-IF.
+
+           IF CHANNEL-FOUND OR NOT CHANNEL-TABLE-FULL
+               ADD 1 TO WS-CHAN-OK-COUNT (WS-CHAN-IDX)
+               ADD WS-CURRENT-AMOUNT TO WS-CHAN-OK-AMT (WS-CHAN-IDX)
+           END-IF.
+       2100-ACCUMULATE-OK-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2200-ACCUMULATE-ERR
+      * Locates or creates the table entry for WS-CURRENT-CHANNEL and
+      * adds a rejected or suspended transaction to its ERR side.
+      * Localiza o crea la entrada de la tabla para
+      * WS-CURRENT-CHANNEL y suma una transaccion rechazada o
+      * aparcada en su lado ERR.
+      *===============================================================
+       2200-ACCUMULATE-ERR.
+           PERFORM 2110-FIND-CHANNEL
+               THRU 2110-FIND-CHANNEL-EXIT.
+
+           IF NOT CHANNEL-FOUND
+               PERFORM 2120-ADD-CHANNEL
+                   THRU 2120-ADD-CHANNEL-EXIT
+           END-IF.
+
+           IF CHANNEL-FOUND OR NOT CHANNEL-TABLE-FULL
+               ADD 1 TO WS-CHAN-ERR-COUNT (WS-CHAN-IDX)
+               ADD WS-CURRENT-AMOUNT TO WS-CHAN-ERR-AMT (WS-CHAN-IDX)
+           END-IF.
+       2200-ACCUMULATE-ERR-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2110-FIND-CHANNEL
+      * Searches the table for an entry already open for
+      * WS-CURRENT-CHANNEL.
+      * Busca en la tabla una entrada ya abierta para
+      * WS-CURRENT-CHANNEL.
+      *===============================================================
+       2110-FIND-CHANNEL.
+           SET WS-FOUND-SW TO "N".
+           SET WS-CHAN-IDX TO 1.
+
+           PERFORM UNTIL WS-CHAN-IDX > WS-CHAN-COUNT
+               IF WS-CHAN-NAME (WS-CHAN-IDX) = WS-CURRENT-CHANNEL
+                   SET CHANNEL-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+               SET WS-CHAN-IDX UP BY 1
+           END-PERFORM.
+       2110-FIND-CHANNEL-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 2120-ADD-CHANNEL
+      * Opens a new table entry for a channel seen for the first
+      * time, when there is still room in the table.
+      * Abre una nueva entrada de tabla para un canal visto por
+      * primera vez, cuando todavia hay hueco en la tabla.
+      *===============================================================
+       2120-ADD-CHANNEL.
+           IF WS-CHAN-COUNT < WS-CHAN-MAX
+               ADD 1 TO WS-CHAN-COUNT
+               SET WS-CHAN-IDX TO WS-CHAN-COUNT
+               MOVE WS-CURRENT-CHANNEL TO WS-CHAN-NAME (WS-CHAN-IDX)
+               MOVE ZERO TO WS-CHAN-OK-COUNT (WS-CHAN-IDX)
+               MOVE ZERO TO WS-CHAN-OK-AMT (WS-CHAN-IDX)
+               MOVE ZERO TO WS-CHAN-ERR-COUNT (WS-CHAN-IDX)
+               MOVE ZERO TO WS-CHAN-ERR-AMT (WS-CHAN-IDX)
+           ELSE
+               SET CHANNEL-TABLE-FULL TO TRUE
+           END-IF.
+       2120-ADD-CHANNEL-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 3000-BUILD-REPORT
+      * Writes one line per channel accumulated, in the order each
+      * channel was first encountered.
+      * Escribe una linea por canal acumulado, en el orden en que se
+      * encontro por primera vez cada canal.
+      *===============================================================
+       3000-BUILD-REPORT.
+           WRITE REPORT-LINE FROM WS-TITLE-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM WS-CHAN-HEADING-LINE.
+
+           SET WS-CHAN-IDX TO 1.
+           PERFORM UNTIL WS-CHAN-IDX > WS-CHAN-COUNT
+               MOVE WS-CHAN-NAME (WS-CHAN-IDX) TO WS-CD-CHANNEL
+               MOVE WS-CHAN-OK-COUNT (WS-CHAN-IDX)
+                   TO WS-CD-OK-COUNT
+               MOVE WS-CHAN-OK-AMT (WS-CHAN-IDX)
+                   TO WS-CD-OK-AMT
+               MOVE WS-CHAN-ERR-COUNT (WS-CHAN-IDX)
+                   TO WS-CD-ERR-COUNT
+               MOVE WS-CHAN-ERR-AMT (WS-CHAN-IDX)
+                   TO WS-CD-ERR-AMT
+               WRITE REPORT-LINE FROM WS-CHAN-DETAIL-LINE
+               SET WS-CHAN-IDX UP BY 1
+           END-PERFORM.
+
+           IF CHANNEL-TABLE-FULL
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+               WRITE REPORT-LINE FROM WS-OVERFLOW-LINE
+           END-IF.
+       3000-BUILD-REPORT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * 9000-TERMINATE
+      * Closes all files at the end of the run.
+      * Cierra todos los ficheros al finalizar el proceso.
+      *===============================================================
+       9000-TERMINATE.
+           CLOSE RESULTS-FILE
+                 ERRORS-FILE
+                 REPORT-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
