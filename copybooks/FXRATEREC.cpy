@@ -0,0 +1,25 @@
+      *===============================================================
+      * FXRATEREC.CPY
+      * Foreign-exchange rate table record layout for FXRATE.DAT
+      * Layout del registro de tipos de cambio para FXRATE.DAT
+      *
+      * Notes / Notas:
+      * This copybook starts at level 05 because it is intended to be
+      * included under a parent 01 record in the FD section.
+      * Este copybook comienza en nivel 05 porque esta pensado para
+      * incluirse bajo un registro 01 padre en la seccion FD.
+      * FXRATE.DAT is an optional daily supply; when it is absent or
+      * empty, cross-currency transactions are rejected rather than
+      * converted.
+      * FXRATE.DAT es un suministro diario opcional; cuando esta
+      * ausente o vacio, las transacciones entre divisas distintas se
+      * rechazan en lugar de convertirse.
+      * FX-RATE keeps 6 implied decimal positions for precision on
+      * thin currency pairs.
+      * FX-RATE mantiene 6 posiciones decimales implicitas para dar
+      * precision en pares de divisas con cambios pequenos.
+      *===============================================================
+       05  FX-DATE                 PIC 9(08).
+       05  FX-FROM-CURRENCY        PIC X(03).
+       05  FX-TO-CURRENCY          PIC X(03).
+       05  FX-RATE                 PIC 9(04)V9(06).
