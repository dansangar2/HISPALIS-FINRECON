@@ -0,0 +1,30 @@
+      *===============================================================
+      * AMLREC.CPY
+      * Large-transaction reporting record layout for AML.DAT
+      * Layout del registro de transacciones de importe elevado para
+      * AML.DAT
+      *
+      * Notes / Notas:
+      * This copybook starts at level 05 because it is intended to be
+      * included under a parent 01 record in the FD section.
+      * Este copybook comienza en nivel 05 porque esta pensado para
+      * incluirse bajo un registro 01 padre en la seccion FD.
+      * One AML.DAT record is written for every posted transaction
+      * (debit, credit or reversal) whose posted amount, in the
+      * account's own currency, meets or exceeds the batch's AML
+      * threshold -- a flag for downstream reporting review, not a
+      * rejection; the transaction is still posted normally.
+      * Se escribe un registro de AML.DAT por cada transaccion
+      * contabilizada (adeudo, abono o anulacion) cuyo importe
+      * aplicado, en la moneda propia de la cuenta, alcance o supere
+      * el umbral AML del proceso -- una marca para su revision
+      * posterior, no un rechazo; la transaccion se sigue contabilizando
+      * con normalidad.
+      *===============================================================
+       05  AML-TRN-ID              PIC X(12).
+       05  AML-ACCOUNT-IBAN        PIC X(24).
+       05  AML-TYPE                PIC X(01).
+       05  AML-AMOUNT              PIC 9(11)V99.
+       05  AML-CURRENCY            PIC X(03).
+       05  AML-THRESHOLD           PIC 9(11)V99.
+       05  AML-TIMESTAMP           PIC X(20).
