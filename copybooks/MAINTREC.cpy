@@ -0,0 +1,46 @@
+      *===============================================================
+      * MAINTREC.CPY
+      * Account-maintenance input record layout for ACCTMAINT.DAT
+      * Layout del registro de entrada de mantenimiento de cuentas
+      * para ACCTMAINT.DAT
+      *
+      * Notes / Notas:
+      * This copybook starts at level 05 because it is intended to be
+      * included under a parent 01 record in the FD section.
+      * Este copybook comienza en nivel 05 porque esta pensado para
+      * incluirse bajo un registro 01 padre en la seccion FD.
+      * ACCTMAINT.DAT is sorted by MNT-IBAN, the same key order as
+      * ACCOUNTS.DAT, and carries at most one maintenance record per
+      * IBAN per run.
+      * ACCTMAINT.DAT esta ordenado por MNT-IBAN, la misma clave que
+      * ACCOUNTS.DAT, y trae como maximo un registro de mantenimiento
+      * por IBAN en cada proceso.
+      * MNT-ACTION codes / Codigos de MNT-ACTION:
+      *   O = Open / Alta     - creates a new account master record
+      *       using MNT-NAME, MNT-STATUS, MNT-CURRENCY,
+      *       MNT-OPENING-BALANCE and MNT-CREDIT-LIMIT.
+      *       O = Alta - crea un registro maestro nuevo usando
+      *       MNT-NAME, MNT-STATUS, MNT-CURRENCY,
+      *       MNT-OPENING-BALANCE y MNT-CREDIT-LIMIT.
+      *   U = Update / Modificacion - replaces MNT-NAME, MNT-STATUS,
+      *       MNT-CURRENCY and MNT-CREDIT-LIMIT on the existing master
+      *       record.
+      *       U = Modificacion - reemplaza MNT-NAME, MNT-STATUS,
+      *       MNT-CURRENCY y MNT-CREDIT-LIMIT en el registro maestro
+      *       existente.
+      *   C = Close / Baja - sets ACCT-STATUS to closed, rejected when
+      *       the account balance is not zero.
+      *       C = Baja - pone ACCT-STATUS a cerrada, se rechaza cuando
+      *       el saldo de la cuenta no es cero.
+      *===============================================================
+       05  MNT-ACTION              PIC X(01).
+           88  MNT-ACTION-OPEN     VALUE "O".
+           88  MNT-ACTION-UPDATE   VALUE "U".
+           88  MNT-ACTION-CLOSE    VALUE "C".
+       05  MNT-IBAN                PIC X(24).
+       05  MNT-NAME                PIC X(30).
+       05  MNT-STATUS              PIC X(01).
+       05  MNT-CURRENCY            PIC X(03).
+       05  MNT-OPENING-BALANCE     PIC S9(11)V99.
+       05  MNT-CREDIT-LIMIT        PIC 9(11)V99.
+       05  MNT-EFF-DATE            PIC 9(08).
