@@ -0,0 +1,23 @@
+      *===============================================================
+      * MNTRESREC.CPY
+      * Successful maintenance record layout for MAINTRES.DAT
+      * Layout del registro de mantenimiento correcto para
+      * MAINTRES.DAT
+      *
+      * Notes / Notas:
+      * This copybook starts at level 05 because it is intended to be
+      * included under a parent 01 record in the FD section.
+      * Este copybook comienza en nivel 05 porque esta pensado para
+      * incluirse bajo un registro 01 padre en la seccion FD.
+      * Modeled on OUTRESREC/ERRREC -- MAINTRES.DAT is the accept-side
+      * counterpart of MAINTERR.DAT, one record per open, update or
+      * close that ACCTMNT actually applied.
+      * Basado en OUTRESREC/ERRREC -- MAINTRES.DAT es la contrapartida
+      * de aceptacion de MAINTERR.DAT, un registro por cada alta,
+      * modificacion o baja que ACCTMNT realmente aplico.
+      *===============================================================
+       05  MRES-IBAN               PIC X(24).
+       05  MRES-ACTION             PIC X(01).
+       05  MRES-STATUS             PIC X(01).
+       05  MRES-BALANCE            PIC S9(11)V99.
+       05  MRES-MESSAGE            PIC X(20).
