@@ -14,12 +14,40 @@
       * Transaction amount uses 2 implied decimal positions.
       * El importe de la transaccion usa 2 posiciones decimales
       * implicitas.
+      * TRN-TYPE codes / Codigos de TRN-TYPE:
+      *   D = Debit / Adeudo
+      *   C = Credit / Abono
+      *   R = Reversal / Anulacion - TRN-ORIG-TRN-ID identifies the
+      *       original entry being reversed.
+      *       R = Anulacion - TRN-ORIG-TRN-ID identifica el
+      *       apunte original que se anula.
+      *   H = Header control record / Registro de cabecera de control
+      *       - written first by TRNCONS, carries the file date in
+      *       TRN-DATE; the other fields are unused.
+      *       - escrito primero por TRNCONS, lleva la fecha del
+      *       fichero en TRN-DATE; el resto de campos no se usan.
+      *   T = Trailer control record / Registro de pie de control -
+      *       written last by TRNCONS, carries the detail record
+      *       count as zero-padded digits in TRN-CHANNEL and the
+      *       hash total (the sum of TRN-AMOUNT over every detail
+      *       record) in TRN-AMOUNT.
+      *       - escrito ultimo por TRNCONS, lleva el numero de
+      *       registros de detalle en digitos con ceros a la
+      *       izquierda en TRN-CHANNEL y el total de control (la
+      *       suma de TRN-AMOUNT de todos los registros de detalle)
+      *       en TRN-AMOUNT.
       *===============================================================
        05  TRN-ID                  PIC X(12).
        05  TRN-DATE                PIC 9(08).
        05  TRN-ACCOUNT-IBAN        PIC X(24).
        05  TRN-TYPE                PIC X(01).
+           88  TRN-TYPE-DEBIT      VALUE "D".
+           88  TRN-TYPE-CREDIT     VALUE "C".
+           88  TRN-TYPE-REVERSAL   VALUE "R".
+           88  TRN-TYPE-HEADER     VALUE "H".
+           88  TRN-TYPE-TRAILER    VALUE "T".
        05  TRN-AMOUNT              PIC 9(11)V99.
        05  TRN-CURRENCY            PIC X(03).
        05  TRN-CHANNEL             PIC X(10).
        05  TRN-DESC                PIC X(20).
+       05  TRN-ORIG-TRN-ID         PIC X(12).
