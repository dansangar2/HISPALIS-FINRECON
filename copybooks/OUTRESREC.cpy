@@ -10,12 +10,41 @@
       * incluirse bajo un registro 01 padre en la seccion FD.
       * It stores the functional trace of an applied transaction.
       * Almacena la traza funcional de una transaccion aplicada.
+      *
+      * RES-ORIG-AMOUNT / RES-ORIG-CURRENCY hold the transaction as it
+      * arrived, before any FX conversion. When no conversion took
+      * place they simply mirror RES-AMOUNT / RES-CURRENCY.
+      * RES-ORIG-AMOUNT / RES-ORIG-CURRENCY guardan la transaccion tal
+      * como llego, antes de cualquier conversion de divisa. Cuando no
+      * hay conversion, simplemente reflejan RES-AMOUNT / RES-CURRENCY.
+      *
+      * RES-CHANNEL mirrors the originating TRN-CHANNEL, so reports
+      * that need to break volume down by channel and posting outcome
+      * (CHANRPT) can read it straight off RESULTS.DAT/ERRORS.DAT
+      * instead of re-reading and re-matching TRANS.DAT.
+      * RES-CHANNEL refleja el TRN-CHANNEL de origen, de forma que los
+      * informes que necesiten desglosar el volumen por canal y
+      * resultado de la contabilizacion (CHANRPT) puedan leerlo
+      * directamente de RESULTS.DAT/ERRORS.DAT en lugar de releer y
+      * volver a casar TRANS.DAT.
+      *
+      * RES-NEW-BALANCE carries a sign, the same as ACCT-BALANCE of
+      * ACCNTREC, so an overdraft permitted under ACCT-CREDIT-LIMIT is
+      * reported correctly as a negative balance instead of silently
+      * losing its sign.
+      * RES-NEW-BALANCE lleva signo, igual que ACCT-BALANCE de
+      * ACCNTREC, de forma que un descubierto permitido dentro de
+      * ACCT-CREDIT-LIMIT se informe correctamente como saldo negativo
+      * en lugar de perder su signo silenciosamente.
       *===============================================================
        05  RES-TRN-ID              PIC X(12).
        05  RES-ACCOUNT-IBAN        PIC X(24).
        05  RES-TYPE                PIC X(01).
        05  RES-AMOUNT              PIC 9(11)V99.
        05  RES-CURRENCY            PIC X(03).
-       05  RES-NEW-BALANCE         PIC 9(11)V99.
+       05  RES-NEW-BALANCE         PIC S9(11)V99.
        05  RES-STATUS              PIC X(10).
        05  RES-MESSAGE             PIC X(20).
+       05  RES-ORIG-AMOUNT         PIC 9(11)V99.
+       05  RES-ORIG-CURRENCY       PIC X(03).
+       05  RES-CHANNEL             PIC X(10).
