@@ -0,0 +1,92 @@
+      *===============================================================
+      * CHKPNREC.CPY
+      * Checkpoint record layout for CHECKPNT.DAT
+      * Layout del registro de punto de control para CHECKPNT.DAT
+      *
+      * Notes / Notas:
+      * This copybook starts at level 05 because it is intended to be
+      * included under a parent 01 record in the FD section.
+      * Este copybook comienza en nivel 05 porque esta pensado para
+      * incluirse bajo un registro 01 padre en la seccion FD.
+      * CHECKPNT.DAT is written every WS-CHECKPOINT-INTERVAL
+      * transactions processed. A restart run reads the last record on
+      * the file, restores CHK-COUNTERS into the batch counters and
+      * skips TRANS.DAT forward past CHK-TRANS-READ-COUNT detail
+      * records before resuming normal posting.
+      * CHECKPNT.DAT se escribe cada WS-CHECKPOINT-INTERVAL
+      * transacciones procesadas. Una ejecucion de reinicio lee el
+      * ultimo registro del fichero, restaura CHK-COUNTERS en los
+      * contadores del proceso y avanza TRANS.DAT mas alla de
+      * CHK-TRANS-READ-COUNT registros de detalle antes de reanudar la
+      * contabilizacion normal.
+      *
+      * CHK-CURRENT-ACCOUNT carries a snapshot of the account master
+      * record that was loaded in working storage at checkpoint time,
+      * balance already updated by every transaction posted so far. A
+      * restart run restores this snapshot straight into working
+      * storage instead of re-reading ACCOUNT.DAT for that account, so
+      * pre-checkpoint postings against it are not lost; it then
+      * positions ACCOUNT.DAT just past it for subsequent reads.
+      * CHK-ACCT-LOADED-SW records whether an account was loaded at
+      * all at checkpoint time (a checkpoint taken after the account
+      * master was exhausted carries none).
+      * CHK-CURRENT-ACCOUNT lleva una foto del registro maestro de
+      * cuenta que estaba cargado en memoria de trabajo en el momento
+      * del punto de control, con el saldo ya actualizado por cada
+      * transaccion contabilizada hasta entonces. Una ejecucion de
+      * reinicio restaura esta foto directamente en memoria de trabajo
+      * en lugar de releer ACCOUNT.DAT para esa cuenta, de forma que
+      * no se pierdan los apuntes anteriores al punto de control; a
+      * continuacion posiciona ACCOUNT.DAT justo despues de ella para
+      * las lecturas siguientes.
+      * CHK-ACCT-LOADED-SW indica si habia alguna cuenta cargada en el
+      * momento del punto de control (uno tomado tras agotar el
+      * maestro de cuentas no lleva ninguna).
+      *
+      * CHK-SUSPENSE-ACCOUNT/CHK-SUSPENSE-LOADED-SW carry the same kind
+      * of snapshot for the designated suspense account, whose balance
+      * is updated in working storage every time an unmatched-IBAN
+      * transaction is parked, but is never re-read from ACCOUNT.DAT
+      * mid-run. Without this snapshot, a restart would resume from
+      * the suspense account's pre-run balance and lose every parking
+      * applied before the checkpoint, the same loss this record
+      * already prevents for CHK-CURRENT-ACCOUNT.
+      * CHK-SUSPENSE-ACCOUNT/CHK-SUSPENSE-LOADED-SW llevan el mismo
+      * tipo de foto para la cuenta de suspenso designada, cuyo saldo
+      * se actualiza en memoria de trabajo cada vez que se aparca una
+      * transaccion con IBAN no localizado, pero nunca se vuelve a leer
+      * de ACCOUNT.DAT durante la ejecucion. Sin esta foto, un reinicio
+      * partiria del saldo previo a la ejecucion de la cuenta de
+      * suspenso y perderia todo lo aparcado antes del punto de
+      * control, la misma perdida que este registro ya evita para
+      * CHK-CURRENT-ACCOUNT.
+      *===============================================================
+       05  CHK-TRN-ID              PIC X(12).
+       05  CHK-TRANS-READ-COUNT    PIC 9(07).
+       05  CHK-ACCOUNTS-READ       PIC 9(07).
+       05  CHK-TRANS-OK            PIC 9(07).
+       05  CHK-TRANS-ERR           PIC 9(07).
+       05  CHK-TRANS-SUSPENSE      PIC 9(07).
+       05  CHK-TRANS-AML           PIC 9(07).
+       05  CHK-DEBIT-TOTAL         PIC 9(13)V99.
+       05  CHK-CREDIT-TOTAL        PIC 9(13)V99.
+       05  CHK-ACCT-LOADED-SW      PIC X(01).
+           88  CHK-ACCT-WAS-LOADED VALUE "Y".
+       05  CHK-CURRENT-ACCOUNT.
+           10  CHK-ACCT-IBAN           PIC X(24).
+           10  CHK-ACCT-NAME           PIC X(30).
+           10  CHK-ACCT-STATUS         PIC X(01).
+           10  CHK-ACCT-CURRENCY       PIC X(03).
+           10  CHK-ACCT-BALANCE        PIC S9(11)V99.
+           10  CHK-ACCT-LAST-UPD-UTC   PIC X(20).
+           10  CHK-ACCT-CREDIT-LIMIT   PIC 9(11)V99.
+       05  CHK-SUSPENSE-LOADED-SW      PIC X(01).
+           88  CHK-SUSPENSE-WAS-LOADED VALUE "Y".
+       05  CHK-SUSPENSE-ACCOUNT.
+           10  CHK-SUSP-IBAN           PIC X(24).
+           10  CHK-SUSP-NAME           PIC X(30).
+           10  CHK-SUSP-STATUS         PIC X(01).
+           10  CHK-SUSP-CURRENCY       PIC X(03).
+           10  CHK-SUSP-BALANCE        PIC S9(11)V99.
+           10  CHK-SUSP-LAST-UPD-UTC   PIC X(20).
+           10  CHK-SUSP-CREDIT-LIMIT   PIC 9(11)V99.
