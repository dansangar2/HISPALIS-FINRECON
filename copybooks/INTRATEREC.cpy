@@ -0,0 +1,27 @@
+      *===============================================================
+      * INTRATEREC.CPY
+      * Interest rate table record layout for INTRATE.DAT
+      * Layout del registro de tipos de interes para INTRATE.DAT
+      *
+      * Notes / Notas:
+      * This copybook starts at level 05 because it is intended to be
+      * included under a parent 01 record in the FD section.
+      * Este copybook comienza en nivel 05 porque esta pensado para
+      * incluirse bajo un registro 01 padre en la seccion FD.
+      * INTRATE.DAT is an optional daily supply, one record per
+      * currency, giving the nominal annual interest rate paid on a
+      * credit balance in that currency; when it is absent or a
+      * currency has no matching record, no interest is accrued for
+      * accounts in that currency.
+      * INTRATE.DAT es un suministro diario opcional, un registro por
+      * divisa, con el tipo de interes nominal anual que se abona
+      * sobre un saldo acreedor en esa divisa; cuando esta ausente o
+      * una divisa no tiene registro, no se devenga interes para las
+      * cuentas en esa divisa.
+      * INT-RATE keeps 4 implied decimal positions, e.g. 02.5000 for
+      * a 2.5% nominal annual rate.
+      * INT-RATE mantiene 4 posiciones decimales implicitas, por
+      * ejemplo 02.5000 para un tipo nominal anual del 2,5%.
+      *===============================================================
+       05  INT-CURRENCY             PIC X(03).
+       05  INT-RATE                 PIC 9(02)V9(04).
