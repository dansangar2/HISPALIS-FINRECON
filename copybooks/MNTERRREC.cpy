@@ -0,0 +1,17 @@
+      *===============================================================
+      * MNTERRREC.CPY
+      * Rejected account-maintenance record layout for MAINTERR.DAT
+      * Layout del registro de mantenimiento rechazado para
+      * MAINTERR.DAT
+      *
+      * Notes / Notas:
+      * This copybook starts at level 05 because it is intended to be
+      * included under a parent 01 record in the FD section.
+      * Este copybook comienza en nivel 05 porque esta pensado para
+      * incluirse bajo un registro 01 padre en la seccion FD.
+      *===============================================================
+       05  MERR-IBAN                PIC X(24).
+       05  MERR-ACTION              PIC X(01).
+       05  MERR-CODE                PIC X(04).
+       05  MERR-SEVERITY            PIC X(01).
+       05  MERR-MESSAGE             PIC X(40).
