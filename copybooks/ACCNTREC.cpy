@@ -14,10 +14,26 @@
       * The last update field is stored as an ISO 8601 UTC timestamp.
       * El campo de ultima actualizacion se almacena como timestamp
       * UTC en formato ISO 8601.
+      * ACCT-STATUS codes / Codigos de ACCT-STATUS:
+      *   A = Active / Activa       - postings allowed / se permite
+      *   C = Closed / Cerrada      - no postings / sin movimientos
+      *   F = Frozen / Congelada    - no postings / sin movimientos
+      *   B = Blocked / Bloqueada   - no postings / sin movimientos
+      * ACCT-BALANCE carries a sign so an overdraft permitted under
+      * ACCT-CREDIT-LIMIT can be represented as a negative balance
+      * instead of being truncated to its absolute value.
+      * ACCT-BALANCE lleva signo para poder representar como saldo
+      * negativo un descubierto permitido dentro de ACCT-CREDIT-LIMIT,
+      * en lugar de truncarlo a su valor absoluto.
       *===============================================================
        05  ACCT-IBAN               PIC X(24).
        05  ACCT-NAME               PIC X(30).
        05  ACCT-STATUS             PIC X(01).
+           88  ACCT-STATUS-ACTIVE  VALUE "A".
+           88  ACCT-STATUS-CLOSED  VALUE "C".
+           88  ACCT-STATUS-FROZEN  VALUE "F".
+           88  ACCT-STATUS-BLOCKED VALUE "B".
        05  ACCT-CURRENCY           PIC X(03).
-       05  ACCT-BALANCE            PIC 9(11)V99.
+       05  ACCT-BALANCE            PIC S9(11)V99.
        05  ACCT-LAST-UPD-UTC       PIC X(20).
+       05  ACCT-CREDIT-LIMIT       PIC 9(11)V99.
