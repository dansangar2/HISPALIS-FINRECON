@@ -12,10 +12,53 @@
       * register both functional and technical issues.
       * La severidad se mantiene como un codigo de un caracter para que
       * el mismo registro pueda reflejar errores funcionales y tecnicos.
+      * ERR-CODE-RETRYABLE marks the codes for conditions that can
+      * change by the next run -- E001 no FX rate published yet, E002
+      * account temporarily inactive, E003 debit exceeds credit limit
+      * -- as opposed to E004/E005/E006/E007/E008, which are data or
+      * file problems that resubmitting the same transaction unchanged
+      * will not fix. TRNPOST copies a retryable rejection onto
+      * REJECTS.DAT for REPRES to re-present the next business day.
+      * E009 is an informational cross-reference to a transaction
+      * parked on SUSPENSE.DAT rather than a rejection; it is also
+      * kept off the retryable list, since SUSPENSE.DAT -- not
+      * REJECTS.DAT -- is its own work queue. E010 flags a reversal
+      * whose TRN-ORIG-TRN-ID resolves to an original posting held
+      * against a different account than the reversal's own
+      * TRN-ACCOUNT-IBAN -- a data problem on the reversal itself, not
+      * a timing issue, so it is also excluded from the retryable list.
+      * ERR-CODE-RETRYABLE marca los codigos de condiciones que pueden
+      * cambiar en la siguiente ejecucion -- E001 tipo de cambio aun no
+      * publicado, E002 cuenta temporalmente inactiva, E003 el adeudo
+      * supera el limite de credito -- a diferencia de E004/E005/E006/
+      * E007/E008, que son problemas de datos o de fichero que
+      * reenviar la misma transaccion sin cambios no solucionaria.
+      * TRNPOST copia un rechazo reintentable a REJECTS.DAT para que
+      * REPRES lo reenvie al siguiente dia habil. E009 es una
+      * referencia informativa a una transaccion aparcada en
+      * SUSPENSE.DAT y no un rechazo; tambien se deja fuera de la
+      * lista de reintentables, ya que SUSPENSE.DAT -- y no
+      * REJECTS.DAT -- es su propia cola de trabajo. E010 marca una
+      * anulacion cuyo TRN-ORIG-TRN-ID resuelve a un apunte original
+      * registrado contra una cuenta distinta del TRN-ACCOUNT-IBAN
+      * propio de la anulacion -- un problema de datos en la propia
+      * anulacion, no de temporizacion, por lo que tambien queda fuera
+      * de la lista de reintentables.
+      * ERR-CHANNEL mirrors the originating TRN-CHANNEL, so reports
+      * that need to break volume down by channel and posting outcome
+      * (CHANRPT) can read it straight off RESULTS.DAT/ERRORS.DAT
+      * instead of re-reading and re-matching TRANS.DAT.
+      * ERR-CHANNEL refleja el TRN-CHANNEL de origen, de forma que los
+      * informes que necesiten desglosar el volumen por canal y
+      * resultado de la contabilizacion (CHANRPT) puedan leerlo
+      * directamente de RESULTS.DAT/ERRORS.DAT en lugar de releer y
+      * volver a casar TRANS.DAT.
       *===============================================================
        05  ERR-TRN-ID              PIC X(12).
        05  ERR-ACCOUNT-IBAN        PIC X(24).
        05  ERR-CODE                PIC X(04).
+           88  ERR-CODE-RETRYABLE  VALUES "E001" "E002" "E003".
        05  ERR-SEVERITY            PIC X(01).
        05  ERR-AMOUNT              PIC 9(11)V99.
        05  ERR-MESSAGE             PIC X(40).
+       05  ERR-CHANNEL             PIC X(10).
