@@ -0,0 +1,28 @@
+      *===============================================================
+      * AUDITREC.CPY
+      * Balance-change audit record layout for AUDIT.DAT
+      * Layout del registro de auditoria de cambios de saldo para
+      * AUDIT.DAT
+      *
+      * Notes / Notas:
+      * This copybook starts at level 05 because it is intended to be
+      * included under a parent 01 record in the FD section.
+      * Este copybook comienza en nivel 05 porque esta pensado para
+      * incluirse bajo un registro 01 padre en la seccion FD.
+      * One AUDIT.DAT record is written for every change made to
+      * ACCT-BALANCE, whether by a posted transaction, a reversal or
+      * the opening balance of a new account, so the balance history
+      * of an account can be reconstructed in full.
+      * Se escribe un registro de AUDIT.DAT por cada cambio realizado
+      * sobre ACCT-BALANCE, ya sea por una transaccion contabilizada,
+      * una anulacion o el saldo inicial de una cuenta nueva, de forma
+      * que se pueda reconstruir por completo el historial de saldos
+      * de una cuenta.
+      *===============================================================
+       05  AUD-IBAN                PIC X(24).
+       05  AUD-SOURCE               PIC X(08).
+       05  AUD-REF-ID               PIC X(12).
+       05  AUD-REASON               PIC X(10).
+       05  AUD-OLD-BALANCE          PIC S9(11)V99.
+       05  AUD-NEW-BALANCE          PIC S9(11)V99.
+       05  AUD-TIMESTAMP            PIC X(20).
