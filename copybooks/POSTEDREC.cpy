@@ -0,0 +1,26 @@
+      *===============================================================
+      * POSTEDREC.CPY
+      * Persisted record of an applied transaction, keyed by TRN-ID,
+      * for POSTEDTX.DAT.
+      * Registro persistido de una transaccion aplicada, con clave
+      * TRN-ID, para POSTEDTX.DAT.
+      *
+      * Notes / Notas:
+      * This copybook starts at level 05 because it is intended to be
+      * included under a parent 01 record in the FD section.
+      * Este copybook comienza en nivel 05 porque esta pensado para
+      * incluirse bajo un registro 01 padre en la seccion FD.
+      * POSTEDTX.DAT survives across runs. It lets the posting program
+      * (1) locate the original entry of a reversal transaction and
+      * (2) detect a TRN-ID that was already applied in a prior run.
+      * POSTEDTX.DAT persiste entre ejecuciones. Permite al programa
+      * de contabilizacion (1) localizar el apunte original de una
+      * transaccion de anulacion y (2) detectar un TRN-ID que ya se
+      * aplico en una ejecucion anterior.
+      *===============================================================
+       05  PTX-TRN-ID              PIC X(12).
+       05  PTX-ACCOUNT-IBAN        PIC X(24).
+       05  PTX-TYPE                PIC X(01).
+       05  PTX-AMOUNT              PIC 9(11)V99.
+       05  PTX-CURRENCY            PIC X(03).
+       05  PTX-DATE                PIC 9(08).
