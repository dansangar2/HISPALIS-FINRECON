@@ -19,5 +19,7 @@
        05  CNT-TRANS-READ          PIC 9(7) VALUE ZERO.
        05  CNT-TRANS-OK            PIC 9(7) VALUE ZERO.
        05  CNT-TRANS-ERR           PIC 9(7) VALUE ZERO.
+       05  CNT-TRANS-SUSPENSE      PIC 9(7) VALUE ZERO.
+       05  CNT-TRANS-AML           PIC 9(7) VALUE ZERO.
        05  AMT-DEBIT-TOTAL         PIC 9(13)V99 VALUE ZERO.
        05  AMT-CREDIT-TOTAL        PIC 9(13)V99 VALUE ZERO.
